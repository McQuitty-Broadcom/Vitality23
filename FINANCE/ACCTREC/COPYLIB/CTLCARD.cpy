@@ -0,0 +1,14 @@
+      *****************************************************************
+      * CTLCARD -- RUN CONTROL CARD FOR THE AR REPORT PROGRAMS        *
+      *            USED BY TROY2, TROY3, TROY4, SNOW, BKPGM03         *
+      *            ONE OPTIONAL RECORD PER RUN. ANY FIELD LEFT ZERO   *
+      *            OR SPACE ON THE CARD KEEPS ITS WORKING-STORAGE     *
+      *            DEFAULT (SEE PROGRAM-WORK-FIELDS IN EACH PROGRAM). *
+      *****************************************************************
+       01  CONTROL-CARD-RECORD.
+           05  CC-PAGE-SIZE            PIC 9(03).
+           05  CC-CHECKPOINT-INTERVAL  PIC 9(05).
+           05  CC-AS-OF-DATE           PIC 9(08).
+           05  CC-GROUP-KEY            PIC X(01).
+           05  CC-LARGE-DOLLAR-LIMIT   PIC 9(09).
+           05  FILLER                  PIC X(54).
