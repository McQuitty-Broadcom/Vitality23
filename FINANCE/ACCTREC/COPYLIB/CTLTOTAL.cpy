@@ -0,0 +1,11 @@
+      *****************************************************************
+      * CTLTOTAL -- EXTERNAL CONTROL-TOTAL FILE RECORD. ONE RECORD    *
+      *             PER AR REPORT PROGRAM, MAINTAINED OUTSIDE THE     *
+      *             JOB STREAM, AGAINST WHICH FINARS02 RECONCILES     *
+      *             EACH RUN'S RECORD COUNT AND DOLLAR TOTAL.         *
+      *****************************************************************
+       01  CONTROL-TOTAL-RECORD.
+           05  CT-PROGRAM-ID           PIC X(08).
+           05  CT-EXPECTED-COUNT       PIC 9(07).
+           05  CT-EXPECTED-TOTAL       PIC 9(15).
+           05  FILLER                  PIC X(52).
