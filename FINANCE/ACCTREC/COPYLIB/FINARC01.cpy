@@ -0,0 +1,18 @@
+      *****************************************************************
+      * FINARC01 -- LINKAGE RECORD PASSED TO FINAPS01. CARRIES ONE     *
+      *             AR TRANSACTION IN FOR EDIT/VALIDATION AND HANDS    *
+      *             BACK A PASS/FAIL RESULT (SEE FA-VALID-SWITCH AND   *
+      *             RETURN-CODE) PLUS A COMPUTED TOTAL THE CALLER CAN  *
+      *             USE INSTEAD OF DOING ITS OWN COMPUTE.              *
+      *****************************************************************
+       01  FINARC01-RECORD.
+           05  FA-ACCOUNT-NUMBER   PIC 9(08).
+           05  FA-ACCOUNT-NAME     PIC X(10).
+           05  FA-DESCRIPTION      PIC X(20).
+           05  FA-AMOUNT-1         PIC 9(06).
+           05  FA-AMOUNT-2         PIC 9(06).
+           05  FA-REFERENCE-CODE   PIC X(06).
+           05  FA-COMPUTED-TOTAL   PIC 9(15).
+           05  FA-VALID-SWITCH     PIC X(03).
+               88  FA-VALID        VALUE 'YES'.
+           05  COPY1-BOOK          PIC X(60).
