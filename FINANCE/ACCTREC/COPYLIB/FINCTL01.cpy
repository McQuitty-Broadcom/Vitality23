@@ -0,0 +1,9 @@
+      *****************************************************************
+      * FINCTL01 -- RUN-TOTAL RECORD PASSED TO FINARS02 SO IT CAN     *
+      *             RECONCILE THE CALLER'S RECORD COUNT AND DOLLAR    *
+      *             TOTAL AGAINST THE EXTERNAL CONTROL-TOTAL FILE.    *
+      *****************************************************************
+       01  FINCTL01-RECORD.
+           05  FC-PROGRAM-ID           PIC X(08).
+           05  FC-RUN-COUNT            PIC 9(07).
+           05  FC-RUN-TOTAL            PIC 9(15).
