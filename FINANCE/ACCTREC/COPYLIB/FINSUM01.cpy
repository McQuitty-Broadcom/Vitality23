@@ -0,0 +1,14 @@
+      *****************************************************************
+      * FINSUM01 -- SUMMARY-BY-REFERENCE-CODE RECORD PASSED TO        *
+      *             FINARS01 FOR THE END-OF-REPORT ROLLUP PAGE.       *
+      *             BUILT UP BY THE CALLING PROGRAM AS IT WRITES      *
+      *             DETAIL LINES, ONE ENTRY PER DISTINCT INPUT-FIELD6.*
+      *****************************************************************
+       01  FINSUM01-RECORD.
+           05  FS-PROGRAM-ID           PIC X(08).
+           05  FS-DETAIL-COUNT         PIC 9(07).
+           05  FS-CODE-COUNT           PIC 9(03).
+           05  FS-CODE-TABLE           OCCURS 25 TIMES
+                                       INDEXED BY FS-CODE-IDX.
+               10  FS-REF-CODE         PIC X(06).
+               10  FS-REF-TOTAL        PIC 9(13).
