@@ -0,0 +1,21 @@
+      *****************************************************************
+      * HEADER1 -- COMMON REPORT HEADING LINE FOR AR REPORT PROGRAMS  *
+      *            USED BY TROY2, TROY3, TROY4, SNOW, BKPGM03         *
+      *****************************************************************
+      * MODIFICATION HISTORY                                          *
+      * 2026-08-08  TS  ADD RUN DATE/TIME TO THE HEADING LINE SO A    *
+      *                 PRINTED REPORT CAN BE TRACED BACK TO ITS RUN. *
+      *****************************************************************
+       01  HEADER-RECORD.
+           05  FILLER              PIC X(01)  VALUE SPACE.
+           05  REPORT-TITLE        PIC X(31).
+           05  FILLER              PIC X(06)  VALUE SPACES.
+           05  FILLER              PIC X(05)  VALUE 'DATE '.
+           05  HDR-PRT-DATE        PIC 9(6).
+           05  FILLER              PIC X(03)  VALUE SPACES.
+           05  FILLER              PIC X(05)  VALUE 'TIME '.
+           05  HDR-PRT-TIME        PIC 9(6).
+           05  FILLER              PIC X(03)  VALUE SPACES.
+           05  FILLER              PIC X(05)  VALUE 'PAGE '.
+           05  PAGE-NUMBER         PIC ZZ9.
+           05  FILLER              PIC X(58)  VALUE SPACES.
