@@ -0,0 +1,7 @@
+      *****************************************************************
+      * PAGING -- COMMON CARRIAGE-CONTROL SPACING VALUES              *
+      *           USED BY TROY2, TROY3, TROY4, SNOW, BKPGM03          *
+      *****************************************************************
+       01  PAGING-CONTROLS.
+           05  PAGE-SPACING        PIC X(01)  VALUE '1'.
+           05  LINE-SPACING        PIC X(01)  VALUE '0'.
