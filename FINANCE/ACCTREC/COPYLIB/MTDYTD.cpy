@@ -0,0 +1,14 @@
+      *****************************************************************
+      * MTDYTD -- MONTH-TO-DATE / YEAR-TO-DATE RUN TOTALS, KEYED BY   *
+      *           PROGRAM ID. ONE RECORD PER AR REPORT PROGRAM,       *
+      *           UPDATED AT THE END OF EVERY RUN SO TOTALS ACCUMULATE*
+      *           ACROSS DAILY RUNS INSTEAD OF RESETTING EACH TIME.   *
+      *****************************************************************
+       01  MTD-YTD-RECORD.
+           05  MY-PROGRAM-ID           PIC X(08).
+           05  MY-MTD-COUNT            PIC 9(07).
+           05  MY-MTD-TOTAL            PIC 9(15).
+           05  MY-YTD-COUNT            PIC 9(07).
+           05  MY-YTD-TOTAL            PIC 9(15).
+           05  MY-LAST-UPDATE-DATE     PIC 9(08).
+           05  FILLER                  PIC X(20).
