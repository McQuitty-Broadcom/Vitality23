@@ -0,0 +1,17 @@
+      *****************************************************************
+      * MSTRFILE -- RECORD LAYOUT FOR THE INDEXED AR MASTER FILE.      *
+      *             ONE RECORD PER ACCOUNT (INPUT-FIELD1), KEYED ON    *
+      *             MSTR-ACCOUNT-NUMBER, UPDATED BY EACH REPORT        *
+      *             PROGRAM AS IT PROCESSES ITS DAILY INPUT SO         *
+      *             DOWNSTREAM INQUIRIES DON'T HAVE TO RE-READ OLD     *
+      *             PRINT FILES.                                       *
+      *****************************************************************
+       01  MASTER-RECORD.
+           05  MSTR-ACCOUNT-NUMBER     PIC 9(08).
+           05  MSTR-NAME               PIC X(10).
+           05  MSTR-DESCRIPTION        PIC X(20).
+           05  MSTR-AMOUNT-1           PIC 9(06).
+           05  MSTR-AMOUNT-2           PIC 9(06).
+           05  MSTR-REFERENCE-CODE     PIC X(06).
+           05  MSTR-SOURCE-PROGRAM     PIC X(08).
+           05  MSTR-LAST-UPDATE-DATE   PIC 9(08).
