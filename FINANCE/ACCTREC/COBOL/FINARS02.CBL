@@ -0,0 +1,79 @@
+000100 IDENTIFICATION DIVISION.                                         00000100
+000200 PROGRAM-ID. FINARS02.                                            00000200
+      ***************************************************************** 00000300
+      * FINARS02 -- CONTROL-TOTAL RECONCILIATION CHECK FOR THE AR       00000400
+      *             REPORT PROGRAMS. CALLED BY TROY2, TROY3, TROY4,     00000500
+      *             SNOW AND BKPGM03 AFTER FINARS01. COMPARES THE       00000600
+      *             CALLER'S RUN RECORD COUNT AND DOLLAR TOTAL AGAINST  00000700
+      *             THE EXTERNAL CONTROL-TOTAL FILE AND RETURNS A       00000800
+      *             RETURN-CODE THE CALLER CAN TEST --                  00000900
+      *                 0 = RUN BALANCED TO THE CONTROL TOTAL FILE      00001000
+      *                 4 = NO CONTROL TOTAL ON FILE FOR THIS PROGRAM   00001100
+      *                 8 = RUN DID NOT BALANCE                         00001200
+      ***************************************************************** 00001300
+      * MODIFICATION HISTORY                                            00001400
+      * 2026-08-09  TS   INITIAL VERSION.                               00001500
+      ***************************************************************** 00001600
+001700 ENVIRONMENT DIVISION.                                            00001700
+001800 INPUT-OUTPUT SECTION.                                            00001800
+001900 FILE-CONTROL.                                                    00001900
+002000     SELECT OPTIONAL CONTROL-TOTAL-FILE ASSIGN U-T-CTLTOT.        00002000
+002100 DATA DIVISION.                                                   00002100
+002200 FILE SECTION.                                                    00002200
+002300 FD CONTROL-TOTAL-FILE                                            00002300
+002400     LABEL RECORDS ARE STANDARD                                   00002400
+002500     RECORD CONTAINS 80 CHARACTERS                                00002500
+002600     DATA RECORD IS CONTROL-TOTAL-RECORD.                         00002600
+002700 COPY CTLTOTAL.                                                   00002700
+      ***************************************************************** 00002800
+002900 WORKING-STORAGE SECTION.                                         00002900
+003000 01  PROGRAM-WORK-FIELDS.                                         00003000
+003100     02  CTLTOT-SWITCH       PIC X(3)  VALUE 'GO '.               00003100
+003200         88  END-OF-CTLTOT   VALUE 'EOF'.                         00003200
+003300     02  MATCH-SWITCH        PIC X(3)  VALUE 'NO '.               00003300
+003400         88  MATCH-FOUND     VALUE 'YES'.                         00003400
+      ***************************************************************** 00003500
+003600 LINKAGE SECTION.                                                 00003600
+003700 COPY FINCTL01.                                                   00003700
+      ***************************************************************** 00003800
+003900 PROCEDURE DIVISION USING FINCTL01-RECORD.                        00003900
+003950     MOVE 'GO ' TO CTLTOT-SWITCH.                                 00003950
+003960     MOVE 'NO ' TO MATCH-SWITCH.                                  00003960
+004000     OPEN INPUT CONTROL-TOTAL-FILE.                               00004000
+004100     PERFORM FIND-CONTROL-TOTAL                                   00004100
+004200        UNTIL END-OF-CTLTOT OR MATCH-FOUND.                       00004200
+004300     CLOSE CONTROL-TOTAL-FILE.                                    00004300
+004400     IF NOT MATCH-FOUND                                           00004400
+004500        DISPLAY 'FINARS02 - NO CONTROL TOTAL ON FILE FOR '        00004500
+004600            FC-PROGRAM-ID ' - RUN NOT VERIFIED'                   00004600
+004700        MOVE 4 TO RETURN-CODE                                     00004700
+004800     ELSE                                                         00004800
+004900        PERFORM VERIFY-CONTROL-TOTAL                              00004900
+005000     END-IF.                                                      00005000
+005100     GOBACK.                                                      00005100
+      ***************************************************************** 00005200
+005300 FIND-CONTROL-TOTAL.                                              00005300
+005400     READ CONTROL-TOTAL-FILE                                      00005400
+005500         AT END                                                   00005500
+005600            MOVE 'EOF' TO CTLTOT-SWITCH                           00005600
+005700         NOT AT END                                               00005700
+005800            IF CT-PROGRAM-ID = FC-PROGRAM-ID                      00005800
+005900               SET MATCH-FOUND TO TRUE                            00005900
+006000            END-IF                                                00006000
+006100     END-READ.                                                    00006100
+      ***************************************************************** 00006200
+006300 VERIFY-CONTROL-TOTAL.                                            00006300
+006400     IF CT-EXPECTED-COUNT = FC-RUN-COUNT                          00006400
+006500        AND CT-EXPECTED-TOTAL = FC-RUN-TOTAL                      00006500
+006600        DISPLAY 'FINARS02 - ' FC-PROGRAM-ID                       00006600
+006700            ' RUN BALANCED TO CONTROL TOTAL FILE'                 00006700
+006800        MOVE 0 TO RETURN-CODE                                     00006800
+006900     ELSE                                                         00006900
+007000        DISPLAY 'FINARS02 - ' FC-PROGRAM-ID                       00007000
+007100            ' OUT OF BALANCE - EXPECTED COUNT ' CT-EXPECTED-COUNT 00007100
+007200            ' TOTAL ' CT-EXPECTED-TOTAL                           00007200
+007300        DISPLAY 'FINARS02 - ' FC-PROGRAM-ID                       00007300
+007400            ' ACTUAL COUNT ' FC-RUN-COUNT ' TOTAL ' FC-RUN-TOTAL  00007400
+007500        MOVE 8 TO RETURN-CODE                                     00007500
+007600     END-IF.                                                      00007600
+      ***************************************************************** 00007700
