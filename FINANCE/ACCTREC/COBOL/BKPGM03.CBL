@@ -1,107 +1,358 @@
 000100 IDENTIFICATION DIVISION.                                         00000100
-000200 PROGRAM-ID. BKPGM03.                                             00000200
+000110 PROGRAM-ID. BKPGM03.                                             00000200
       ************************************************                  00000300
       ********TOMS CHANGE*****************************                  00000400
       *DEMO*******************************************                  00000500
       *Commented to improve percieved performance  ***                  00000510
-000300 ENVIRONMENT DIVISION.                                            00000600
-000400 INPUT-OUTPUT SECTION.                                            00000700
-000500 FILE-CONTROL.                                                    00000800
-000600     SELECT REPORT-FILE ASSIGN U-T-SYSOUT.                        00000900
-000700     SELECT INPUT-FILE ASSIGN U-T-INPUT.                          00001000
-000800 DATA DIVISION.                                                   00001100
-000900 FILE SECTION.                                                    00001200
-001000 FD REPORT-FILE                                                   00001300
-001100     LABEL RECORDS ARE OMITTED                                    00001400
-001200     RECORDING MODE IS F                                          00001500
-001300     RECORD CONTAINS 133 CHARACTERS                               00001600
-001400     DATA RECORD IS OUTPUT-RECORD.                                00001700
-001500   01 OUTPUT-RECORD.                                              00001800
-001600     02 CARRIAGE-CONTROL PIC X.                                   00001900
-001700     02 OUTPUT-LINE      PIC X(132).                              00002000
-001800 FD INPUT-FILE                                                    00002100
-001900     LABEL RECORDS ARE STANDARD                                   00002200
-002000     RECORD CONTAINS 80 CHARACTERS                                00002300
-002100     DATA RECORD IS INPUT-FILE-RECORD.                            00002400
-002200   01 INPUT-FILE-RECORD.                                          00002500
-002300     02 INPUT-FIELD1           PIC 9(8).                          00002600
-002400     02 INPUT-FIELD2           PIC X(10).                         00002700
-002500     02 INPUT-FIELD3           PIC X(20).                         00002800
-002600     02 INPUT-FIELD4           PIC 9(6).                          00002900
-002700     02 INPUT-FIELD5           PIC 9(6).                          00003000
-002800     02 INPUT-FIELD6           PIC X(6).                          00003100
-002900     02 FILLER                 PIC X(24).                         00003200
-003000******************************************************************00003300
-003100 WORKING-STORAGE SECTION.                                         00003400
-003200 COPY HEADER1.                                                    00003500
-003300 01  PROGRAM-WORK-FIELDS.                                         00003600
-003400     02  INPUT-SWITCH      PIC X(3).                              00003700
-003500         88  END-OF-FILE   VALUE 'EOF'.                           00003800
-003600     02  LINES-WRITTEN     PIC 9(3).                              00003900
-003700         88  NEW-PAGE      VALUE 30.                              00004000
-003800     02  PAGE-COUNT        PIC 9(3).                              00004100
-003900 COPY PAGING.                                                     00004200
-004000 01  DATA-LINE.                                                   00004300
-004100     02  FILLER                PIC X(5).                          00004400
-004200     02  OUTPUT-FIELD1         PIC ZZ,ZZZ,ZZ9.                    00004500
-004300     02  FILLER                PIC X(5).                          00004600
-004400     02  OUTPUT-FIELD2         PIC X(10).                         00004700
-004500     02  FILLER                PIC X(5).                          00004800
-004600     02  OUTPUT-FIELD3         PIC X(20).                         00004900
-004700     02  FILLER                PIC X(5).                          00005000
-004800     02  OUTPUT-FIELD4         PIC ZZZ,ZZ9.                       00005100
-004900     02  FILLER                PIC X(5).                          00005200
-005000     02  OUTPUT-FIELD5         PIC ZZZ,ZZ9.                       00005300
-005100     02  FILLER                PIC X(5).                          00005400
-005200     02  OUTPUT-FIELD6         PIC ZZZ,ZZ9.                       00005500
-005300     02  FILLER                PIC X(5).                          00005600
-005400     02  OUTPUT-TOTAL          PIC ZZZ,ZZZ,ZZZ,ZZZ,ZZ9.           00005700
-005500     02  FILLER                PIC X(19).                         00005800
-005600******************************************************************00005900
-005700 PROCEDURE DIVISION.                                              00006000
-005800     OPEN INPUT  INPUT-FILE                                       00006100
-005900          OUTPUT REPORT-FILE.                                     00006200
-006000     PERFORM GET-INPUT.                                           00006300
-006100     PERFORM WRITE-AND-READ                                       00006400
-006200        UNTIL END-OF-FILE.                                        00006500
-006300     CALL 'FINARS01'.                                             00006600
-006400     CALL 'FINARS02'.                                             00006700
-006500     CLOSE INPUT-FILE                                             00006800
-006600           REPORT-FILE.                                           00006900
-006700     GOBACK.                                                      00007000
-006800******************************************************************00007100
-006810******************************************************************00007200
-006900 GET-INPUT.                                                       00007300
-007000     READ INPUT-FILE AT END                                       00007400
-007100         MOVE 'EOF' TO INPUT-SWITCH.                              00007500
-007200******************************************************************00007600
-007300 WRITE-AND-READ.                                                  00007700
-007400     PERFORM WRITE-REPORT-LINE.                                   00007800
-007500     PERFORM GET-INPUT.                                           00007900
-007600******************************************************************00008000
-007700 WRITE-REPORT-LINE.                                               00008100
-007800     IF NEW-PAGE                                                  00008200
-007900        PERFORM WRITE-HEADER                                      00008300
-008000        MOVE 2 TO LINE-SPACING.                                   00008400
-008100        MOVE LINE-SPACING TO CARRIAGE-CONTROL.                    00008500
-008200     MOVE INPUT-FIELD1 TO OUTPUT-FIELD1.                          00008600
-008300     MOVE INPUT-FIELD2 TO OUTPUT-FIELD2.                          00008700
-008400     MOVE INPUT-FIELD3 TO OUTPUT-FIELD3.                          00008800
-008500     MOVE INPUT-FIELD4 TO OUTPUT-FIELD4.                          00008900
-008600     MOVE INPUT-FIELD5 TO OUTPUT-FIELD5.                          00009000
-008700     MOVE INPUT-FIELD6 TO OUTPUT-FIELD6.                          00009100
-008800     COMPUTE OUTPUT-TOTAL =                                       00009200
-008900         INPUT-FIELD4 + INPUT-FIELD5 + INPUT-FIELD1.              00009300
-009000     MOVE DATA-LINE TO OUTPUT-LINE.                               00009400
-009100     WRITE OUTPUT-RECORD.                                         00009500
-009200     ADD 1 TO LINES-WRITTEN.                                      00009600
-009300     MOVE 1 TO LINE-SPACING.                                      00009700
-009400     MOVE LINE-SPACING TO CARRIAGE-CONTROL.                       00009800
-009500******************************************************************00009900
-009600 WRITE-HEADER.                                                    00010000
-009700     MOVE PAGE-SPACING TO CARRIAGE-CONTROL.                       00010100
-009800     ADD 1 TO PAGE-COUNT                                          00010200
-009900     MOVE '     FINANCIAL REPORT         '   TO REPORT-TITLE.     00010300
-010000     MOVE PAGE-COUNT TO PAGE-NUMBER.                              00010400
-010100     MOVE HEADER-RECORD TO OUTPUT-LINE.                           00010500
-010200     WRITE OUTPUT-RECORD.                                         00010600
+      ******************************************************************00000520
+      * MODIFICATION HISTORY                                            00000530
+      * 2026-08-08  TS   PAGE-BREAK SIZE NOW COMES FROM THE CTLCARD     00000540
+      *                  CONTROL FILE INSTEAD OF A HARDCODED LITERAL.   00000550
+      * 2026-08-08  TS   STAMP THE REPORT HEADING WITH THE RUN DATE     00000551
+      *                  AND TIME (SEE HEADER1).                        00000552
+      * 2026-08-09  TS   ADD A DEBIT/CREDIT INDICATOR TO THE INPUT      00000553
+      *                  RECORD AND PRINT A DR/CR SUFFIX ON THE REPORT  00000554
+      *                  LINE INSTEAD OF PRINTING BARE UNSIGNED AMOUNTS.00000555
+      * 2026-08-09  TS   VALIDATE THAT INPUT-FIELD1 ARRIVES IN          00000556
+      *                  ASCENDING SEQUENCE; A RECORD OUT OF SEQUENCE   00000557
+      *                  IS DISPLAYED AND SETS RETURN-CODE 8.           00000558
+      * 2026-08-09  TS   DUPLICATE ACCOUNT NUMBERS (INPUT-FIELD1 EQUAL          
+      *                  TO THE PRIOR RECORD) ARE NO LONGER PRINTED ON          
+      *                  THE REPORT -- THEY ARE ROUTED TO A NEW                 
+      *                  SUSPENSE OUTPUT INSTEAD, AND SET RETURN-CODE 8.        
+      * 2026-08-09  TS   PRINT A COLUMN-HEADING LINE UNDER THE TITLE ON         
+      *                  EACH PAGE (SEE COLUMN-HEADING-LINE) SO THE             
+      *                  DETAIL COLUMNS ARE LABELED.                            
+      * 2026-08-09  TS   END-OF-RUN OPERATOR SUMMARY DISPLAY                    
+      * 2026-08-09  TS   EVERY TRANSACTION IS NOW ALSO RUN THROUGH              
+      *                  FINAPS01 (SEE FINARC01) FOR THE SAME FIELD             
+      *                  VALIDATION FINAIQ01 ALREADY USES -- A FAILURE          
+      *                  IS LOGGED TO THE OPERATOR CONSOLE AND COUNTED          
+      *                  BUT DOES NOT STOP THE RECORD FROM PRINTING.            
+      ******************************************************************00000560
+000120 ENVIRONMENT DIVISION.                                            00000600
+000130 INPUT-OUTPUT SECTION.                                            00000700
+000140 FILE-CONTROL.                                                    00000800
+000150     SELECT REPORT-FILE ASSIGN U-T-SYSOUT.                        00000900
+000160     SELECT INPUT-FILE ASSIGN U-T-INPUT.                          00001000
+000170     SELECT OPTIONAL CONTROL-FILE ASSIGN U-T-CTLCARD.             00001010
+000180     SELECT SUSPENSE-FILE ASSIGN U-T-SUSPEN.                              
+000190     SELECT MASTER-FILE ASSIGN U-T-MASTER                         00001011
+000200        ORGANIZATION IS INDEXED                                   00001012
+000210        ACCESS MODE IS DYNAMIC                                    00001013
+000220        RECORD KEY IS MSTR-ACCOUNT-NUMBER                         00001014
+000230        FILE STATUS IS WS-MASTER-STATUS.                          00001015
+000240     SELECT MTD-YTD-FILE ASSIGN U-T-MTDYTD                                
+000250        ORGANIZATION IS INDEXED                                           
+000260        ACCESS MODE IS DYNAMIC                                            
+000270        RECORD KEY IS MY-PROGRAM-ID                                       
+000280        FILE STATUS IS WS-MTDYTD-STATUS.                                  
+000290 DATA DIVISION.                                                   00001100
+000300 FILE SECTION.                                                    00001200
+000310 FD CONTROL-FILE                                                  00001210
+000320     LABEL RECORDS ARE STANDARD                                   00001220
+000330     RECORD CONTAINS 80 CHARACTERS                                00001230
+000340     DATA RECORD IS CONTROL-CARD-RECORD.                          00001240
+000350 COPY CTLCARD.                                                    00001250
+000360 FD REPORT-FILE                                                   00001300
+000370     LABEL RECORDS ARE OMITTED                                    00001400
+000380     RECORDING MODE IS F                                          00001500
+000390     RECORD CONTAINS 133 CHARACTERS                               00001600
+000400     DATA RECORD IS OUTPUT-RECORD.                                00001700
+000410   01 OUTPUT-RECORD.                                              00001800
+000420     02 CARRIAGE-CONTROL PIC X.                                   00001900
+000430     02 OUTPUT-LINE      PIC X(132).                              00002000
+000440 FD SUSPENSE-FILE                                                         
+000450     LABEL RECORDS ARE OMITTED                                            
+000460     RECORDING MODE IS F                                                  
+000470     RECORD CONTAINS 133 CHARACTERS                                       
+000480     DATA RECORD IS SUSPENSE-LINE.                                        
+000490   01 SUSPENSE-LINE       PIC X(133).                                     
+000500 FD MASTER-FILE                                                   00002095
+000510     LABEL RECORDS ARE STANDARD                                   00002096
+000520     DATA RECORD IS MASTER-RECORD.                                00002097
+000530 COPY MSTRFILE.                                                   00002098
+000540 FD MTD-YTD-FILE                                                          
+000550     LABEL RECORDS ARE STANDARD                                           
+000560     DATA RECORD IS MTD-YTD-RECORD.                                       
+000570 COPY MTDYTD.                                                             
+000580 FD INPUT-FILE                                                    00002100
+000590     LABEL RECORDS ARE STANDARD                                   00002200
+000600     RECORD CONTAINS 80 CHARACTERS                                00002300
+000610     DATA RECORD IS INPUT-FILE-RECORD.                            00002400
+000620   01 INPUT-FILE-RECORD.                                          00002500
+000630     02 INPUT-FIELD1           PIC 9(8).                          00002600
+000640     02 INPUT-FIELD2           PIC X(10).                         00002700
+000650     02 INPUT-FIELD3           PIC X(20).                         00002800
+000660     02 INPUT-FIELD4           PIC 9(6).                          00002900
+000670     02 INPUT-FIELD5           PIC 9(6).                          00003000
+000680     02 INPUT-FIELD6           PIC X(6).                          00003100
+000690     02 INPUT-DRCR-CODE        PIC X(1).                          00003110
+000700        88  INPUT-IS-DEBIT     VALUE 'D'.                         00003120
+000710        88  INPUT-IS-CREDIT    VALUE 'C'.                         00003130
+000720     02 FILLER                 PIC X(23).                         00003200
+000730******************************************************************00003300
+000740 WORKING-STORAGE SECTION.                                         00003400
+000750 COPY HEADER1.                                                    00003500
+000760 01  PROGRAM-WORK-FIELDS.                                         00003600
+000770     02  INPUT-SWITCH      PIC X(3).                              00003700
+000780         88  END-OF-FILE   VALUE 'EOF'.                           00003800
+000790     02  LINES-WRITTEN     PIC 9(3).                              00003900
+000800     02  WS-PAGE-SIZE      PIC 9(3)  VALUE 30.                    00004000
+000810     02  PAGE-COUNT        PIC 9(3).                              00004100
+000820     02  CODE-FOUND-SWITCH PIC X(3)  VALUE 'NO '.                 00004110
+000830         88  CODE-FOUND    VALUE 'YES'.                           00004120
+000840     02  WS-LINE-TOTAL     PIC 9(15) VALUE ZERO.                  00004130
+000850     02  WS-GRAND-TOTAL    PIC 9(15) VALUE ZERO.                  00004140
+000860     02  WS-MASTER-STATUS  PIC X(2)  VALUE ZERO.                  00004141
+000870     02  WS-MTDYTD-STATUS  PIC X(2)  VALUE ZERO.                          
+000880     02  MTDYTD-SWITCH     PIC X(3)  VALUE 'NO '.                         
+000890         88  MTDYTD-FOUND  VALUE 'YES'.                                   
+000900     02  WS-VALIDATION-FAIL-COUNT  PIC 9(5) VALUE ZERO.           00003865
+000910     02  SEQUENCE-SWITCH   PIC X(3)  VALUE 'OK '.                 00004142
+000920         88  SEQUENCE-BAD  VALUE 'BAD'.                           00004143
+000930     02  WS-PREV-KEY       PIC 9(8)  VALUE ZERO.                  00004144
+000940     02  DUPLICATE-SWITCH  PIC X(3)  VALUE 'NO '.                         
+000950         88  DUPLICATE-FOUND VALUE 'YES'.                                 
+000960     02  DUPLICATE-COUNT   PIC 9(5)  VALUE ZERO.                          
+000970 COPY PAGING.                                                     00004200
+000980 COPY FINSUM01.                                                   00004201
+000990 COPY FINCTL01.                                                   00004202
+001000 COPY FINARC01.                                                   00003903
+001010 01  DATA-LINE.                                                   00004300
+001020     02  FILLER                PIC X(5).                          00004400
+001030     02  OUTPUT-FIELD1         PIC ZZ,ZZZ,ZZ9.                    00004500
+001040     02  FILLER                PIC X(5).                          00004600
+001050     02  OUTPUT-FIELD2         PIC X(10).                         00004700
+001060     02  FILLER                PIC X(5).                          00004800
+001070     02  OUTPUT-FIELD3         PIC X(20).                         00004900
+001080     02  FILLER                PIC X(5).                          00005000
+001090     02  OUTPUT-FIELD4         PIC ZZZ,ZZ9.                       00005100
+001100     02  FILLER                PIC X(5).                          00005200
+001110     02  OUTPUT-FIELD5         PIC ZZZ,ZZ9.                       00005300
+001120     02  FILLER                PIC X(3).                          00005310
+001130     02  OUTPUT-DRCR           PIC X(2).                          00005320
+001140     02  FILLER                PIC X(5).                          00005400
+001150     02  OUTPUT-FIELD6         PIC ZZZ,ZZ9.                       00005500
+001160     02  FILLER                PIC X(5).                          00005600
+001170     02  OUTPUT-TOTAL          PIC ZZZ,ZZZ,ZZZ,ZZZ,ZZ9.           00005700
+001180     02  FILLER                PIC X(19).                         00005800
+      ******************************************************************        
+001190 01  COLUMN-HEADING-LINE.                                                 
+001200     02  FILLER                PIC X(5).                                  
+001210     02  FILLER                PIC X(10) VALUE '   ACCOUNT'.              
+001220     02  FILLER                PIC X(5).                                  
+001230     02  FILLER                PIC X(10) VALUE 'NAME'.                    
+001240     02  FILLER                PIC X(5).                                  
+001250     02  FILLER                PIC X(20) VALUE 'DESCRIPTION'.             
+001260     02  FILLER                PIC X(5).                                  
+001270     02  FILLER                PIC X(7)  VALUE 'AMOUNT1'.                 
+001280     02  FILLER                PIC X(5).                                  
+001290     02  FILLER                PIC X(7)  VALUE 'AMOUNT2'.                 
+001300     02  FILLER                PIC X(3).                                  
+001310     02  FILLER                PIC X(2)  VALUE 'DC'.                      
+001320     02  FILLER                PIC X(5).                                  
+001330     02  FILLER                PIC X(7)  VALUE 'REFCODE'.                 
+001340     02  FILLER                PIC X(5).                                  
+001350     02  FILLER                PIC X(19) VALUE 'TOTAL'.                   
+001360     02  FILLER                PIC X(19).                                 
+001370******************************************************************00005900
+001380 PROCEDURE DIVISION.                                              00006000
+001390     OPEN INPUT  INPUT-FILE                                       00006100
+001400      OUTPUT REPORT-FILE                                          00006200
+001410           SUSPENSE-FILE.                                                 
+001420     OPEN I-O MASTER-FILE.                                        00006203
+001430     OPEN I-O MTD-YTD-FILE.                                               
+001440     INITIALIZE FINSUM01-RECORD.                                  00006201
+001450     MOVE 'BKPGM03' TO FS-PROGRAM-ID.                             00006202
+001460     PERFORM READ-CONTROL-CARD.                                   00006210
+001470     PERFORM GET-INPUT.                                           00006300
+001480     PERFORM WRITE-AND-READ                                       00006400
+001490        UNTIL END-OF-FILE.                                        00006500
+001500     CLOSE REPORT-FILE.                                           00006510
+001510     CALL 'FINARS01' USING FINSUM01-RECORD.                       00006600
+001520     MOVE 'BKPGM03' TO FC-PROGRAM-ID.                             00006610
+001530     MOVE FS-DETAIL-COUNT TO FC-RUN-COUNT.                        00006620
+001540     MOVE WS-GRAND-TOTAL TO FC-RUN-TOTAL.                         00006630
+001550     CALL 'FINARS02' USING FINCTL01-RECORD.                       00006700
+001560     PERFORM UPDATE-MTD-YTD.                                              
+001570     IF SEQUENCE-BAD OR DUPLICATE-COUNT > ZERO                            
+001580        MOVE 8 TO RETURN-CODE                                     00006720
+001590     END-IF.                                                      00006730
+001600     CLOSE INPUT-FILE MASTER-FILE MTD-YTD-FILE                            
+001610            SUSPENSE-FILE.                                                
+001620     DISPLAY 'BKPGM03 - RECORDS PROCESSED: ' FS-DETAIL-COUNT.             
+001630     DISPLAY 'BKPGM03 - GRAND TOTAL: ' WS-GRAND-TOTAL.                    
+001640     DISPLAY 'BKPGM03 - FINAPS01 FAILURES: '                      00006695
+001650         WS-VALIDATION-FAIL-COUNT.                                00006696
+001660     GOBACK.                                                      00007000
+001670******************************************************************00007100
+001680 READ-CONTROL-CARD.                                               00007110
+001690     OPEN INPUT CONTROL-FILE.                                     00007120
+001700     READ CONTROL-FILE AT END                                     00007130
+001710         MOVE ZERO TO CC-PAGE-SIZE                                00007140
+001720     END-READ.                                                    00007150
+001730     IF CC-PAGE-SIZE NUMERIC AND CC-PAGE-SIZE > ZERO              00007160
+001740        MOVE CC-PAGE-SIZE TO WS-PAGE-SIZE                         00007170
+001750     END-IF.                                                      00007180
+001760     CLOSE CONTROL-FILE.                                          00007190
+001770******************************************************************00007200
+001780 GET-INPUT.                                                       00007300
+001790     READ INPUT-FILE AT END                                       00007400
+001800         MOVE 'EOF' TO INPUT-SWITCH.                              00007500
+001810******************************************************************00007600
+001820 WRITE-AND-READ.                                                  00007700
+001830     PERFORM WRITE-REPORT-LINE THRU WRITE-REPORT-LINE-EXIT.       00007800
+001840     PERFORM GET-INPUT.                                           00007900
+001850******************************************************************00008000
+001860 WRITE-REPORT-LINE.                                               00008100
+001870     PERFORM CHECK-SEQUENCE.                                              
+001880     IF DUPLICATE-FOUND                                                   
+001890        PERFORM WRITE-SUSPENSE-LINE                                       
+001900        GO TO WRITE-REPORT-LINE-EXIT                                      
+001910     END-IF.                                                              
+001920     PERFORM VALIDATE-TRANSACTION-RECORD.                         00007718
+001930     IF LINES-WRITTEN >= WS-PAGE-SIZE                             00008200
+001940        PERFORM WRITE-HEADER                                      00008300
+001950        MOVE 2 TO LINE-SPACING.                                   00008400
+001960        MOVE LINE-SPACING TO CARRIAGE-CONTROL.                    00008500
+001970     MOVE INPUT-FIELD1 TO OUTPUT-FIELD1.                          00008600
+001980     MOVE INPUT-FIELD2 TO OUTPUT-FIELD2.                          00008700
+001990     MOVE INPUT-FIELD3 TO OUTPUT-FIELD3.                          00008800
+002000     MOVE INPUT-FIELD4 TO OUTPUT-FIELD4.                          00008900
+002010     MOVE INPUT-FIELD5 TO OUTPUT-FIELD5.                          00009000
+002020     IF INPUT-IS-CREDIT                                           00009050
+002030        MOVE 'CR' TO OUTPUT-DRCR                                  00009060
+002040     ELSE                                                         00009070
+002050        MOVE 'DB' TO OUTPUT-DRCR                                  00009080
+002060     END-IF.                                                      00009090
+002070     MOVE INPUT-FIELD6 TO OUTPUT-FIELD6.                          00009100
+002080     IF FA-VALID                                                  00009150
+002090        MOVE FA-COMPUTED-TOTAL TO WS-LINE-TOTAL                   00009170
+002100     ELSE                                                         00009190
+002110        COMPUTE WS-LINE-TOTAL =                                   00009200
+002120           INPUT-FIELD4 + INPUT-FIELD5 + INPUT-FIELD1             00009300
+002130     END-IF.                                                      00009305
+002140     MOVE WS-LINE-TOTAL TO OUTPUT-TOTAL.                          00009310
+002150     MOVE DATA-LINE TO OUTPUT-LINE.                               00009400
+002160     WRITE OUTPUT-RECORD.                                         00009500
+002170     ADD 1 TO LINES-WRITTEN.                                      00009600
+002180     PERFORM BUILD-CODE-SUMMARY.                                  00009610
+002190     PERFORM WRITE-MASTER-RECORD.                                 00009611
+002200     MOVE 1 TO LINE-SPACING.                                      00009700
+002210     MOVE LINE-SPACING TO CARRIAGE-CONTROL.                       00009800
+002220 WRITE-REPORT-LINE-EXIT.                                                  
+002230     EXIT.                                                                
+002240 VALIDATE-TRANSACTION-RECORD.                                     00009460
+002250     MOVE INPUT-FIELD1 TO FA-ACCOUNT-NUMBER.                      00009461
+002260     MOVE INPUT-FIELD2 TO FA-ACCOUNT-NAME.                        00009462
+002270     MOVE INPUT-FIELD3 TO FA-DESCRIPTION.                         00009463
+002280     MOVE INPUT-FIELD4 TO FA-AMOUNT-1.                            00009464
+002290     MOVE INPUT-FIELD5 TO FA-AMOUNT-2.                            00009465
+002300     MOVE INPUT-FIELD6 TO FA-REFERENCE-CODE.                      00009466
+002310     CALL 'FINAPS01' USING FINARC01-RECORD.                       00009467
+002320     IF NOT FA-VALID                                              00009468
+002330        ADD 1 TO WS-VALIDATION-FAIL-COUNT                         00009469
+002340        DISPLAY 'BKPGM03 - FINAPS01 VALIDATION FAILED'            00009470
+002350            ' - ACCT ' INPUT-FIELD1                               00009471
+002360     END-IF.                                                      00009472
+002370******************************************************************00009820
+002380 BUILD-CODE-SUMMARY.                                              00009830
+002390     ADD 1 TO FS-DETAIL-COUNT.                                    00009840
+002400     ADD WS-LINE-TOTAL TO WS-GRAND-TOTAL.                         00009845
+002410     MOVE 'NO ' TO CODE-FOUND-SWITCH.                             00009850
+002420     PERFORM FIND-CODE-ENTRY                                      00009860
+002430        VARYING FS-CODE-IDX FROM 1 BY 1                           00009870
+002440        UNTIL FS-CODE-IDX > FS-CODE-COUNT                         00009880
+002450           OR CODE-FOUND.                                         00009890
+002460     IF CODE-FOUND                                                00009891
+002470        ADD WS-LINE-TOTAL TO FS-REF-TOTAL (FS-CODE-IDX)           00009892
+002480     ELSE                                                         00009893
+002490        IF FS-CODE-COUNT < 25                                     00009894
+002500           ADD 1 TO FS-CODE-COUNT                                 00009895
+002510           MOVE INPUT-FIELD6 TO FS-REF-CODE (FS-CODE-COUNT)       00009896
+002520           MOVE WS-LINE-TOTAL TO FS-REF-TOTAL (FS-CODE-COUNT)     00009897
+002530        END-IF                                                    00009898
+002540     END-IF.                                                      00009899
+002550******************************************************************00009900
+002560 WRITE-MASTER-RECORD.                                             00009900
+002570     MOVE INPUT-FIELD1 TO MSTR-ACCOUNT-NUMBER.                    00009900
+002580     MOVE INPUT-FIELD2 TO MSTR-NAME.                              00009900
+002590     MOVE INPUT-FIELD3 TO MSTR-DESCRIPTION.                       00009900
+002600     MOVE INPUT-FIELD4 TO MSTR-AMOUNT-1.                          00009900
+002610     MOVE INPUT-FIELD5 TO MSTR-AMOUNT-2.                          00009900
+002620     MOVE INPUT-FIELD6 TO MSTR-REFERENCE-CODE.                    00009900
+002630     MOVE 'BKPGM03' TO MSTR-SOURCE-PROGRAM.                       00009900
+002640     ACCEPT MSTR-LAST-UPDATE-DATE FROM DATE.                      00009900
+002650     WRITE MASTER-RECORD                                          00009900
+002660        INVALID KEY                                               00009900
+002670           REWRITE MASTER-RECORD                                  00009900
+002680     END-WRITE.                                                   00009900
+      ******************************************************************        
+002690 UPDATE-MTD-YTD.                                                          
+002700     MOVE 'BKPGM03' TO MY-PROGRAM-ID.                                     
+002710     MOVE 'NO ' TO MTDYTD-SWITCH.                                         
+002720     READ MTD-YTD-FILE                                                    
+002730        INVALID KEY                                                       
+002740           MOVE ZERO TO MY-MTD-COUNT                                      
+002750           MOVE ZERO TO MY-MTD-TOTAL                                      
+002760           MOVE ZERO TO MY-YTD-COUNT                                      
+002770           MOVE ZERO TO MY-YTD-TOTAL                                      
+002780        NOT INVALID KEY                                                   
+002790           SET MTDYTD-FOUND TO TRUE                                       
+002800     END-READ.                                                            
+002810     ADD FS-DETAIL-COUNT TO MY-MTD-COUNT.                                 
+002820     ADD FS-DETAIL-COUNT TO MY-YTD-COUNT.                                 
+002830     ADD WS-GRAND-TOTAL TO MY-MTD-TOTAL.                                  
+002840     ADD WS-GRAND-TOTAL TO MY-YTD-TOTAL.                                  
+002850     ACCEPT MY-LAST-UPDATE-DATE FROM DATE.                                
+002860     IF MTDYTD-FOUND                                                      
+002870        REWRITE MTD-YTD-RECORD                                            
+002880     ELSE                                                                 
+002890        WRITE MTD-YTD-RECORD                                              
+002900     END-IF.                                                              
+002910******************************************************************00009900
+002920 FIND-CODE-ENTRY.                                                 00009901
+002930     IF FS-REF-CODE (FS-CODE-IDX) = INPUT-FIELD6                  00009902
+002940        SET CODE-FOUND TO TRUE                                    00009903
+002950     END-IF.                                                      00009904
+002960******************************************************************00009905
+002970 CHECK-SEQUENCE.                                                  00009906
+002980     MOVE 'NO ' TO DUPLICATE-SWITCH.                                      
+002990     IF WS-PREV-KEY > ZERO                                        00009907
+003000           AND INPUT-FIELD1 = WS-PREV-KEY                                 
+003010        MOVE 'YES' TO DUPLICATE-SWITCH                                    
+003020     ELSE                                                         00009909
+003030        IF WS-PREV-KEY > ZERO                                             
+003040              AND INPUT-FIELD1 NOT > WS-PREV-KEY                          
+003050           MOVE 'BAD' TO SEQUENCE-SWITCH                                  
+003060           DISPLAY 'BKPGM03 - RECORD OUT OF SEQUENCE - KEY '      00009910
+003070              INPUT-FIELD1 ' IS NOT GREATER THAN PRIOR KEY '      00009911
+003080              WS-PREV-KEY                                         00009912
+003090        END-IF                                                    00009913
+003100     END-IF.                                                      00009913
+003110     MOVE INPUT-FIELD1 TO WS-PREV-KEY.                            00009914
+003120******************************************************************        
+003130 WRITE-SUSPENSE-LINE.                                                     
+003140     ADD 1 TO DUPLICATE-COUNT.                                            
+003150     MOVE SPACES TO SUSPENSE-LINE.                                        
+003160     STRING 'DUPLICATE ACCT NUMBER - ACCT ' INPUT-FIELD1                  
+003170            ' NAME=' INPUT-FIELD2                                         
+003180         DELIMITED BY SIZE INTO SUSPENSE-LINE.                            
+003190     WRITE SUSPENSE-LINE.                                                 
+003200******************************************************************00009900
+003210 WRITE-HEADER.                                                    00010000
+003220     MOVE ZERO TO LINES-WRITTEN.                                  00010050
+003230     ACCEPT HDR-PRT-DATE FROM DATE.                               00010060
+003240     ACCEPT HDR-PRT-TIME FROM TIME.                               00010070
+003250     MOVE PAGE-SPACING TO CARRIAGE-CONTROL.                       00010100
+003260     ADD 1 TO PAGE-COUNT                                          00010200
+003270     MOVE '     FINANCIAL REPORT         '   TO REPORT-TITLE.     00010300
+003280     MOVE PAGE-COUNT TO PAGE-NUMBER.                              00010400
+003290     MOVE HEADER-RECORD TO OUTPUT-LINE.                           00010500
+003300     WRITE OUTPUT-RECORD.                                         00010600
+003310     MOVE 1 TO LINE-SPACING.
+003320     MOVE LINE-SPACING TO CARRIAGE-CONTROL.
+003330     MOVE COLUMN-HEADING-LINE TO OUTPUT-LINE.
+003340     WRITE OUTPUT-RECORD.
+003350     ADD 1 TO LINES-WRITTEN.                                              
