@@ -0,0 +1,82 @@
+000100 IDENTIFICATION DIVISION.                                         00000100
+000200 PROGRAM-ID. FINARS01.                                            00000200
+      ***************************************************************** 00000300
+      * FINARS01 -- COMMON DETAIL-TO-SUMMARY ROLLUP FOR THE AR REPORT   00000400
+      *             PROGRAMS. CALLED BY TROY2, TROY3, TROY4, SNOW AND   00000500
+      *             BKPGM03 AFTER THEIR DETAIL LOOP FINISHES. PRINTS A  00000600
+      *             ONE-PAGE GRAND-TOTAL-BY-REFERENCE-CODE SUMMARY ONTO 00000700
+      *             THE END OF THE CALLER'S REPORT FILE.                00000800
+      ***************************************************************** 00000900
+      * MODIFICATION HISTORY                                            00001000
+      * 2026-08-09  TS   INITIAL VERSION.                               00001100
+      ***************************************************************** 00001200
+001300 ENVIRONMENT DIVISION.                                            00001300
+001400 INPUT-OUTPUT SECTION.                                            00001400
+001500 FILE-CONTROL.                                                    00001500
+001600     SELECT REPORT-FILE ASSIGN U-T-SYSOUT.                        00001600
+001700 DATA DIVISION.                                                   00001700
+001800 FILE SECTION.                                                    00001800
+001900 FD REPORT-FILE                                                   00001900
+002000     LABEL RECORDS ARE OMITTED                                    00002000
+002100     RECORDING MODE IS F                                          00002100
+002200     RECORD CONTAINS 133 CHARACTERS                               00002200
+002300     DATA RECORD IS OUTPUT-RECORD.                                00002300
+002400   01 OUTPUT-RECORD.                                              00002400
+002500     02 CARRIAGE-CONTROL PIC X.                                   00002500
+002600     02 OUTPUT-LINE      PIC X(132).                              00002600
+      ***************************************************************** 00002700
+002800 WORKING-STORAGE SECTION.                                         00002800
+002900 01  PROGRAM-WORK-FIELDS.                                         00002900
+003000     02  WS-GRAND-TOTAL      PIC 9(15) VALUE ZERO.                00003000
+003100 01  SUMMARY-TITLE-LINE.                                          00003100
+003200     02  FILLER              PIC X(01) VALUE SPACE.               00003200
+003300     02  FILLER              PIC X(38)                            00003300
+003400         VALUE '     SUMMARY BY REFERENCE CODE        '.          00003400
+003500     02  FILLER              PIC X(94) VALUE SPACES.              00003500
+003600 01  SUMMARY-HEADING-LINE.                                        00003600
+003700     02  FILLER              PIC X(01) VALUE SPACE.               00003700
+003800     02  FILLER              PIC X(10) VALUE 'REF CODE'.          00003800
+003900     02  FILLER              PIC X(20) VALUE 'CODE TOTAL'.        00003900
+004000     02  FILLER              PIC X(102) VALUE SPACES.             00004000
+004100 01  SUMMARY-DETAIL-LINE.                                         00004100
+004200     02  FILLER              PIC X(01) VALUE SPACE.               00004200
+004300     02  SUM-REF-CODE        PIC X(06).                           00004300
+004400     02  FILLER              PIC X(04) VALUE SPACES.              00004400
+004500     02  SUM-CODE-TOTAL      PIC ZZZ,ZZZ,ZZZ,ZZ9.                 00004500
+004600     02  FILLER              PIC X(101) VALUE SPACES.             00004600
+004700 01  SUMMARY-GRAND-LINE.                                          00004700
+004800     02  FILLER              PIC X(01) VALUE SPACE.               00004800
+004900     02  FILLER              PIC X(18) VALUE 'GRAND TOTAL -     '.00004900
+005000     02  SUM-GRAND-TOTAL     PIC ZZZ,ZZZ,ZZZ,ZZZ,ZZ9.             00005000
+005100     02  FILLER              PIC X(92) VALUE SPACES.              00005100
+      ***************************************************************** 00005200
+005300 LINKAGE SECTION.                                                 00005300
+005400 COPY FINSUM01.                                                   00005400
+      ***************************************************************** 00005500
+005600 PROCEDURE DIVISION USING FINSUM01-RECORD.                        00005600
+005650     MOVE ZERO TO WS-GRAND-TOTAL.                                 00005650
+005700     OPEN EXTEND REPORT-FILE.                                     00005700
+005800     MOVE '1' TO CARRIAGE-CONTROL.                                00005800
+005900     MOVE SUMMARY-TITLE-LINE TO OUTPUT-LINE.                      00005900
+006000     WRITE OUTPUT-RECORD.                                         00006000
+006100     MOVE '0' TO CARRIAGE-CONTROL.                                00006100
+006200     MOVE SUMMARY-HEADING-LINE TO OUTPUT-LINE.                    00006200
+006300     WRITE OUTPUT-RECORD.                                         00006300
+006400     PERFORM WRITE-SUMMARY-LINES                                  00006400
+006500        VARYING FS-CODE-IDX FROM 1 BY 1                           00006500
+006600        UNTIL FS-CODE-IDX > FS-CODE-COUNT.                        00006600
+006700     MOVE '0' TO CARRIAGE-CONTROL.                                00006700
+006800     MOVE WS-GRAND-TOTAL TO SUM-GRAND-TOTAL.                      00006800
+006900     MOVE SUMMARY-GRAND-LINE TO OUTPUT-LINE.                      00006900
+007000     WRITE OUTPUT-RECORD.                                         00007000
+007100     CLOSE REPORT-FILE.                                           00007100
+007200     GOBACK.                                                      00007200
+      ***************************************************************** 00007300
+007400 WRITE-SUMMARY-LINES.                                             00007400
+007500     MOVE '0' TO CARRIAGE-CONTROL.                                00007500
+007600     MOVE FS-REF-CODE (FS-CODE-IDX) TO SUM-REF-CODE.              00007600
+007700     MOVE FS-REF-TOTAL (FS-CODE-IDX) TO SUM-CODE-TOTAL.           00007700
+007800     MOVE SUMMARY-DETAIL-LINE TO OUTPUT-LINE.                     00007800
+007900     WRITE OUTPUT-RECORD.                                         00007900
+008000     ADD FS-REF-TOTAL (FS-CODE-IDX) TO WS-GRAND-TOTAL.            00008000
+      ***************************************************************** 00008100
