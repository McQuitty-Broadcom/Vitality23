@@ -1,20 +1,141 @@
-       IDENTIFICATION DIVISION.                                         00010000
-       PROGRAM-ID.     COBMAIN.                                         00020000
-       AUTHOR.         THOMAS.                                          00030000
-       ENVIRONMENT DIVISION.                                            00040000
-       CONFIGURATION SECTION.                                           00050000
-       SOURCE-COMPUTER.        IBM-370.                                 00060000
-       OBJECT-COMPUTER.        IBM-370.                                 00070000
-      ******************************************************************00090000
-       INPUT-OUTPUT SECTION.                                            00100000
-       FILE-CONTROL.                                                    00110000
-       DATA DIVISION.                                                   00130000
-      ******************************************************************00140000
-       WORKING-STORAGE SECTION.                                         00160000
-       01 TEST-1.                                                       00170000
-             05 COMP-CODE   PIC S9999 COMP.                             00180000
-       PROCEDURE DIVISION.                                              00190000
-           DISPLAY 'IN COBMAIN'.                                        00200000
-           DISPLAY 'HELLO KITTY!!!!!'.                                  00200100
-           MOVE 5 TO COMP-CODE.                                         00201000
-           GOBACK.                                                      00220000
+       IDENTIFICATION DIVISION.                                         00000100
+       PROGRAM-ID.     COBMAIN.                                         00000200
+       AUTHOR.         THOMAS.                                          00000300
+      ******************************************************************00000400
+      * MODIFICATION HISTORY                                            00000500
+      * 2026-08-08  TS   DRIVE THE FULL AR REPORT JOB STREAM INSTEAD OF 00000600
+      *                  FIVE SEPARATE JCL EXEC STEPS. CALLS TROY2,     00000700
+      *                  TROY3, TROY4, SNOW AND BKPGM03 IN SEQUENCE AND 00000800
+      *                  STOPS THE STREAM ON THE FIRST FAILING STEP.    00000900
+      * 2026-08-09  TS   WRITE ONE AUDIT-TRAIL RECORD PER STEP AND ONE          
+      *                  FOR THE OVERALL JOB RESULT (SEE AUDIT-FILE).           
+      * 2026-08-09  TS   READ AN OPTIONAL RUN-MODE CARD (TEST OR FINAL);        
+      *                  A TEST RUN NO LONGER STOPS THE STREAM ON THE           
+      *                  FIRST FAILING STEP SO ALL FIVE STEPS ARE               
+      *                  EXERCISED AND AUDITED IN ONE PASS.                     
+      ******************************************************************00001000
+       ENVIRONMENT DIVISION.                                            00001100
+       CONFIGURATION SECTION.                                           00001200
+       SOURCE-COMPUTER.        IBM-370.                                 00001300
+       OBJECT-COMPUTER.        IBM-370.                                 00001400
+      ******************************************************************00001500
+       INPUT-OUTPUT SECTION.                                            00001600
+       FILE-CONTROL.                                                    00001700
+           SELECT AUDIT-FILE ASSIGN U-T-AUDIT.                          00001800
+           SELECT OPTIONAL RUNMODE-FILE ASSIGN U-T-RUNMOD.              00001900
+       DATA DIVISION.                                                   00002000
+       FILE SECTION.                                                    00002100
+       FD  AUDIT-FILE                                                   00002200
+           LABEL RECORDS ARE OMITTED                                    00002300
+           RECORDING MODE IS F                                          00002400
+           RECORD CONTAINS 80 CHARACTERS                                00002500
+           DATA RECORD IS AUDIT-LINE.                                   00002600
+       01  AUDIT-LINE.                                                  00002700
+           05  AL-PROGRAM         PIC X(8).                             00002800
+           05  FILLER             PIC X(2).                             00002900
+           05  AL-STEP-NAME       PIC X(8).                             00003000
+           05  FILLER             PIC X(2).                             00003100
+           05  AL-RETURN-CODE     PIC ZZZ9.                             00003200
+           05  FILLER             PIC X(2).                             00003300
+           05  AL-START-DATE      PIC 9(8).                             00003400
+           05  FILLER             PIC X(2).                             00003500
+           05  AL-START-TIME      PIC 9(8).                             00003600
+           05  FILLER             PIC X(2).                             00003700
+           05  AL-RUN-DATE        PIC 9(8).                             00003800
+           05  FILLER             PIC X(2).                             00003900
+           05  AL-RUN-TIME        PIC 9(8).                             00004000
+           05  FILLER             PIC X(16).                            00004100
+       FD  RUNMODE-FILE                                                 00004200
+           LABEL RECORDS ARE STANDARD                                   00004300
+           RECORD CONTAINS 80 CHARACTERS                                00004400
+           DATA RECORD IS RUNMODE-RECORD.                               00004500
+       01  RUNMODE-RECORD.                                              00004600
+           05  RM-RUN-MODE        PIC X(1).                             00004700
+           05  FILLER             PIC X(79).                            00004800
+      ******************************************************************00004900
+       WORKING-STORAGE SECTION.                                         00005000
+       01  TEST-1.                                                      00005100
+           05  COMP-CODE          PIC S9999 COMP.                       00005200
+       01  STREAM-WORK-FIELDS.                                          00005300
+           05  STREAM-STEP-NAME   PIC X(8).                             00005400
+           05  STREAM-STEP-RC     PIC S9(4) COMP.                       00005500
+           05  STREAM-SWITCH      PIC X(3)  VALUE 'GO '.                00005600
+               88  STREAM-FAILED  VALUE 'BAD'.                          00005700
+       01  STREAM-STEP-TABLE.                                           00005800
+           05  FILLER             PIC X(8)  VALUE 'TROY2'.              00005900
+           05  FILLER             PIC X(8)  VALUE 'TROY3'.              00006000
+           05  FILLER             PIC X(8)  VALUE 'TROY4'.              00006100
+           05  FILLER             PIC X(8)  VALUE 'SNOW'.               00006200
+           05  FILLER             PIC X(8)  VALUE 'BKPGM03'.            00006300
+       01  FILLER REDEFINES STREAM-STEP-TABLE.                          00006400
+           05  STREAM-STEP-NAMES  PIC X(8) OCCURS 5 TIMES.              00006500
+       01  STREAM-STEP-SUB        PIC 9(1) COMP.                        00006600
+       01  WS-RUN-MODE            PIC X(1)  VALUE 'F'.                  00006700
+           88  TEST-RUN           VALUE 'T'.                            00006800
+           88  FINAL-RUN          VALUE 'F'.                            00006900
+       01  JOB-START-FIELDS.                                            00007000
+           05  JOB-START-DATE     PIC 9(8).                             00007100
+           05  JOB-START-TIME     PIC 9(8).                             00007200
+       PROCEDURE DIVISION.                                              00007300
+           DISPLAY 'IN COBMAIN'.                                        00007400
+           DISPLAY 'COBMAIN - STARTING AR REPORT JOB STREAM'.           00007500
+           ACCEPT JOB-START-DATE FROM DATE.                             00007600
+           ACCEPT JOB-START-TIME FROM TIME.                             00007700
+           OPEN OUTPUT AUDIT-FILE.                                      00007800
+           PERFORM READ-RUN-MODE-CARD.                                  00007900
+           DISPLAY 'COBMAIN - RUN MODE: ' WS-RUN-MODE.                  00008000
+           PERFORM 1000-RUN-STREAM                                      00008100
+               VARYING STREAM-STEP-SUB FROM 1 BY 1                      00008200
+               UNTIL STREAM-STEP-SUB > 5                                00008300
+                      OR (STREAM-FAILED AND FINAL-RUN).                 00008400
+           IF STREAM-FAILED                                             00008500
+               MOVE 5 TO COMP-CODE                                      00008600
+               MOVE COMP-CODE TO RETURN-CODE                            00008700
+               DISPLAY 'COBMAIN - AR REPORT JOB STREAM FAILED AT '      00008800
+                   STREAM-STEP-NAME                                     00008900
+           ELSE                                                         00009000
+               MOVE 0 TO COMP-CODE                                      00009100
+               MOVE COMP-CODE TO RETURN-CODE                            00009200
+               DISPLAY 'COBMAIN - AR REPORT JOB STREAM COMPLETED OK'    00009300
+           END-IF.                                                      00009400
+           MOVE 'COBMAIN' TO AL-PROGRAM.                                00009500
+           MOVE 'JOBEND' TO AL-STEP-NAME.                               00009600
+           MOVE RETURN-CODE TO AL-RETURN-CODE.                          00009700
+           MOVE JOB-START-DATE TO AL-START-DATE.                        00009800
+           MOVE JOB-START-TIME TO AL-START-TIME.                        00009900
+           PERFORM WRITE-AUDIT-RECORD.                                  00010000
+           CLOSE AUDIT-FILE.                                            00010100
+           GOBACK.                                                      00010200
+      ******************************************************************00010300
+       1000-RUN-STREAM.                                                 00010400
+           MOVE STREAM-STEP-NAMES (STREAM-STEP-SUB) TO STREAM-STEP-NAME.00010500
+           DISPLAY 'COBMAIN - CALLING ' STREAM-STEP-NAME.               00010600
+           MOVE 'COBMAIN' TO AL-PROGRAM.                                00010700
+           MOVE STREAM-STEP-NAME TO AL-STEP-NAME.                       00010800
+           ACCEPT AL-START-DATE FROM DATE.                              00010900
+           ACCEPT AL-START-TIME FROM TIME.                              00011000
+           CALL STREAM-STEP-NAME.                                       00011100
+           MOVE RETURN-CODE TO STREAM-STEP-RC.                          00011200
+           MOVE STREAM-STEP-RC TO AL-RETURN-CODE.                       00011300
+           PERFORM WRITE-AUDIT-RECORD.                                  00011400
+           DISPLAY 'COBMAIN - ' STREAM-STEP-NAME ' RETURN CODE '        00011500
+               STREAM-STEP-RC.                                          00011600
+           IF STREAM-STEP-RC NOT = ZERO                                 00011700
+               MOVE 'BAD' TO STREAM-SWITCH                              00011800
+           END-IF.                                                      00011900
+      ******************************************************************00012000
+       WRITE-AUDIT-RECORD.                                              00012100
+           ACCEPT AL-RUN-DATE FROM DATE.                                00012200
+           ACCEPT AL-RUN-TIME FROM TIME.                                00012300
+           WRITE AUDIT-LINE.                                            00012400
+      ******************************************************************00012500
+       READ-RUN-MODE-CARD.                                              00012600
+           OPEN INPUT RUNMODE-FILE.                                     00012700
+           READ RUNMODE-FILE                                            00012800
+               AT END                                                   00012900
+                  MOVE 'F' TO RM-RUN-MODE                               00013000
+           END-READ.                                                    00013100
+           CLOSE RUNMODE-FILE.                                          00013200
+           IF RM-RUN-MODE = 'T' OR RM-RUN-MODE = 'F'                    00013300
+              MOVE RM-RUN-MODE TO WS-RUN-MODE                           00013400
+           END-IF.                                                      00013500
