@@ -0,0 +1,108 @@
+000100 IDENTIFICATION DIVISION.                                         00000100
+000200 PROGRAM-ID. FINAIQ01.                                            00000200
+      ******************************************************************        
+      * FINAIQ01 -- ON-DEMAND SINGLE-ACCOUNT LOOKUP UTILITY FOR THE             
+      *             AR MASTER FILE (SEE MSTRFILE). READS ONE ACCOUNT            
+      *             NUMBER FROM THE LOOKUP CARD, RETRIEVES THE                  
+      *             MATCHING MASTER-FILE RECORD, RUNS IT THROUGH                
+      *             FINAPS01 FOR VALIDATION THE SAME WAY THE DAILY              
+      *             REPORT PROGRAMS DO, AND DISPLAYS BOTH THE RECORD            
+      *             AND THE VALIDATION RESULT TO THE OPERATOR.                  
+      ******************************************************************        
+      * MODIFICATION HISTORY                                                    
+      * 2026-08-09  TS   INITIAL VERSION.                                       
+      ******************************************************************        
+001700 ENVIRONMENT DIVISION.                                            00001700
+001800 INPUT-OUTPUT SECTION.                                            00001800
+001900 FILE-CONTROL.                                                    00001900
+002000     SELECT LOOKUP-FILE ASSIGN U-T-LOOKUP.                        00002000
+002010     SELECT MASTER-FILE ASSIGN U-T-MASTER                         00002010
+002020        ORGANIZATION IS INDEXED                                   00002020
+002030        ACCESS MODE IS DYNAMIC                                    00002030
+002040        RECORD KEY IS MSTR-ACCOUNT-NUMBER                         00002040
+002050        FILE STATUS IS WS-MASTER-STATUS.                          00002050
+002100 DATA DIVISION.                                                   00002100
+002200 FILE SECTION.                                                    00002200
+002300 FD  LOOKUP-FILE                                                  00002300
+002400     LABEL RECORDS ARE STANDARD                                   00002400
+002500     RECORD CONTAINS 80 CHARACTERS                                00002500
+002600     DATA RECORD IS LOOKUP-RECORD.                                00002600
+002700 01  LOOKUP-RECORD.                                               00002700
+002710     05  LC-ACCOUNT-NUMBER   PIC 9(08).                           00002710
+002720     05  FILLER              PIC X(72).                           00002720
+002800 FD  MASTER-FILE                                                  00002800
+002900     LABEL RECORDS ARE STANDARD                                   00002900
+003000     DATA RECORD IS MASTER-RECORD.                                00003000
+003100 COPY MSTRFILE.                                                   00003100
+      ******************************************************************        
+003200 WORKING-STORAGE SECTION.                                         00003200
+003300 01  PROGRAM-WORK-FIELDS.                                         00003300
+003400     02  WS-MASTER-STATUS  PIC X(2)  VALUE SPACES.                00003400
+003500     02  LOOKUP-SWITCH     PIC X(3)  VALUE 'OK '.                 00003500
+003600         88  LOOKUP-MISSING VALUE 'NO '.                          00003600
+003700     02  FOUND-SWITCH      PIC X(3)  VALUE 'NO '.                 00003700
+003800         88  ACCOUNT-FOUND VALUE 'YES'.                           00003800
+003900 COPY FINARC01.                                                   00003900
+      ******************************************************************        
+004000 PROCEDURE DIVISION.                                              00004000
+004200     DISPLAY 'FINAIQ01 - AR SINGLE-ACCOUNT LOOKUP STARTING'.      00004200
+004300     OPEN INPUT LOOKUP-FILE.                                      00004300
+004400     OPEN INPUT MASTER-FILE.                                      00004400
+004500     PERFORM READ-LOOKUP-CARD.                                    00004500
+004600     IF LOOKUP-MISSING                                            00004600
+004700        DISPLAY 'FINAIQ01 - NO LOOKUP CARD SUPPLIED'              00004700
+004800        MOVE 16 TO RETURN-CODE                                    00004800
+004900     ELSE                                                         00004900
+005000        PERFORM FIND-MASTER-RECORD                                00005000
+005100        IF ACCOUNT-FOUND                                          00005100
+005200           PERFORM DISPLAY-MASTER-RECORD                          00005200
+005300           PERFORM VALIDATE-ACCOUNT                               00005300
+005400        ELSE                                                      00005400
+005500           DISPLAY 'FINAIQ01 - ACCOUNT ' LC-ACCOUNT-NUMBER        00005500
+005600               ' NOT ON FILE'                                     00005600
+005700           MOVE 4 TO RETURN-CODE                                  00005700
+005800        END-IF                                                    00005800
+005900     END-IF.                                                      00005900
+006000     CLOSE LOOKUP-FILE MASTER-FILE.                               00006000
+006100     GOBACK.                                                      00006100
+      ******************************************************************        
+006200 READ-LOOKUP-CARD.                                                00006200
+006300     READ LOOKUP-FILE                                             00006300
+006400         AT END                                                   00006400
+006500            MOVE 'NO ' TO LOOKUP-SWITCH                           00006500
+006600     END-READ.                                                    00006600
+      ******************************************************************        
+006700 FIND-MASTER-RECORD.                                              00006700
+006800     MOVE LC-ACCOUNT-NUMBER TO MSTR-ACCOUNT-NUMBER.               00006800
+006900     READ MASTER-FILE                                             00006900
+007000         INVALID KEY                                              00007000
+007100            MOVE 'NO ' TO FOUND-SWITCH                            00007100
+007200         NOT INVALID KEY                                          00007200
+007300            MOVE 'YES' TO FOUND-SWITCH                            00007300
+007400     END-READ.                                                    00007400
+      ******************************************************************        
+007500 DISPLAY-MASTER-RECORD.                                           00007500
+007600     DISPLAY 'FINAIQ01 - ACCOUNT:      ' MSTR-ACCOUNT-NUMBER.     00007600
+007700     DISPLAY 'FINAIQ01 - NAME:         ' MSTR-NAME.               00007700
+007800     DISPLAY 'FINAIQ01 - DESCRIPTION:  ' MSTR-DESCRIPTION.        00007800
+007900     DISPLAY 'FINAIQ01 - AMOUNT-1:     ' MSTR-AMOUNT-1.           00007900
+008000     DISPLAY 'FINAIQ01 - AMOUNT-2:     ' MSTR-AMOUNT-2.           00008000
+008100     DISPLAY 'FINAIQ01 - REFERENCE CODE: ' MSTR-REFERENCE-CODE.   00008100
+008200     DISPLAY 'FINAIQ01 - SOURCE PROGRAM: ' MSTR-SOURCE-PROGRAM.   00008200
+008300     DISPLAY 'FINAIQ01 - LAST UPDATE:  ' MSTR-LAST-UPDATE-DATE.   00008300
+      ******************************************************************        
+008400 VALIDATE-ACCOUNT.                                                00008400
+008500     MOVE MSTR-ACCOUNT-NUMBER TO FA-ACCOUNT-NUMBER.               00008500
+008600     MOVE MSTR-NAME TO FA-ACCOUNT-NAME.                           00008600
+008700     MOVE MSTR-DESCRIPTION TO FA-DESCRIPTION.                     00008700
+008800     MOVE MSTR-AMOUNT-1 TO FA-AMOUNT-1.                           00008800
+008900     MOVE MSTR-AMOUNT-2 TO FA-AMOUNT-2.                           00008900
+009000     MOVE MSTR-REFERENCE-CODE TO FA-REFERENCE-CODE.               00009000
+009100     CALL 'FINAPS01' USING FINARC01-RECORD.                       00009100
+009200     IF FA-VALID                                                  00009200
+009300        DISPLAY 'FINAIQ01 - ACCOUNT PASSED FINAPS01 VALIDATION'   00009300
+009400     ELSE                                                         00009400
+009500        DISPLAY 'FINAIQ01 - ACCOUNT FAILED FINAPS01 VALIDATION'   00009500
+009600        MOVE 8 TO RETURN-CODE                                     00009600
+009700     END-IF.                                                      00009700
+      ******************************************************************        
