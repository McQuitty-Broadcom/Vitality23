@@ -0,0 +1,146 @@
+000100 IDENTIFICATION DIVISION.                                         00000100
+000200 PROGRAM-ID. FINCON01.                                            00000200
+      ***************************************************************** 00000300
+      * FINCON01 -- CONSOLIDATED CROSS-BOOK GRAND-TOTAL SUMMARY.
+      *             RUN ON DEMAND AFTER THE AR JOB STREAM: READS THE
+      *             PERSISTED MTD-YTD-FILE RECORD (SEE MTDYTD) FOR EACH
+      *             OF THE FIVE AR REPORT PROGRAMS AND PRINTS ONE PAGE
+      *             SHOWING EACH BOOK'S RUN TOTAL PLUS A COMBINED GRAND
+      *             TOTAL, SO THE DAILY FLASH FIGURE COMES OFF A REPORT
+      *             INSTEAD OF FINANCE ADDING FIVE PRINTOUTS BY HAND.
+      ***************************************************************** 00000900
+      * MODIFICATION HISTORY                                            00001000
+      * 2026-08-09  TS   INITIAL VERSION.
+      ***************************************************************** 00001200
+001300 ENVIRONMENT DIVISION.                                            00001300
+001400 INPUT-OUTPUT SECTION.                                            00001400
+001500 FILE-CONTROL.                                                    00001500
+001600     SELECT REPORT-FILE ASSIGN U-T-SYSOUT.                        00001600
+001610     SELECT MTD-YTD-FILE ASSIGN U-T-MTDYTD                        00001610
+001620        ORGANIZATION IS INDEXED                                   00001620
+001630        ACCESS MODE IS DYNAMIC                                    00001630
+001640        RECORD KEY IS MY-PROGRAM-ID                               00001640
+001650        FILE STATUS IS WS-MTDYTD-STATUS.                          00001650
+001700 DATA DIVISION.                                                   00001700
+001800 FILE SECTION.                                                    00001800
+001900 FD  REPORT-FILE                                                  00001900
+002000     LABEL RECORDS ARE OMITTED                                    00002000
+002100     RECORDING MODE IS F                                          00002100
+002200     RECORD CONTAINS 133 CHARACTERS                               00002200
+002300     DATA RECORD IS OUTPUT-RECORD.                                00002300
+002400 01  OUTPUT-RECORD.                                               00002400
+002500     02  CARRIAGE-CONTROL      PIC X.                             00002500
+002600     02  OUTPUT-LINE           PIC X(132).                        00002600
+002700 FD  MTD-YTD-FILE                                                 00002700
+002800     LABEL RECORDS ARE STANDARD                                   00002800
+002900     DATA RECORD IS MTD-YTD-RECORD.                               00002900
+003000 COPY MTDYTD.                                                     00003000
+      ***************************************************************** 00003100
+003200 WORKING-STORAGE SECTION.                                         00003200
+003300 01  PROGRAM-WORK-FIELDS.                                         00003300
+003400     02  WS-MTDYTD-STATUS      PIC X(2)  VALUE SPACES.            00003400
+003500     02  FOUND-SWITCH          PIC X(3)  VALUE 'NO '.             00003500
+003510         88  BOOK-FOUND        VALUE 'YES'.                       00003510
+003600     02  WS-BOOK-SUB           PIC 9(1)  COMP.                    00003600
+003700     02  WS-COMBINED-COUNT     PIC 9(08) VALUE ZERO.              00003700
+003800     02  WS-COMBINED-TOTAL     PIC 9(16) VALUE ZERO.              00003800
+003900 COPY PAGING.                                                     00003900
+004000 01  PAGE-CONTROL-FIELDS.                                         00004000
+004100     02  PAGE-COUNT            PIC 9(3)  VALUE ZERO.              00004100
+004200 01  BOOK-NAME-TABLE.                                             00004200
+004300     05  FILLER                PIC X(8)  VALUE 'TROY2'.           00004300
+004400     05  FILLER                PIC X(8)  VALUE 'TROY3'.           00004400
+004500     05  FILLER                PIC X(8)  VALUE 'TROY4'.           00004500
+004600     05  FILLER                PIC X(8)  VALUE 'SNOW'.            00004600
+004700     05  FILLER                PIC X(8)  VALUE 'BKPGM03'.         00004700
+004800 01  FILLER REDEFINES BOOK-NAME-TABLE.                            00004800
+004900     05  BOOK-NAMES            PIC X(8)  OCCURS 5 TIMES.          00004900
+005000 COPY HEADER1.                                                    00005000
+005100 01  COLUMN-HEADING-LINE.                                         00005100
+005200     02  FILLER                PIC X(01) VALUE SPACE.             00005200
+005300     02  FILLER                PIC X(10) VALUE 'BOOK'.            00005300
+005400     02  FILLER                PIC X(14) VALUE 'RECORD COUNT'.    00005400
+005500     02  FILLER                PIC X(20) VALUE 'BOOK GRAND TOTAL'.00005500
+005600     02  FILLER                PIC X(87) VALUE SPACES.            00005600
+005700 01  SUMMARY-DETAIL-LINE.                                         00005700
+005800     02  FILLER                PIC X(01) VALUE SPACE.             00005800
+005900     02  SUM-BOOK-NAME         PIC X(10).                         00005900
+006000     02  SUM-BOOK-COUNT        PIC Z,ZZZ,ZZ9.                     00006000
+006100     02  FILLER                PIC X(05) VALUE SPACES.            00006100
+006200     02  SUM-BOOK-TOTAL        PIC ZZZ,ZZZ,ZZZ,ZZZ,ZZ9.           00006200
+006300     02  FILLER                PIC X(88) VALUE SPACES.            00006300
+006400 01  SUMMARY-NOTFOUND-LINE.                                       00006400
+006500     02  FILLER                PIC X(01) VALUE SPACE.             00006500
+006600     02  NF-BOOK-NAME          PIC X(10).                         00006600
+006700     02  FILLER                PIC X(30) VALUE                    00006700
+006800         'NO MTD-YTD TOTAL ON FILE'.                              00006800
+006900     02  FILLER                PIC X(91) VALUE SPACES.            00006900
+007000 01  SUMMARY-GRAND-LINE.                                          00007000
+007100     02  FILLER                PIC X(01) VALUE SPACE.             00007100
+007200     02  FILLER                PIC X(18) VALUE                    00007200
+007300         'COMBINED TOTALS - '.                                    00007300
+007400     02  SUM-GRAND-COUNT       PIC ZZ,ZZZ,ZZ9.                    00007400
+007500     02  FILLER                PIC X(05) VALUE SPACES.            00007500
+007600     02  SUM-GRAND-TOTAL       PIC Z,ZZZ,ZZZ,ZZZ,ZZZ,ZZ9.         00007600
+007700     02  FILLER                PIC X(77) VALUE SPACES.            00007700
+      ***************************************************************** 00007800
+007900 PROCEDURE DIVISION.                                              00007900
+008100     DISPLAY 'FINCON01 - CONSOLIDATED SUMMARY STARTING'.          00008100
+008200     OPEN OUTPUT REPORT-FILE.                                     00008200
+008300     OPEN INPUT MTD-YTD-FILE.                                     00008300
+008400     PERFORM WRITE-HEADER.                                        00008400
+008500     PERFORM WRITE-BOOK-LINE                                      00008500
+008600        VARYING WS-BOOK-SUB FROM 1 BY 1                           00008600
+008700        UNTIL WS-BOOK-SUB > 5.                                    00008700
+008800     PERFORM WRITE-GRAND-LINE.                                    00008800
+008900     CLOSE REPORT-FILE MTD-YTD-FILE.                              00008900
+009000     DISPLAY 'FINCON01 - BOOKS COMBINED: 5'.                      00009000
+009100     DISPLAY 'FINCON01 - COMBINED GRAND TOTAL: '                  00009100
+009200         WS-COMBINED-TOTAL.                                       00009200
+009300     GOBACK.                                                      00009300
+      ***************************************************************** 00009400
+009500 WRITE-HEADER.                                                    00009500
+009600     ACCEPT HDR-PRT-DATE FROM DATE.                               00009600
+009700     ACCEPT HDR-PRT-TIME FROM TIME.                               00009700
+009800     MOVE PAGE-SPACING TO CARRIAGE-CONTROL.                       00009800
+009900     ADD 1 TO PAGE-COUNT.                                         00009900
+010000     MOVE '   CONSOLIDATED AR SUMMARY     '  TO REPORT-TITLE.     00010000
+010100     MOVE PAGE-COUNT TO PAGE-NUMBER.                              00010100
+010200     MOVE HEADER-RECORD TO OUTPUT-LINE.                           00010200
+010300     WRITE OUTPUT-RECORD.                                         00010300
+010350     MOVE 1 TO LINE-SPACING.                                      00010350
+010400     MOVE LINE-SPACING TO CARRIAGE-CONTROL.                       00010400
+010500     MOVE COLUMN-HEADING-LINE TO OUTPUT-LINE.                     00010500
+010600     WRITE OUTPUT-RECORD.                                         00010600
+      ***************************************************************** 00010700
+010800 WRITE-BOOK-LINE.                                                 00010800
+010900     MOVE BOOK-NAMES (WS-BOOK-SUB) TO MY-PROGRAM-ID.              00010900
+011000     READ MTD-YTD-FILE                                            00011000
+011100         INVALID KEY                                              00011100
+011200            MOVE 'NO ' TO FOUND-SWITCH                            00011200
+011300         NOT INVALID KEY                                          00011300
+011400            MOVE 'YES' TO FOUND-SWITCH                            00011400
+011500     END-READ.                                                    00011500
+011550     MOVE 1 TO LINE-SPACING.                                      00011550
+011600     MOVE LINE-SPACING TO CARRIAGE-CONTROL.                       00011600
+011700     IF BOOK-FOUND                                                00011700
+011800        MOVE BOOK-NAMES (WS-BOOK-SUB) TO SUM-BOOK-NAME            00011800
+011900        MOVE MY-MTD-COUNT TO SUM-BOOK-COUNT                       00011900
+012000        MOVE MY-MTD-TOTAL TO SUM-BOOK-TOTAL                       00012000
+012100        MOVE SUMMARY-DETAIL-LINE TO OUTPUT-LINE                   00012100
+012200        WRITE OUTPUT-RECORD                                       00012200
+012300        ADD MY-MTD-COUNT TO WS-COMBINED-COUNT                     00012300
+012400        ADD MY-MTD-TOTAL TO WS-COMBINED-TOTAL                     00012400
+012500     ELSE                                                         00012500
+012600        MOVE BOOK-NAMES (WS-BOOK-SUB) TO NF-BOOK-NAME             00012600
+012700        MOVE SUMMARY-NOTFOUND-LINE TO OUTPUT-LINE                 00012700
+012800        WRITE OUTPUT-RECORD                                       00012800
+012900     END-IF.                                                      00012900
+      ***************************************************************** 00013000
+013100 WRITE-GRAND-LINE.                                                00013100
+013150     MOVE 1 TO LINE-SPACING.                                      00013150
+013200     MOVE LINE-SPACING TO CARRIAGE-CONTROL.                       00013200
+013300     MOVE WS-COMBINED-COUNT TO SUM-GRAND-COUNT.                   00013300
+013400     MOVE WS-COMBINED-TOTAL TO SUM-GRAND-TOTAL.                   00013400
+013500     MOVE SUMMARY-GRAND-LINE TO OUTPUT-LINE.                      00013500
+013600     WRITE OUTPUT-RECORD.                                         00013600
