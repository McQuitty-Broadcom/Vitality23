@@ -10,8 +10,15 @@
       * local                                                                   
       * 03-03                                                                   
       * 03-03-02             *****                                              
-      *****************************                                             
-000300 ENVIRONMENT DIVISION.                                                    
+      *****************************
+      * MODIFICATION HISTORY
+      * 2026-08-09  TS   FINAPS01 NOW ACTUALLY LOOKS AT THE FINARC01
+      *                  RECORD IT IS PASSED -- VALIDATES THE ACCOUNT/
+      *                  AMOUNT/REFERENCE FIELDS AND RETURNS A REAL
+      *                  PASS/FAIL RESULT AND RETURN-CODE INSTEAD OF
+      *                  UNCONDITIONALLY REPORTING SUCCESS.
+      *****************************
+000300 ENVIRONMENT DIVISION.
 000400 INPUT-OUTPUT SECTION.                                                    
 000500 FILE-CONTROL.                                                            
 000600     SELECT PRINTOUT ASSIGN U-T-SYSOUT.                                   
@@ -29,8 +36,27 @@
        LINKAGE  SECTION.                                                        
           COPY FINARC01.                                                        
       ******************************************************************        
-022000 PROCEDURE DIVISION.                                                      
-022100     MOVE '** CONGRATULATIONS, FINAPS01 SUCCESSFULLY EXECUTED **'         
-022200         TO COPY1-BOOK.                                                   
-162300 STOP-RUN.                                                                
-162300     GOBACK.                                                              
+022000 PROCEDURE DIVISION USING FINARC01-RECORD.
+022100     MOVE 'NO ' TO FA-VALID-SWITCH.
+022150     PERFORM VALIDATE-TRANSACTION.
+022200     IF FA-VALID
+022210     MOVE '** CONGRATULATIONS, FINAPS01 SUCCESSFULLY EXECUTED **'
+022220         TO COPY1-BOOK
+022230        MOVE ZERO TO RETURN-CODE
+022240     ELSE
+022250        MOVE 4 TO RETURN-CODE
+022260     END-IF.
+162300 STOP-RUN.
+162300     GOBACK.
+162310******************************************************************
+162320 VALIDATE-TRANSACTION.
+162330     IF FA-ACCOUNT-NUMBER NUMERIC AND FA-ACCOUNT-NUMBER > ZERO
+162340        AND FA-AMOUNT-1 NUMERIC AND FA-AMOUNT-2 NUMERIC
+162350        AND FA-REFERENCE-CODE NOT = SPACES
+162360           COMPUTE FA-COMPUTED-TOTAL =
+162370              FA-AMOUNT-1 + FA-AMOUNT-2 + FA-ACCOUNT-NUMBER
+162380           SET FA-VALID TO TRUE
+162390        ELSE
+162400        MOVE '** FINAPS01 VALIDATION FAILED - BAD DATA **'
+162410            TO COPY1-BOOK
+162420        END-IF.
