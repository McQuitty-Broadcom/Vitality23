@@ -1,110 +1,600 @@
 000100 IDENTIFICATION DIVISION.                                         00000100
-000200 PROGRAM-ID. TROY4.                                               00000200
+000110 PROGRAM-ID. TROY4.                                               00000200
       ************************************************                  00000300
+      ******************************************************************00000305
+      * MODIFICATION HISTORY                                            00000306
+      * 2026-08-08  TS   PRINT A CONTROL-TOTAL FOOTER LINE (RECORD      00000307
+      *                  COUNT, FIELD4/FIELD5 SUMS, GRAND TOTAL) AT     00000308
+      *                  END OF REPORT BEFORE THE FINARS01/02 CALLS.    00000309
+      * 2026-08-08  TS   PAGE-BREAK SIZE NOW COMES FROM THE CTLCARD     00000311
+      *                  CONTROL FILE INSTEAD OF A HARDCODED LITERAL.   00000312
+      * 2026-08-08  TS   STAMP THE REPORT HEADING WITH THE RUN DATE     00000313
+      *                  AND TIME (SEE HEADER1).                        00000314
+      * 2026-08-09  TS   ADD CHECKPOINT/RESTART -- A CHECKPOINT RECORD  00000315
+      *                  (LAST INPUT-FIELD1 PROCESSED PLUS RUNNING      00000316
+      *                  TOTALS) IS WRITTEN EVERY CC-CHECKPOINT-        00000317
+      *                  INTERVAL DETAIL RECORDS; A PRIOR CHECKPOINT ON 00000318
+      *                  FILE IS DETECTED AT STARTUP AND THE INPUT IS   00000319
+      *                  FAST-FORWARDED PAST THE LAST KEY PROCESSED.    00000320
+      * 2026-08-09  TS   WRITE A GL-READY EXTRACT RECORD FOR EVERY      00000321
+      *                  DETAIL LINE (ACCOUNT, SOURCE PROGRAM,          00000322
+      *                  REFERENCE CODE, AMOUNT, POSTING DATE) SO       00000323
+      *                  DOWNSTREAM GENERAL LEDGER POSTING DOES NOT     00000324
+      *                  HAVE TO RE-DERIVE THESE FIGURES FROM THE       00000325
+      *                  PRINTED REPORT.                                00000326
+      * 2026-08-09  TS   PRINT A COLUMN-HEADING LINE UNDER THE TITLE ON         
+      *                  EACH PAGE (SEE COLUMN-HEADING-LINE) SO THE             
+      *                  DETAIL COLUMNS ARE LABELED.                            
+      * 2026-08-09  TS   END-OF-RUN OPERATOR SUMMARY DISPLAY                    
+      * 2026-08-09  TS   EVERY TRANSACTION IS NOW ALSO RUN THROUGH              
+      *                  FINAPS01 (SEE FINARC01) FOR THE SAME FIELD             
+      *                  VALIDATION FINAIQ01 ALREADY USES -- A FAILURE          
+      *                  IS LOGGED TO THE OPERATOR CONSOLE AND COUNTED          
+      *                  BUT DOES NOT STOP THE RECORD FROM PRINTING.            
+      * 2026-08-09  TS   THE PAGE BREAK NO LONGER SPLITS A RUN OF               
+      *                  RECORDS SHARING THE SAME REFERENCE CODE                
+      *                  (INPUT-FIELD6) ACROSS TWO PAGES -- ONCE A              
+      *                  PAGE IS FULL, THE BREAK IS HELD UNTIL THE              
+      *                  REFERENCE CODE CHANGES.                                
+      * 2026-08-09  TS   EVERY LINE WRITTEN TO REPORT-FILE IS NOW ALSO          
+      *                  WRITTEN TO A NEW ARCHIVE-FILE, SO A COPY OF            
+      *                  THE PRINTED REPORT SURVIVES INDEPENDENTLY OF           
+      *                  SYSOUT.  OPENED/CLOSED ALONGSIDE REPORT-FILE,          
+      *                  INCLUDING THE RESTART-RUN EXTEND CASE.                 
+      ******************************************************************00000310
       ************************************************                  00000310
       ************************************************                  00000400
       ************************************************                  00000410
       ************************************************                  00000420
       ************************************************                  00000430
       ************************************************                  00000440
-000300 ENVIRONMENT DIVISION.                                            00000500
-000400 INPUT-OUTPUT SECTION.                                            00000600
-000500 FILE-CONTROL.                                                    00000700
-000600     SELECT REPORT-FILE ASSIGN U-T-SYSOUT.                        00000800
-000700     SELECT INPUT-FILE ASSIGN U-T-INPUT.                          00000900
-000800 DATA DIVISION.                                                   00001000
-000900 FILE SECTION.                                                    00001100
-001000 FD REPORT-FILE                                                   00001200
-001100     LABEL RECORDS ARE OMITTED                                    00001300
-001200     RECORDING MODE IS F                                          00001400
-001300     RECORD CONTAINS 133 CHARACTERS                               00001500
-001400     DATA RECORD IS OUTPUT-RECORD.                                00001600
-001500   01 OUTPUT-RECORD.                                              00001700
-001600     02 CARRIAGE-CONTROL PIC X.                                   00001800
-001700     02 OUTPUT-LINE      PIC X(132).                              00001900
-001800 FD INPUT-FILE                                                    00002000
-001900     LABEL RECORDS ARE STANDARD                                   00002100
-002000     RECORD CONTAINS 80 CHARACTERS                                00002200
-002100     DATA RECORD IS INPUT-FILE-RECORD.                            00002300
-002200   01 INPUT-FILE-RECORD.                                          00002400
-002300     02 INPUT-FIELD1           PIC 9(8).                          00002500
-002400     02 INPUT-FIELD2           PIC X(10).                         00002600
-002500     02 INPUT-FIELD3           PIC X(20).                         00002700
-002600     02 INPUT-FIELD4           PIC 9(6).                          00002800
-002700     02 INPUT-FIELD5           PIC 9(6).                          00002900
-002800     02 INPUT-FIELD6           PIC X(6).                          00003000
-002900     02 FILLER                 PIC X(24).                         00003100
-003000******************************************************************00003200
-003100 WORKING-STORAGE SECTION.                                         00003300
-003200 COPY HEADER1.                                                    00003400
-003300 01  PROGRAM-WORK-FIELDS.                                         00003500
-003400     02  INPUT-SWITCH      PIC X(3).                              00003600
-003500         88  END-OF-FILE   VALUE 'EOF'.                           00003700
-003600     02  LINES-WRITTEN     PIC 9(3).                              00003800
-003700         88  NEW-PAGE      VALUE 30.                              00003900
-003800     02  PAGE-COUNT        PIC 9(3).                              00004000
-003900 COPY PAGING.                                                     00004100
-004000 01  DATA-LINE.                                                   00004200
-004100     02  FILLER                PIC X(5).                          00004300
-004200     02  OUTPUT-FIELD1         PIC ZZ,ZZZ,ZZ9.                    00004400
-004300     02  FILLER                PIC X(5).                          00004500
-004400     02  OUTPUT-FIELD2         PIC X(10).                         00004600
-004500     02  FILLER                PIC X(5).                          00004700
-004600     02  OUTPUT-FIELD3         PIC X(20).                         00004800
-004700     02  FILLER                PIC X(5).                          00004900
-004800     02  OUTPUT-FIELD4         PIC ZZZ,ZZ9.                       00005000
-004900     02  FILLER                PIC X(5).                          00005100
-005000     02  OUTPUT-FIELD5         PIC ZZZ,ZZ9.                       00005200
-005100     02  FILLER                PIC X(5).                          00005300
-005200     02  OUTPUT-FIELD6         PIC ZZZ,ZZ9.                       00005400
-005300     02  FILLER                PIC X(5).                          00005500
-005400     02  OUTPUT-TOTAL          PIC ZZZ,ZZZ,ZZZ,ZZZ,ZZ9.           00005600
-005500     02  FILLER                PIC X(19).                         00005700
-005600******************************************************************00005800
-005700 PROCEDURE DIVISION.                                              00005900
-005800     OPEN INPUT  INPUT-FILE                                       00006000
-005900          OUTPUT REPORT-FILE.                                     00006100
-006000     PERFORM GET-INPUT.                                           00006200
-006100     PERFORM WRITE-AND-READ                                       00006300
-006200        UNTIL END-OF-FILE.                                        00006400
-006300     CALL 'FINARS01'.                                             00006500
-006400     CALL 'FINARS02'.                                             00006600
-006500     CLOSE INPUT-FILE                                             00006700
-006600           REPORT-FILE.                                           00006800
-006700     GOBACK.                                                      00006900
-006800******************************************************************00007000
-006810******************************************************************00007100
-006900 GET-INPUT.                                                       00007200
-007000     READ INPUT-FILE AT END                                       00007300
-007100         MOVE 'EOF' TO INPUT-SWITCH.                              00007400
-007200******************************************************************00007500
-007300 WRITE-AND-READ.                                                  00007600
-007400     PERFORM WRITE-REPORT-LINE.                                   00007700
-007500     PERFORM GET-INPUT.                                           00007800
-007600******************************************************************00007900
-007700 WRITE-REPORT-LINE.                                               00008000
-007800     IF NEW-PAGE                                                  00008100
-007900        PERFORM WRITE-HEADER                                      00008200
-008000        MOVE 2 TO LINE-SPACING.                                   00008300
-008100        MOVE LINE-SPACING TO CARRIAGE-CONTROL.                    00008400
-008200     MOVE INPUT-FIELD1 TO OUTPUT-FIELD1.                          00008500
-008300     MOVE INPUT-FIELD2 TO OUTPUT-FIELD2.                          00008600
-008400     MOVE INPUT-FIELD3 TO OUTPUT-FIELD3.                          00008700
-008500     MOVE INPUT-FIELD4 TO OUTPUT-FIELD4.                          00008800
-008600     MOVE INPUT-FIELD5 TO OUTPUT-FIELD5.                          00008900
-008700     MOVE INPUT-FIELD6 TO OUTPUT-FIELD6.                          00009000
-008800     COMPUTE OUTPUT-TOTAL =                                       00009100
-008900         INPUT-FIELD4 + INPUT-FIELD5 + INPUT-FIELD1.              00009200
-009000     MOVE DATA-LINE TO OUTPUT-LINE.                               00009300
-009100     WRITE OUTPUT-RECORD.                                         00009400
-009200     ADD 1 TO LINES-WRITTEN.                                      00009500
-009300     MOVE 1 TO LINE-SPACING.                                      00009600
-009400     MOVE LINE-SPACING TO CARRIAGE-CONTROL.                       00009700
-009500******************************************************************00009800
-009600 WRITE-HEADER.                                                    00009900
-009700     MOVE PAGE-SPACING TO CARRIAGE-CONTROL.                       00010000
-009800     ADD 1 TO PAGE-COUNT                                          00010100
-009900     MOVE '     FINANCIAL REPORT         '   TO REPORT-TITLE.     00010200
-010000     MOVE PAGE-COUNT TO PAGE-NUMBER.                              00010300
-010100     MOVE HEADER-RECORD TO OUTPUT-LINE.                           00010400
-010200     WRITE OUTPUT-RECORD.                                         00010500
+000120 ENVIRONMENT DIVISION.                                            00000500
+000130 INPUT-OUTPUT SECTION.                                            00000600
+000140 FILE-CONTROL.                                                    00000700
+000150     SELECT REPORT-FILE ASSIGN U-T-SYSOUT.                        00000800
+000160     SELECT INPUT-FILE ASSIGN U-T-INPUT.                          00000900
+000170     SELECT OPTIONAL CONTROL-FILE ASSIGN U-T-CTLCARD.             00000910
+000180     SELECT MASTER-FILE ASSIGN U-T-MASTER                         00000911
+000190        ORGANIZATION IS INDEXED                                   00000912
+000200        ACCESS MODE IS DYNAMIC                                    00000913
+000210        RECORD KEY IS MSTR-ACCOUNT-NUMBER                         00000914
+000220        FILE STATUS IS WS-MASTER-STATUS.                          00000915
+000230     SELECT MTD-YTD-FILE ASSIGN U-T-MTDYTD                                
+000240        ORGANIZATION IS INDEXED                                           
+000250        ACCESS MODE IS DYNAMIC                                            
+000260        RECORD KEY IS MY-PROGRAM-ID                                       
+000270        FILE STATUS IS WS-MTDYTD-STATUS.                                  
+000280     SELECT OPTIONAL CHECKPOINT-FILE ASSIGN U-T-CHKPT.            00000916
+000290     SELECT GL-EXTRACT-FILE ASSIGN U-T-GLEXTR.                    00000917
+000300     SELECT ARCHIVE-FILE ASSIGN U-T-ARCHIVE.                      00000918
+000310 DATA DIVISION.                                                   00001000
+000320 FILE SECTION.                                                    00001100
+000330 FD CONTROL-FILE                                                  00001110
+000340     LABEL RECORDS ARE STANDARD                                   00001120
+000350     RECORD CONTAINS 80 CHARACTERS                                00001130
+000360     DATA RECORD IS CONTROL-CARD-RECORD.                          00001140
+000370 COPY CTLCARD.                                                    00001150
+000380 FD REPORT-FILE                                                   00001200
+000390     LABEL RECORDS ARE OMITTED                                    00001300
+000400     RECORDING MODE IS F                                          00001400
+000410     RECORD CONTAINS 133 CHARACTERS                               00001500
+000420     DATA RECORD IS OUTPUT-RECORD.                                00001600
+000430   01 OUTPUT-RECORD.                                              00001700
+000440     02 CARRIAGE-CONTROL PIC X.                                   00001800
+000450     02 OUTPUT-LINE      PIC X(132).                              00001900
+000460 FD ARCHIVE-FILE                                                  00001910
+000470     LABEL RECORDS ARE OMITTED                                    00001920
+000480     RECORDING MODE IS F                                          00001930
+000490     RECORD CONTAINS 133 CHARACTERS                               00001940
+000500     DATA RECORD IS ARCHIVE-RECORD.                               00001950
+000510 01 ARCHIVE-RECORD      PIC X(133).                               00001960
+000520 FD MASTER-FILE                                                   00001995
+000530     LABEL RECORDS ARE STANDARD                                   00001996
+000540     DATA RECORD IS MASTER-RECORD.                                00001997
+000550 COPY MSTRFILE.                                                   00001998
+000560 FD MTD-YTD-FILE                                                          
+000570     LABEL RECORDS ARE STANDARD                                           
+000580     DATA RECORD IS MTD-YTD-RECORD.                                       
+000590 COPY MTDYTD.                                                             
+000600 FD CHECKPOINT-FILE                                               00001999
+000610     LABEL RECORDS ARE STANDARD                                   00001999
+000620     RECORD CONTAINS 586 CHARACTERS                               00001999
+000630     DATA RECORD IS CHECKPOINT-RECORD.                            00001999
+000640   01 CHECKPOINT-RECORD.                                          00001999
+000650     02  CHKPT-LAST-KEY        PIC 9(08).                         00001999
+000660     02  CHKPT-RECORD-COUNT    PIC 9(07).                         00001999
+000670     02  CHKPT-FIELD4-TOTAL    PIC 9(09).                         00001999
+000680     02  CHKPT-FIELD5-TOTAL    PIC 9(09).                         00001999
+000690     02  CHKPT-GRAND-TOTAL     PIC 9(15).                         00001999
+000700     02  CHKPT-LINES-WRITTEN   PIC 9(03).                         00001999
+000710     02  CHKPT-PAGE-COUNT      PIC 9(03).                         00001999
+000720     02  CHKPT-FAIL-COUNT      PIC 9(05).                         00001999
+000730     02  CHKPT-DETAIL-COUNT    PIC 9(07).                         00001999
+000740     02  CHKPT-CODE-COUNT      PIC 9(03).                         00001999
+000750     02  CHKPT-CODE-TABLE      OCCURS 25 TIMES.                   00001999
+000760         03  CHKPT-REF-CODE    PIC X(06).                         00001999
+000770         03  CHKPT-REF-TOTAL   PIC 9(13).                         00001999
+000771     02  CHKPT-PREV-FIELD6     PIC X(06).                         00001999
+000772     02  CHKPT-BRANCH-FIELD4-TOTAL PIC 9(09).                     00001999
+000773     02  CHKPT-BRANCH-FIELD5-TOTAL PIC 9(09).                     00001999
+000774     02  CHKPT-BRANCH-TOTAL    PIC 9(15).                         00001999
+000775     02  CHKPT-FIRST-RECORD-SWITCH PIC X(03).                     00001999
+000780 FD GL-EXTRACT-FILE                                               00002001
+000790     LABEL RECORDS ARE STANDARD                                   00002002
+000800     RECORD CONTAINS 80 CHARACTERS                                00002003
+000810     DATA RECORD IS GL-EXTRACT-RECORD.                            00002004
+000820   01 GL-EXTRACT-RECORD.                                          00002005
+000830     02  GL-ACCOUNT-NUMBER    PIC 9(08).                          00002006
+000840     02  GL-SOURCE-PROGRAM    PIC X(08).                          00002007
+000850     02  GL-REFERENCE-CODE    PIC X(06).                          00002008
+000860     02  GL-AMOUNT            PIC 9(09).                          00002009
+000870     02  GL-POSTING-DATE       PIC 9(08).                         00002010
+000880     02  FILLER                PIC X(41).                         00002011
+000890 FD INPUT-FILE                                                    00002000
+000900     LABEL RECORDS ARE STANDARD                                   00002100
+000910     RECORD CONTAINS 80 CHARACTERS                                00002200
+000920     DATA RECORD IS INPUT-FILE-RECORD.                            00002300
+000930   01 INPUT-FILE-RECORD.                                          00002400
+000940     02 INPUT-FIELD1           PIC 9(8).                          00002500
+000950     02 INPUT-FIELD2           PIC X(10).                         00002600
+000960     02 INPUT-FIELD3           PIC X(20).                         00002700
+000970     02 INPUT-FIELD4           PIC 9(6).                          00002800
+000980     02 INPUT-FIELD5           PIC 9(6).                          00002900
+000990     02 INPUT-FIELD6           PIC X(6).                          00003000
+001000     02 FILLER                 PIC X(24).                         00003100
+001010******************************************************************00003200
+001020 WORKING-STORAGE SECTION.                                         00003300
+001030 COPY HEADER1.                                                    00003400
+001040 01  PROGRAM-WORK-FIELDS.                                         00003500
+001050     02  INPUT-SWITCH      PIC X(3).                              00003600
+001060         88  END-OF-FILE   VALUE 'EOF'.                           00003700
+001070     02  LINES-WRITTEN     PIC 9(3).                              00003800
+001080     02  WS-PAGE-SIZE      PIC 9(3)  VALUE 30.                    00003900
+001090     02  PAGE-COUNT        PIC 9(3).                              00004000
+001100     02  WS-RECORD-COUNT   PIC 9(7)  VALUE ZERO.                  00004010
+001110     02  WS-FIELD4-TOTAL   PIC 9(9)  VALUE ZERO.                  00004020
+001120     02  WS-FIELD5-TOTAL   PIC 9(9)  VALUE ZERO.                  00004030
+001130     02  WS-GRAND-TOTAL    PIC 9(15) VALUE ZERO.                  00004040
+001140     02  CODE-FOUND-SWITCH PIC X(3)  VALUE 'NO '.                 00004050
+001150         88  CODE-FOUND    VALUE 'YES'.                           00004060
+001160     02  WS-LINE-TOTAL     PIC 9(15) VALUE ZERO.                  00004070
+001170     02  WS-MASTER-STATUS  PIC X(2)  VALUE ZERO.                  00004071
+001180     02  WS-MTDYTD-STATUS  PIC X(2)  VALUE ZERO.                          
+001190     02  MTDYTD-SWITCH     PIC X(3)  VALUE 'NO '.                         
+001200         88  MTDYTD-FOUND  VALUE 'YES'.                                   
+001210     02  FIRST-RECORD-SWITCH PIC X(3) VALUE 'YES'.                00003868
+001220         88  FIRST-RECORD    VALUE 'YES'.                         00003869
+001230     02  WS-PREV-FIELD6      PIC X(6)  VALUE SPACES.              00003870
+001240     02  WS-BRANCH-FIELD4-TOTAL PIC 9(9) VALUE ZERO.              00003871
+001250     02  WS-BRANCH-FIELD5-TOTAL PIC 9(9) VALUE ZERO.              00003872
+001260     02  WS-BRANCH-TOTAL     PIC 9(15) VALUE ZERO.                00003873
+001270     02  WS-VALIDATION-FAIL-COUNT  PIC 9(5) VALUE ZERO.           00003865
+001280     02  WS-CHECKPOINT-INTERVAL PIC 9(5) VALUE ZERO.              00004072
+001290     02  WS-CHECKPOINT-COUNTER  PIC 9(5) VALUE ZERO.              00004073
+001300     02  CHECKPOINT-SWITCH PIC X(3)  VALUE 'NO '.                 00004074
+001310         88  CHECKPOINT-EOF   VALUE 'EOF'.                        00004075
+001320     02  RESTART-SWITCH    PIC X(3)  VALUE 'NO '.                 00004076
+001330         88  RESTART-RUN   VALUE 'YES'.                           00004077
+001340     02  WS-RESTART-KEY    PIC 9(8)  VALUE ZERO.                  00004078
+001350     02  WS-RESTART-COUNT  PIC 9(7)  VALUE ZERO.                  00004079
+001360     02  WS-RESTART-FIELD4-TOTAL PIC 9(9) VALUE ZERO.             00004080
+001370     02  WS-RESTART-FIELD5-TOTAL PIC 9(9) VALUE ZERO.             00004081
+001380     02  WS-RESTART-GRAND-TOTAL  PIC 9(15) VALUE ZERO.            00004082
+001390     02  WS-RESTART-LINES-WRITTEN PIC 9(3) VALUE ZERO.            00004083
+001400     02  WS-RESTART-PAGE-COUNT   PIC 9(3) VALUE ZERO.             00004084
+001410     02  WS-RESTART-FAIL-COUNT   PIC 9(5) VALUE ZERO.             00004085
+001420     02  WS-RESTART-DETAIL-COUNT PIC 9(7) VALUE ZERO.             00004086
+001430     02  WS-RESTART-CODE-COUNT   PIC 9(3) VALUE ZERO.             00004087
+001440     02  WS-RESTART-CODE-SUB     PIC 9(3) VALUE ZERO.             00004088
+001450     02  WS-RESTART-CODE-TABLE   OCCURS 25 TIMES.                 00004089
+001460         03  WS-RESTART-REF-CODE  PIC X(06).                      00004089
+001470         03  WS-RESTART-REF-TOTAL PIC 9(13).                      00004089
+001471     02  WS-RESTART-PREV-FIELD6  PIC X(06) VALUE SPACES.          00004090
+001472     02  WS-RESTART-BRANCH-FIELD4-TOTAL PIC 9(09) VALUE ZERO.     00004091
+001473     02  WS-RESTART-BRANCH-FIELD5-TOTAL PIC 9(09) VALUE ZERO.     00004092
+001474     02  WS-RESTART-BRANCH-TOTAL PIC 9(15) VALUE ZERO.            00004093
+001475     02  WS-RESTART-FIRST-RECORD-SWITCH PIC X(03) VALUE 'YES'.    00004094
+001480 COPY PAGING.                                                     00004100
+001490 COPY FINSUM01.                                                   00004101
+001500 COPY FINCTL01.                                                   00004102
+001510 COPY FINARC01.                                                   00003903
+001520 01  FOOTER-LINE.                                                 00004110
+001530     02  FILLER            PIC X(05) VALUE SPACES.                00004120
+001540     02  FILLER            PIC X(18) VALUE 'TOTAL RECORDS -   '.  00004130
+001550     02  FTR-RECORD-COUNT  PIC ZZZ,ZZ9.                           00004140
+001560     02  FILLER            PIC X(97) VALUE SPACES.                00004150
+001570 01  FOOTER-LINE-2.                                               00004160
+001580     02  FILLER            PIC X(05) VALUE SPACES.                00004170
+001590     02  FILLER            PIC X(18) VALUE 'TOTAL FIELD4 -    '.  00004180
+001600     02  FTR-FIELD4-TOTAL  PIC ZZZ,ZZZ,ZZ9.                       00004190
+001610     02  FILLER            PIC X(05) VALUE SPACES.                00004200
+001620     02  FILLER            PIC X(18) VALUE 'TOTAL FIELD5 -    '.  00004210
+001630     02  FTR-FIELD5-TOTAL  PIC ZZZ,ZZZ,ZZ9.                       00004220
+001640     02  FILLER            PIC X(75) VALUE SPACES.                00004230
+001650 01  FOOTER-LINE-3.                                               00004240
+001660     02  FILLER            PIC X(05) VALUE SPACES.                00004250
+001670     02  FILLER            PIC X(18) VALUE 'GRAND TOTAL -     '.  00004260
+001680     02  FTR-GRAND-TOTAL   PIC ZZZ,ZZZ,ZZZ,ZZZ,ZZ9.               00004270
+001690     02  FILLER            PIC X(92) VALUE SPACES.                00004280
+001700 01  DATA-LINE.                                                   00004200
+001710     02  FILLER                PIC X(5).                          00004300
+001720     02  OUTPUT-FIELD1         PIC ZZ,ZZZ,ZZ9.                    00004400
+001730     02  FILLER                PIC X(5).                          00004500
+001740     02  OUTPUT-FIELD2         PIC X(10).                         00004600
+001750     02  FILLER                PIC X(5).                          00004700
+001760     02  OUTPUT-FIELD3         PIC X(20).                         00004800
+001770     02  FILLER                PIC X(5).                          00004900
+001780     02  OUTPUT-FIELD4         PIC ZZZ,ZZ9.                       00005000
+001790     02  FILLER                PIC X(5).                          00005100
+001800     02  OUTPUT-FIELD5         PIC ZZZ,ZZ9.                       00005200
+001810     02  FILLER                PIC X(5).                          00005300
+001820     02  OUTPUT-FIELD6         PIC ZZZ,ZZ9.                       00005400
+001830     02  FILLER                PIC X(5).                          00005500
+001840     02  OUTPUT-TOTAL          PIC ZZZ,ZZZ,ZZZ,ZZZ,ZZ9.           00005600
+001850     02  FILLER                PIC X(19).                         00005700
+001860 01  SUBTOTAL-LINE.                                               00005710
+001870     02  FILLER                PIC X(5).                          00005720
+001880     02  FILLER                PIC X(15) VALUE '   GROUP TOTAL:'. 00005730
+001890     02  SUBTOTAL-REFCODE      PIC X(6).                          00005740
+001900     02  FILLER                PIC X(14).                         00005750
+001910     02  SUBTOTAL-FIELD4       PIC ZZZ,ZZ9.                       00005760
+001920     02  FILLER                PIC X(5).                          00005770
+001930     02  SUBTOTAL-FIELD5       PIC ZZZ,ZZ9.                       00005780
+001940     02  FILLER                PIC X(5).                          00005790
+001950     02  SUBTOTAL-TOTAL        PIC ZZZ,ZZZ,ZZZ,ZZZ,ZZ9.           00005795
+001960     02  FILLER                PIC X(19).                         00005798
+      ******************************************************************
+001970 01  COLUMN-HEADING-LINE.
+001980     02  FILLER                PIC X(5).                                  
+001990     02  FILLER                PIC X(10) VALUE '   ACCOUNT'.              
+002000     02  FILLER                PIC X(5).                                  
+002010     02  FILLER                PIC X(10) VALUE 'NAME'.                    
+002020     02  FILLER                PIC X(5).                                  
+002030     02  FILLER                PIC X(20) VALUE 'DESCRIPTION'.             
+002040     02  FILLER                PIC X(5).                                  
+002050     02  FILLER                PIC X(7)  VALUE 'AMOUNT1'.                 
+002060     02  FILLER                PIC X(5).                                  
+002070     02  FILLER                PIC X(7)  VALUE 'AMOUNT2'.                 
+002080     02  FILLER                PIC X(5).                                  
+002090     02  FILLER                PIC X(7)  VALUE 'REFCODE'.                 
+002100     02  FILLER                PIC X(5).                                  
+002110     02  FILLER                PIC X(19) VALUE 'TOTAL'.                   
+002120     02  FILLER                PIC X(19).                                 
+002130******************************************************************00005800
+002140 PROCEDURE DIVISION.                                              00005900
+002150     PERFORM READ-CONTROL-CARD.                                   00006110
+002160     PERFORM READ-CHECKPOINT.                                     00006111
+002170     OPEN INPUT  INPUT-FILE.                                      00006000
+002180     IF RESTART-RUN                                               00006112
+002190        OPEN EXTEND REPORT-FILE                                   00006113
+002200        OPEN EXTEND CHECKPOINT-FILE                               00006114
+002210        OPEN EXTEND GL-EXTRACT-FILE                               00006115
+002220        OPEN EXTEND ARCHIVE-FILE                                  00006116
+002230        MOVE WS-RESTART-COUNT TO WS-RECORD-COUNT                  00006117
+002240        MOVE WS-RESTART-FIELD4-TOTAL TO WS-FIELD4-TOTAL           00006118
+002250        MOVE WS-RESTART-FIELD5-TOTAL TO WS-FIELD5-TOTAL           00006119
+002260        MOVE WS-RESTART-GRAND-TOTAL TO WS-GRAND-TOTAL             00006120
+002270        MOVE WS-RESTART-LINES-WRITTEN TO LINES-WRITTEN            00006121
+002280        MOVE WS-RESTART-PAGE-COUNT TO PAGE-COUNT                  00006122
+002290        MOVE WS-RESTART-FAIL-COUNT TO WS-VALIDATION-FAIL-COUNT    00006123
+002291        MOVE WS-RESTART-PREV-FIELD6 TO WS-PREV-FIELD6             00006123
+002292        MOVE WS-RESTART-BRANCH-FIELD4-TOTAL                       00006123
+002293            TO WS-BRANCH-FIELD4-TOTAL                             00006123
+002294        MOVE WS-RESTART-BRANCH-FIELD5-TOTAL                       00006123
+002295            TO WS-BRANCH-FIELD5-TOTAL                             00006123
+002296        MOVE WS-RESTART-BRANCH-TOTAL TO WS-BRANCH-TOTAL           00006123
+002297        MOVE WS-RESTART-FIRST-RECORD-SWITCH                       00006123
+002298            TO FIRST-RECORD-SWITCH                                00006123
+002300        PERFORM GET-INPUT                                         00006124
+002310        PERFORM GET-INPUT                                         00006125
+002320           UNTIL END-OF-FILE                                      00006126
+002330              OR INPUT-FIELD1 > WS-RESTART-KEY                    00006127
+002340     ELSE                                                         00006128
+002350        OPEN OUTPUT REPORT-FILE                                   00006129
+002360        OPEN OUTPUT CHECKPOINT-FILE                               00006130
+002370        OPEN OUTPUT GL-EXTRACT-FILE                               00006131
+002380        OPEN OUTPUT ARCHIVE-FILE                                  00006132
+002390        PERFORM GET-INPUT                                         00006133
+002400     END-IF.                                                      00006134
+002410     OPEN I-O MASTER-FILE.                                        00006102
+002420     OPEN I-O MTD-YTD-FILE.                                               
+002430     INITIALIZE FINSUM01-RECORD.                                  00006101
+002440     MOVE 'TROY4' TO FS-PROGRAM-ID.                               00006102
+002450     IF RESTART-RUN                                               00006103
+002460        MOVE WS-RESTART-DETAIL-COUNT TO FS-DETAIL-COUNT           00006104
+002470        MOVE WS-RESTART-CODE-COUNT TO FS-CODE-COUNT               00006105
+002480        PERFORM RESTORE-FS-CODE-ENTRY                             00006106
+002490           VARYING FS-CODE-IDX FROM 1 BY 1                        00006107
+002500           UNTIL FS-CODE-IDX > FS-CODE-COUNT                      00006108
+002510     END-IF.                                                      00006109
+002520     PERFORM WRITE-AND-READ                                       00006300
+002530        UNTIL END-OF-FILE.                                        00006400
+002540     IF NOT FIRST-RECORD                                          00006405
+002550        PERFORM WRITE-SUBTOTAL-LINE                               00006406
+002560     END-IF.                                                      00006407
+002570     PERFORM WRITE-FOOTER.                                        00006410
+002580     CLOSE REPORT-FILE CHECKPOINT-FILE GL-EXTRACT-FILE            00006420
+002590         ARCHIVE-FILE.                                            00006421
+002600     CALL 'FINARS01' USING FINSUM01-RECORD.                       00006500
+002610     MOVE 'TROY4' TO FC-PROGRAM-ID.                               00006510
+002620     MOVE FS-DETAIL-COUNT TO FC-RUN-COUNT.                        00006520
+002630     MOVE WS-GRAND-TOTAL TO FC-RUN-TOTAL.                         00006530
+002640     CALL 'FINARS02' USING FINCTL01-RECORD.                       00006600
+002650     PERFORM UPDATE-MTD-YTD.                                              
+002660     CLOSE INPUT-FILE MASTER-FILE MTD-YTD-FILE.                           
+002670     DISPLAY 'TROY4 - RECORDS PROCESSED: ' FS-DETAIL-COUNT.               
+002680     DISPLAY 'TROY4 - GRAND TOTAL: ' WS-GRAND-TOTAL.                      
+002690     DISPLAY 'TROY4 - FINAPS01 FAILURES: '                        00006695
+002700         WS-VALIDATION-FAIL-COUNT.                                00006696
+002710     GOBACK.                                                      00006900
+002720******************************************************************00007000
+002730 READ-CONTROL-CARD.                                               00007110
+002740     OPEN INPUT CONTROL-FILE.                                     00007120
+002750     READ CONTROL-FILE AT END                                     00007130
+002760         MOVE ZERO TO CC-PAGE-SIZE                                00007140
+002770         MOVE ZERO TO CC-CHECKPOINT-INTERVAL                      00007141
+002780     END-READ.                                                    00007150
+002790     IF CC-PAGE-SIZE NUMERIC AND CC-PAGE-SIZE > ZERO              00007160
+002800        MOVE CC-PAGE-SIZE TO WS-PAGE-SIZE                         00007170
+002810     END-IF.                                                      00007180
+002820     IF CC-CHECKPOINT-INTERVAL NUMERIC AND                        00007181
+002830           CC-CHECKPOINT-INTERVAL > ZERO                          00007182
+002840        MOVE CC-CHECKPOINT-INTERVAL TO WS-CHECKPOINT-INTERVAL     00007183
+002850     END-IF.                                                      00007184
+002860     CLOSE CONTROL-FILE.                                          00007190
+002870******************************************************************00007191
+002880 READ-CHECKPOINT.                                                 00007192
+002890     MOVE 'NO ' TO RESTART-SWITCH.                                00007193
+002900     MOVE 'NO ' TO CHECKPOINT-SWITCH.                             00007194
+002910     OPEN INPUT CHECKPOINT-FILE.                                  00007195
+002920     PERFORM READ-CHECKPOINT-RECORD                               00007196
+002930        UNTIL CHECKPOINT-EOF.                                     00007197
+002940     CLOSE CHECKPOINT-FILE.                                       00007198
+002950******************************************************************00007199
+002960 READ-CHECKPOINT-RECORD.                                          00007200
+002970     READ CHECKPOINT-FILE AT END                                  00007201
+002980         MOVE 'EOF' TO CHECKPOINT-SWITCH                          00007202
+002990     NOT AT END                                                   00007203
+003000         SET RESTART-RUN TO TRUE                                  00007204
+003010         MOVE CHKPT-LAST-KEY TO WS-RESTART-KEY                    00007205
+003020         MOVE CHKPT-RECORD-COUNT TO WS-RESTART-COUNT              00007206
+003030         MOVE CHKPT-FIELD4-TOTAL TO WS-RESTART-FIELD4-TOTAL       00007207
+003040         MOVE CHKPT-FIELD5-TOTAL TO WS-RESTART-FIELD5-TOTAL       00007208
+003050         MOVE CHKPT-GRAND-TOTAL TO WS-RESTART-GRAND-TOTAL         00007209
+003060         MOVE CHKPT-LINES-WRITTEN TO WS-RESTART-LINES-WRITTEN     00007210
+003070         MOVE CHKPT-PAGE-COUNT TO WS-RESTART-PAGE-COUNT           00007211
+003080         MOVE CHKPT-FAIL-COUNT TO WS-RESTART-FAIL-COUNT           00007212
+003090         MOVE CHKPT-DETAIL-COUNT TO WS-RESTART-DETAIL-COUNT       00007213
+003100         MOVE CHKPT-CODE-COUNT TO WS-RESTART-CODE-COUNT           00007214
+003105         MOVE CHKPT-PREV-FIELD6 TO WS-RESTART-PREV-FIELD6         00007214
+003106         MOVE CHKPT-BRANCH-FIELD4-TOTAL                           00007215
+003107             TO WS-RESTART-BRANCH-FIELD4-TOTAL                    00007215
+003108         MOVE CHKPT-BRANCH-FIELD5-TOTAL                           00007216
+003109             TO WS-RESTART-BRANCH-FIELD5-TOTAL                    00007216
+003111         MOVE CHKPT-BRANCH-TOTAL TO WS-RESTART-BRANCH-TOTAL       00007216
+003112         MOVE CHKPT-FIRST-RECORD-SWITCH                           00007216
+003113             TO WS-RESTART-FIRST-RECORD-SWITCH                    00007216
+003114         PERFORM RESTORE-CODE-TABLE-ENTRY                         00007215
+003120            VARYING WS-RESTART-CODE-SUB FROM 1 BY 1               00007216
+003130            UNTIL WS-RESTART-CODE-SUB > 25                        00007217
+003140     END-READ.                                                    00007218
+003150 RESTORE-CODE-TABLE-ENTRY.                                        00007220
+003160     MOVE CHKPT-REF-CODE (WS-RESTART-CODE-SUB)                    00007221
+003170         TO WS-RESTART-REF-CODE (WS-RESTART-CODE-SUB).            00007222
+003180     MOVE CHKPT-REF-TOTAL (WS-RESTART-CODE-SUB)                   00007223
+003190         TO WS-RESTART-REF-TOTAL (WS-RESTART-CODE-SUB).           00007224
+003200 GET-INPUT.                                                       00007200
+003210     READ INPUT-FILE AT END                                       00007300
+003220         MOVE 'EOF' TO INPUT-SWITCH.                              00007400
+003230******************************************************************00007500
+003240 WRITE-AND-READ.                                                  00007600
+003250     PERFORM WRITE-REPORT-LINE.                                   00007700
+003260     PERFORM GET-INPUT.                                           00007800
+003270******************************************************************00007900
+003280 WRITE-REPORT-LINE.                                               00770000
+003290     PERFORM VALIDATE-TRANSACTION-RECORD.                         00770500
+003300     IF NOT FIRST-RECORD                                          00771000
+003310        IF INPUT-FIELD6 NOT = WS-PREV-FIELD6                      00771500
+003320           PERFORM WRITE-SUBTOTAL-LINE                            00772000
+003330        END-IF                                                    00772500
+003340     END-IF.                                                      00773000
+003350     MOVE 'NO ' TO FIRST-RECORD-SWITCH.                           00773500
+003360     IF LINES-WRITTEN >= WS-PAGE-SIZE                             00780000
+003370         AND INPUT-FIELD6 NOT = WS-PREV-FIELD6                    00780500
+003380        PERFORM WRITE-HEADER                                      00790000
+003390        MOVE 2 TO LINE-SPACING                                    00800000
+003400        MOVE LINE-SPACING TO CARRIAGE-CONTROL.                    00810000
+003410     MOVE INPUT-FIELD1 TO OUTPUT-FIELD1.                          00820000
+003420     MOVE INPUT-FIELD2 TO OUTPUT-FIELD2.                          00830000
+003430     MOVE INPUT-FIELD3 TO OUTPUT-FIELD3.                          00840000
+003440     MOVE INPUT-FIELD4 TO OUTPUT-FIELD4.                          00850000
+003450     MOVE INPUT-FIELD5 TO OUTPUT-FIELD5.                          00860000
+003460     MOVE INPUT-FIELD6 TO OUTPUT-FIELD6.                          00870000
+003470     IF FA-VALID                                                  00880000
+003480        MOVE FA-COMPUTED-TOTAL TO WS-LINE-TOTAL                   00880500
+003490     ELSE                                                         00881000
+003500        COMPUTE WS-LINE-TOTAL =                                   00881500
+003510           INPUT-FIELD4 + INPUT-FIELD5 + INPUT-FIELD1             00882000
+003520     END-IF.                                                      00882500
+003530     MOVE WS-LINE-TOTAL TO OUTPUT-TOTAL.                          00891000
+003540     MOVE DATA-LINE TO OUTPUT-LINE.                               00900000
+003550     WRITE OUTPUT-RECORD.                                         00910000
+003560     WRITE ARCHIVE-RECORD FROM OUTPUT-RECORD.                     00910500
+003570     ADD 1 TO LINES-WRITTEN.                                      00920000
+003580     ADD 1 TO WS-RECORD-COUNT.                                    00921000
+003590     ADD INPUT-FIELD4 TO WS-FIELD4-TOTAL.                         00922000
+003600     ADD INPUT-FIELD5 TO WS-FIELD5-TOTAL.                         00923000
+003610     ADD WS-LINE-TOTAL TO WS-GRAND-TOTAL.                         00924000
+003620     ADD INPUT-FIELD4 TO WS-BRANCH-FIELD4-TOTAL.                  00924200
+003630     ADD INPUT-FIELD5 TO WS-BRANCH-FIELD5-TOTAL.                  00924300
+003640     ADD WS-LINE-TOTAL TO WS-BRANCH-TOTAL.                        00924400
+003650     PERFORM BUILD-CODE-SUMMARY.                                  00924500
+003660     PERFORM WRITE-MASTER-RECORD.                                 00924600
+003670     PERFORM WRITE-GL-EXTRACT-RECORD.                             00924700
+003680     ADD 1 TO WS-CHECKPOINT-COUNTER.                              00924800
+003690     IF WS-CHECKPOINT-INTERVAL > ZERO AND                         00924900
+003700           WS-CHECKPOINT-COUNTER >= WS-CHECKPOINT-INTERVAL        00925000
+003710        PERFORM WRITE-CHECKPOINT-RECORD                           00925100
+003720        MOVE ZERO TO WS-CHECKPOINT-COUNTER                        00925200
+003730     END-IF.                                                      00925300
+003740     MOVE INPUT-FIELD6 TO WS-PREV-FIELD6.                         00925400
+003750     MOVE 1 TO LINE-SPACING.                                      00930000
+003760     MOVE LINE-SPACING TO CARRIAGE-CONTROL.                       00940000
+003770 VALIDATE-TRANSACTION-RECORD.                                     00009460
+003780     MOVE INPUT-FIELD1 TO FA-ACCOUNT-NUMBER.                      00009461
+003790     MOVE INPUT-FIELD2 TO FA-ACCOUNT-NAME.                        00009462
+003800     MOVE INPUT-FIELD3 TO FA-DESCRIPTION.                         00009463
+003810     MOVE INPUT-FIELD4 TO FA-AMOUNT-1.                            00009464
+003820     MOVE INPUT-FIELD5 TO FA-AMOUNT-2.                            00009465
+003830     MOVE INPUT-FIELD6 TO FA-REFERENCE-CODE.                      00009466
+003840     CALL 'FINAPS01' USING FINARC01-RECORD.                       00009467
+003850     IF NOT FA-VALID                                              00009468
+003860        ADD 1 TO WS-VALIDATION-FAIL-COUNT                         00009469
+003870        DISPLAY 'TROY4 - FINAPS01 VALIDATION FAILED'              00009470
+003880            ' - ACCT ' INPUT-FIELD1                               00009471
+003890     END-IF.                                                      00009472
+003900******************************************************************00009701
+003910 BUILD-CODE-SUMMARY.                                              00009702
+003920     ADD 1 TO FS-DETAIL-COUNT.                                    00009703
+003930     MOVE 'NO ' TO CODE-FOUND-SWITCH.                             00009704
+003940     PERFORM FIND-CODE-ENTRY                                      00009705
+003950        VARYING FS-CODE-IDX FROM 1 BY 1                           00009706
+003960        UNTIL FS-CODE-IDX > FS-CODE-COUNT                         00009707
+003970           OR CODE-FOUND.                                         00009708
+003980     IF CODE-FOUND                                                00009709
+003990        ADD WS-LINE-TOTAL TO FS-REF-TOTAL (FS-CODE-IDX)           00009710
+004000     ELSE                                                         00009711
+004010        IF FS-CODE-COUNT < 25                                     00009712
+004020           ADD 1 TO FS-CODE-COUNT                                 00009713
+004030           MOVE INPUT-FIELD6 TO FS-REF-CODE (FS-CODE-COUNT)       00009714
+004040           MOVE WS-LINE-TOTAL TO FS-REF-TOTAL (FS-CODE-COUNT)     00009715
+004050        END-IF                                                    00009716
+004060     END-IF.                                                      00009717
+004070******************************************************************00009718
+004080 WRITE-SUBTOTAL-LINE.                                             00942400
+004090     MOVE WS-PREV-FIELD6 TO SUBTOTAL-REFCODE.                     00942500
+004100     MOVE WS-BRANCH-FIELD4-TOTAL TO SUBTOTAL-FIELD4.              00942600
+004110     MOVE WS-BRANCH-FIELD5-TOTAL TO SUBTOTAL-FIELD5.              00942700
+004120     MOVE WS-BRANCH-TOTAL TO SUBTOTAL-TOTAL.                      00942800
+004130     MOVE SUBTOTAL-LINE TO OUTPUT-LINE.                           00942900
+004140     WRITE OUTPUT-RECORD.                                         00943000
+004145     WRITE ARCHIVE-RECORD FROM OUTPUT-RECORD.                     00943050
+004150     ADD 1 TO LINES-WRITTEN.                                      00943100
+004160     MOVE ZERO TO WS-BRANCH-FIELD4-TOTAL WS-BRANCH-FIELD5-TOTAL   00943200
+004170         WS-BRANCH-TOTAL.                                         00943300
+004180******************************************************************00943400
+004190 WRITE-MASTER-RECORD.                                             00009718
+004200     MOVE INPUT-FIELD1 TO MSTR-ACCOUNT-NUMBER.                    00009718
+004210     MOVE INPUT-FIELD2 TO MSTR-NAME.                              00009718
+004220     MOVE INPUT-FIELD3 TO MSTR-DESCRIPTION.                       00009718
+004230     MOVE INPUT-FIELD4 TO MSTR-AMOUNT-1.                          00009718
+004240     MOVE INPUT-FIELD5 TO MSTR-AMOUNT-2.                          00009718
+004250     MOVE INPUT-FIELD6 TO MSTR-REFERENCE-CODE.                    00009718
+004260     MOVE 'TROY4' TO MSTR-SOURCE-PROGRAM.                         00009718
+004270     ACCEPT MSTR-LAST-UPDATE-DATE FROM DATE.                      00009718
+004280     WRITE MASTER-RECORD                                          00009718
+004290        INVALID KEY                                               00009718
+004300           REWRITE MASTER-RECORD                                  00009718
+004310     END-WRITE.                                                   00009718
+004320***************************************************************** 00009718
+004330 WRITE-GL-EXTRACT-RECORD.                                         00009718
+004340     MOVE INPUT-FIELD1 TO GL-ACCOUNT-NUMBER.                      00009718
+004350     MOVE 'TROY4' TO GL-SOURCE-PROGRAM.                           00009718
+004360     MOVE INPUT-FIELD6 TO GL-REFERENCE-CODE.                      00009718
+004370     MOVE WS-LINE-TOTAL TO GL-AMOUNT.                             00009718
+004380     ACCEPT GL-POSTING-DATE FROM DATE.                            00009718
+004390     WRITE GL-EXTRACT-RECORD.                                     00009718
+004400******************************************************************        
+004410 UPDATE-MTD-YTD.                                                          
+004420     MOVE 'TROY4' TO MY-PROGRAM-ID.                                       
+004430     MOVE 'NO ' TO MTDYTD-SWITCH.                                         
+004440     READ MTD-YTD-FILE                                                    
+004450        INVALID KEY                                                       
+004460           MOVE ZERO TO MY-MTD-COUNT                                      
+004470           MOVE ZERO TO MY-MTD-TOTAL                                      
+004480           MOVE ZERO TO MY-YTD-COUNT                                      
+004490           MOVE ZERO TO MY-YTD-TOTAL                                      
+004500        NOT INVALID KEY                                                   
+004510           SET MTDYTD-FOUND TO TRUE                                       
+004520     END-READ.                                                            
+004530     ADD FS-DETAIL-COUNT TO MY-MTD-COUNT.                                 
+004540     ADD FS-DETAIL-COUNT TO MY-YTD-COUNT.                                 
+004550     ADD WS-GRAND-TOTAL TO MY-MTD-TOTAL.                                  
+004560     ADD WS-GRAND-TOTAL TO MY-YTD-TOTAL.                                  
+004570     ACCEPT MY-LAST-UPDATE-DATE FROM DATE.                                
+004580     IF MTDYTD-FOUND                                                      
+004590        REWRITE MTD-YTD-RECORD                                            
+004600     ELSE                                                                 
+004610        WRITE MTD-YTD-RECORD                                              
+004620     END-IF.                                                              
+004630******************************************************************00009718
+004640 WRITE-CHECKPOINT-RECORD.                                         00009719
+004650     MOVE INPUT-FIELD1 TO CHKPT-LAST-KEY.                         00009719
+004660     MOVE WS-RECORD-COUNT TO CHKPT-RECORD-COUNT.                  00009719
+004670     MOVE WS-FIELD4-TOTAL TO CHKPT-FIELD4-TOTAL.                  00009719
+004680     MOVE WS-FIELD5-TOTAL TO CHKPT-FIELD5-TOTAL.                  00009719
+004690     MOVE WS-GRAND-TOTAL TO CHKPT-GRAND-TOTAL.                    00009719
+004700     MOVE LINES-WRITTEN TO CHKPT-LINES-WRITTEN.                   00009720
+004710     MOVE PAGE-COUNT TO CHKPT-PAGE-COUNT.                         00009721
+004720     MOVE WS-VALIDATION-FAIL-COUNT TO CHKPT-FAIL-COUNT.           00009722
+004730     MOVE FS-DETAIL-COUNT TO CHKPT-DETAIL-COUNT.                  00009723
+004740     MOVE FS-CODE-COUNT TO CHKPT-CODE-COUNT.                      00009724
+004745     MOVE WS-PREV-FIELD6 TO CHKPT-PREV-FIELD6.                    00009724
+004746     MOVE WS-BRANCH-FIELD4-TOTAL TO CHKPT-BRANCH-FIELD4-TOTAL.    00009724
+004747     MOVE WS-BRANCH-FIELD5-TOTAL TO CHKPT-BRANCH-FIELD5-TOTAL.    00009724
+004748     MOVE WS-BRANCH-TOTAL TO CHKPT-BRANCH-TOTAL.                  00009724
+004749     MOVE FIRST-RECORD-SWITCH TO CHKPT-FIRST-RECORD-SWITCH.       00009724
+004750     PERFORM SAVE-FS-CODE-ENTRY                                   00009725
+004760        VARYING FS-CODE-IDX FROM 1 BY 1                           00009726
+004770        UNTIL FS-CODE-IDX > FS-CODE-COUNT.                        00009727
+004780     WRITE CHECKPOINT-RECORD.                                     00009728
+004790******************************************************************00009729
+004800 FIND-CODE-ENTRY.                                                 00009719
+004810     IF FS-REF-CODE (FS-CODE-IDX) = INPUT-FIELD6                  00009720
+004820        SET CODE-FOUND TO TRUE                                    00009721
+004830     END-IF.                                                      00009722
+004840******************************************************************00009723
+004850 RESTORE-FS-CODE-ENTRY.                                           00009724
+004860     MOVE WS-RESTART-REF-CODE (FS-CODE-IDX)                       00009725
+004870         TO FS-REF-CODE (FS-CODE-IDX).                            00009726
+004880     MOVE WS-RESTART-REF-TOTAL (FS-CODE-IDX)                      00009727
+004890         TO FS-REF-TOTAL (FS-CODE-IDX).                           00009728
+004900******************************************************************00009729
+004910 SAVE-FS-CODE-ENTRY.                                              00009730
+004920     MOVE FS-REF-CODE (FS-CODE-IDX)                               00009731
+004930         TO CHKPT-REF-CODE (FS-CODE-IDX).                         00009732
+004940     MOVE FS-REF-TOTAL (FS-CODE-IDX)                              00009733
+004950         TO CHKPT-REF-TOTAL (FS-CODE-IDX).                        00009734
+004960******************************************************************00009800
+004970 WRITE-FOOTER.                                                    00009810
+004980     MOVE WS-RECORD-COUNT TO FTR-RECORD-COUNT.                    00009820
+004990     MOVE FOOTER-LINE TO OUTPUT-LINE.                             00009830
+005000     WRITE OUTPUT-RECORD.                                         00009840
+005010     WRITE ARCHIVE-RECORD FROM OUTPUT-RECORD.                     00009845
+005020     MOVE WS-FIELD4-TOTAL TO FTR-FIELD4-TOTAL.                    00009850
+005030     MOVE WS-FIELD5-TOTAL TO FTR-FIELD5-TOTAL.                    00009860
+005040     MOVE FOOTER-LINE-2 TO OUTPUT-LINE.                           00009870
+005050     WRITE OUTPUT-RECORD.                                         00009880
+005060     WRITE ARCHIVE-RECORD FROM OUTPUT-RECORD.                     00009885
+005070     MOVE WS-GRAND-TOTAL TO FTR-GRAND-TOTAL.                      00009890
+005080     MOVE FOOTER-LINE-3 TO OUTPUT-LINE.                           00009900
+005090     WRITE OUTPUT-RECORD.                                         00009910
+005100     WRITE ARCHIVE-RECORD FROM OUTPUT-RECORD.                     00009915
+005110******************************************************************00009920
+005120 WRITE-HEADER.                                                    00009900
+005130     MOVE ZERO TO LINES-WRITTEN.                                  00009950
+005140     ACCEPT HDR-PRT-DATE FROM DATE.                               00009960
+005150     ACCEPT HDR-PRT-TIME FROM TIME.                               00009970
+005160     MOVE PAGE-SPACING TO CARRIAGE-CONTROL.                       00010000
+005170     ADD 1 TO PAGE-COUNT                                          00010100
+005180     MOVE '     FINANCIAL REPORT         '   TO REPORT-TITLE.     00010200
+005190     MOVE PAGE-COUNT TO PAGE-NUMBER.                              00010300
+005200     MOVE HEADER-RECORD TO OUTPUT-LINE.                           00010400
+005210     WRITE OUTPUT-RECORD.                                         00010500
+005220     WRITE ARCHIVE-RECORD FROM OUTPUT-RECORD.                     00010505
+005230     MOVE 1 TO LINE-SPACING.
+005240     MOVE LINE-SPACING TO CARRIAGE-CONTROL.
+005250     MOVE COLUMN-HEADING-LINE TO OUTPUT-LINE.
+005260     WRITE OUTPUT-RECORD.
+005270     WRITE ARCHIVE-RECORD FROM OUTPUT-RECORD.
+005280     ADD 1 TO LINES-WRITTEN.
