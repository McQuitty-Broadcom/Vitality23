@@ -1,108 +1,397 @@
 000100 IDENTIFICATION DIVISION.                                         00000100
-000200 PROGRAM-ID. SNOW.                                                00000200
+000110 PROGRAM-ID. SNOW.                                                00000200
       **TD BANK*******   *****************************                  00000300
       *                                              *                          
       ***************                                                           
       *****DESKTOP  ****GEN ****BLAH******************                  00000500
-000300 ENVIRONMENT DIVISION.                                            00000600
-000400 INPUT-OUTPUT SECTION.                                            00000700
-000500 FILE-CONTROL.                                                    00000800
-000600     SELECT REPORT-FILE ASSIGN U-T-SYSOUT.                        00000900
-000700     SELECT INPUT-FILE ASSIGN U-T-INPUT.                          00001000
+      ******************************************************************00000510
+      * MODIFICATION HISTORY                                            00000520
+      * 2026-08-08  TS   PAGE-BREAK SIZE NOW COMES FROM THE CTLCARD     00000530
+      *                  CONTROL FILE INSTEAD OF A HARDCODED LITERAL.   00000540
+      * 2026-08-08  TS   STAMP THE REPORT HEADING WITH THE RUN DATE     00000541
+      *                  AND TIME (SEE HEADER1).                        00000542
+      * 2026-08-09  TS   ADD A BRANCH (INPUT-FIELD2) CONTROL BREAK --   00000543
+      *                  A SUBTOTAL LINE NOW PRINTS EVERY TIME THE      00000544
+      *                  BRANCH CHANGES AND AGAIN AT END OF RUN.        00000545
+      * 2026-08-09  TS   THE CONTROL-BREAK KEY IS NOW SELECTABLE OFF    00000546
+      *                  THE CONTROL CARD (CC-GROUP-KEY) -- BRANCH      00000547
+      *                  (INPUT-FIELD2, THE DEFAULT) OR REFERENCE       00000548
+      *                  CODE (INPUT-FIELD6). THE INPUT MUST ARRIVE     00000549
+      *                  GROUPED BY WHICHEVER KEY IS SELECTED.          00000550
+      * 2026-08-09  TS   PRINT A COLUMN-HEADING LINE UNDER THE TITLE ON         
+      *                  EACH PAGE (SEE COLUMN-HEADING-LINE) SO THE             
+      *                  DETAIL COLUMNS ARE LABELED.                            
+      * 2026-08-09  TS   END-OF-RUN OPERATOR SUMMARY DISPLAY                    
+      * 2026-08-09  TS   NON-NUMERIC INPUT-FIELD1/4/5 NO LONGER                 
+      *                  ABENDS THE RUN -- THE RECORD IS ROUTED TO              
+      *                  A NEW BAD-DATA-FILE INSTEAD (SEE THE                   
+      *                  SUSPENSE-FILE PRECEDENT IN BKPGM03) AND                
+      *                  SKIPPED, NOT PRINTED OR TOTALED.                       
+      * 2026-08-09  TS   EVERY TRANSACTION IS NOW ALSO RUN THROUGH              
+      *                  FINAPS01 (SEE FINARC01) FOR THE SAME FIELD             
+      *                  VALIDATION FINAIQ01 ALREADY USES -- A FAILURE          
+      *                  IS LOGGED TO THE OPERATOR CONSOLE AND COUNTED          
+      *                  BUT DOES NOT STOP THE RECORD FROM PRINTING.            
+      ******************************************************************00000550
+000120 ENVIRONMENT DIVISION.                                            00000600
+000130 INPUT-OUTPUT SECTION.                                            00000700
+000140 FILE-CONTROL.                                                    00000800
+000150     SELECT REPORT-FILE ASSIGN U-T-SYSOUT.                        00000900
+000160     SELECT INPUT-FILE ASSIGN U-T-INPUT.                          00001000
+000170     SELECT OPTIONAL CONTROL-FILE ASSIGN U-T-CTLCARD.             00001010
+000180     SELECT BAD-DATA-FILE ASSIGN U-T-BADDTA.                      00000711
+000190     SELECT MASTER-FILE ASSIGN U-T-MASTER                         00001011
+000200        ORGANIZATION IS INDEXED                                   00001012
+000210        ACCESS MODE IS DYNAMIC                                    00001013
+000220        RECORD KEY IS MSTR-ACCOUNT-NUMBER                         00001014
+000230        FILE STATUS IS WS-MASTER-STATUS.                          00001015
+000240     SELECT MTD-YTD-FILE ASSIGN U-T-MTDYTD                                
+000250        ORGANIZATION IS INDEXED                                           
+000260        ACCESS MODE IS DYNAMIC                                            
+000270        RECORD KEY IS MY-PROGRAM-ID                                       
+000280        FILE STATUS IS WS-MTDYTD-STATUS.                                  
       ************************************************                  00001100
-000800 DATA DIVISION.                                                   00001200
-000900 FILE SECTION.                                                    00001300
-001000 FD REPORT-FILE                                                   00001400
-001100     LABEL RECORDS ARE OMITTED                                    00001500
-001200     RECORDING MODE IS F                                          00001600
-001300     RECORD CONTAINS 133 CHARACTERS                               00001700
-001400     DATA RECORD IS OUTPUT-RECORD.                                00001800
-001500   01 OUTPUT-RECORD.                                              00001900
-001600     02 CARRIAGE-CONTROL PIC X.                                   00002000
-001700     02 OUTPUT-LINE      PIC X(132).                              00002100
-001800 FD INPUT-FILE                                                    00002200
-001900     LABEL RECORDS ARE STANDARD                                   00002300
-002000     RECORD CONTAINS 80 CHARACTERS                                00002400
-002100     DATA RECORD IS INPUT-FILE-RECORD.                            00002500
-002200   01 INPUT-FILE-RECORD.                                          00002600
-002300     02 INPUT-FIELD1           PIC 9(8).                          00002700
-002400     02 INPUT-FIELD2           PIC X(10).                         00002800
-002500     02 INPUT-FIELD3           PIC X(20).                         00002900
-002600     02 INPUT-FIELD4           PIC 9(6).                          00003000
-002700     02 INPUT-FIELD5           PIC 9(6).                          00003100
-002800     02 INPUT-FIELD6           PIC X(6).                          00003200
-002900     02 FILLER                 PIC X(24).                         00003300
-003000******************************************************************00003400
-003100 WORKING-STORAGE SECTION.                                         00003500
-003200 COPY HEADER1.                                                    00003600
-003300 01  PROGRAM-WORK-FIELDS.                                         00003700
-003400     02  INPUT-SWITCH      PIC X(3).                              00003800
-003500         88  END-OF-FILE   VALUE 'EOF'.                           00003900
-003600     02  LINES-WRITTEN     PIC 9(3).                              00004000
-003700         88  NEW-PAGE      VALUE 30.                              00004100
-003800     02  PAGE-COUNT        PIC 9(3).                              00004200
-003900 COPY PAGING.                                                     00004300
-004000 01  DATA-LINE.                                                   00004400
-004100     02  FILLER                PIC X(5).                          00004500
-004200     02  OUTPUT-FIELD1         PIC ZZ,ZZZ,ZZ9.                    00004600
-004300     02  FILLER                PIC X(5).                          00004700
-004400     02  OUTPUT-FIELD2         PIC X(10).                         00004800
-004500     02  FILLER                PIC X(5).                          00004900
-004600     02  OUTPUT-FIELD3         PIC X(20).                         00005000
-004700     02  FILLER                PIC X(5).                          00005100
-004800     02  OUTPUT-FIELD4         PIC ZZZ,ZZ9.                       00005200
-004900     02  FILLER                PIC X(5).                          00005300
-005000     02  OUTPUT-FIELD5         PIC ZZZ,ZZ9.                       00005400
-005100     02  FILLER                PIC X(5).                          00005500
-005200     02  OUTPUT-FIELD6         PIC ZZZ,ZZ9.                       00005600
-005300     02  FILLER                PIC X(5).                          00005700
-005400     02  OUTPUT-TOTAL          PIC ZZZ,ZZZ,ZZZ,ZZZ,ZZ9.           00005800
-005500     02  FILLER                PIC X(19).                         00005900
-005600******************************************************************00006000
-005700 PROCEDURE DIVISION.                                              00006100
-005800     OPEN INPUT  INPUT-FILE                                       00006200
-005900          OUTPUT REPORT-FILE.                                     00006300
-006000     PERFORM GET-INPUT.                                           00006400
-006100     PERFORM WRITE-AND-READ                                       00006500
-006200        UNTIL END-OF-FILE.                                        00006600
-006300     CALL 'FINARS01'.                                             00006700
-006400     CALL 'FINARS02'.                                             00006800
-006500     CLOSE INPUT-FILE                                             00006900
-006600           REPORT-FILE.                                           00007000
-006700     GOBACK.                                                      00007100
-006800******************************************************************00007200
-006810******************************************************************00007300
-006900 GET-INPUT.                                                       00007400
-007000     READ INPUT-FILE AT END                                       00007500
-007100         MOVE 'EOF' TO INPUT-SWITCH.                              00007600
-007200******************************************************************00007700
-007300 WRITE-AND-READ.                                                  00007800
-007400     PERFORM WRITE-REPORT-LINE.                                   00007900
-007500     PERFORM GET-INPUT.                                           00008000
-007600******************************************************************00008100
-007700 WRITE-REPORT-LINE.                                               00008200
-007800     IF NEW-PAGE                                                  00008300
-007900        PERFORM WRITE-HEADER                                      00008400
-008000        MOVE 2 TO LINE-SPACING.                                   00008500
-008100        MOVE LINE-SPACING TO CARRIAGE-CONTROL.                    00008600
-008200     MOVE INPUT-FIELD1 TO OUTPUT-FIELD1.                          00008700
-008300     MOVE INPUT-FIELD2 TO OUTPUT-FIELD2.                          00008800
-008400     MOVE INPUT-FIELD3 TO OUTPUT-FIELD3.                          00008900
-008500     MOVE INPUT-FIELD4 TO OUTPUT-FIELD4.                          00009000
-008600     MOVE INPUT-FIELD5 TO OUTPUT-FIELD5.                          00009100
-008700     MOVE INPUT-FIELD6 TO OUTPUT-FIELD6.                          00009200
-008800     COMPUTE OUTPUT-TOTAL =                                       00009300
-008900         INPUT-FIELD4 + INPUT-FIELD5 + INPUT-FIELD1.              00009400
-009000     MOVE DATA-LINE TO OUTPUT-LINE.                               00009500
-009100     WRITE OUTPUT-RECORD.                                         00009600
-009200     ADD 1 TO LINES-WRITTEN.                                      00009700
-009300     MOVE 1 TO LINE-SPACING.                                      00009800
-009400     MOVE LINE-SPACING TO CARRIAGE-CONTROL.                       00009900
-009500******************************************************************00010000
-009600 WRITE-HEADER.                                                    00010100
-009700     MOVE PAGE-SPACING TO CARRIAGE-CONTROL.                       00010200
-009800     ADD 1 TO PAGE-COUNT                                          00010300
-009900     MOVE '     FINANCIAL REPORT         '   TO REPORT-TITLE.     00010400
-010000     MOVE PAGE-COUNT TO PAGE-NUMBER.                              00010500
-010100     MOVE HEADER-RECORD TO OUTPUT-LINE.                           00010600
-010200     WRITE OUTPUT-RECORD.                                         00010700
+000290 DATA DIVISION.                                                   00001200
+000300 FILE SECTION.                                                    00001300
+000310 FD CONTROL-FILE                                                  00001310
+000320     LABEL RECORDS ARE STANDARD                                   00001320
+000330     RECORD CONTAINS 80 CHARACTERS                                00001330
+000340     DATA RECORD IS CONTROL-CARD-RECORD.                          00001340
+000350 COPY CTLCARD.                                                    00001350
+000360 FD REPORT-FILE                                                   00001400
+000370     LABEL RECORDS ARE OMITTED                                    00001500
+000380     RECORDING MODE IS F                                          00001600
+000390     RECORD CONTAINS 133 CHARACTERS                               00001700
+000400     DATA RECORD IS OUTPUT-RECORD.                                00001800
+000410   01 OUTPUT-RECORD.                                              00001900
+000420     02 CARRIAGE-CONTROL PIC X.                                   00002000
+000430     02 OUTPUT-LINE      PIC X(132).                              00002100
+000440 FD BAD-DATA-FILE                                                 00001761
+000450     LABEL RECORDS ARE OMITTED                                    00001762
+000460     RECORDING MODE IS F                                          00001763
+000470     RECORD CONTAINS 133 CHARACTERS                               00001764
+000480     DATA RECORD IS BAD-DATA-LINE.                                00001765
+000490 01 BAD-DATA-LINE       PIC X(133).                               00001766
+000500 FD MASTER-FILE                                                   00002195
+000510     LABEL RECORDS ARE STANDARD                                   00002196
+000520     DATA RECORD IS MASTER-RECORD.                                00002197
+000530 COPY MSTRFILE.                                                   00002198
+000540 FD MTD-YTD-FILE                                                          
+000550     LABEL RECORDS ARE STANDARD                                           
+000560     DATA RECORD IS MTD-YTD-RECORD.                                       
+000570 COPY MTDYTD.                                                             
+000580 FD INPUT-FILE                                                    00002200
+000590     LABEL RECORDS ARE STANDARD                                   00002300
+000600     RECORD CONTAINS 80 CHARACTERS                                00002400
+000610     DATA RECORD IS INPUT-FILE-RECORD.                            00002500
+000620   01 INPUT-FILE-RECORD.                                          00002600
+000630     02 INPUT-FIELD1           PIC 9(8).                          00002700
+000640     02 INPUT-FIELD2           PIC X(10).                         00002800
+000650     02 INPUT-FIELD3           PIC X(20).                         00002900
+000660     02 INPUT-FIELD4           PIC 9(6).                          00003000
+000670     02 INPUT-FIELD5           PIC 9(6).                          00003100
+000680     02 INPUT-FIELD6           PIC X(6).                          00003200
+000690     02 FILLER                 PIC X(24).                         00003300
+000700******************************************************************00003400
+000710 WORKING-STORAGE SECTION.                                         00003500
+000720 COPY HEADER1.                                                    00003600
+000730 01  PROGRAM-WORK-FIELDS.                                         00003700
+000740     02  INPUT-SWITCH      PIC X(3).                              00003800
+000750         88  END-OF-FILE   VALUE 'EOF'.                           00003900
+000760     02  LINES-WRITTEN     PIC 9(3).                              00004000
+000770     02  WS-PAGE-SIZE      PIC 9(3)  VALUE 30.                    00004100
+000780     02  PAGE-COUNT        PIC 9(3).                              00004200
+000790     02  CODE-FOUND-SWITCH PIC X(3)  VALUE 'NO '.                 00004210
+000800         88  CODE-FOUND    VALUE 'YES'.                           00004220
+000810     02  WS-LINE-TOTAL     PIC 9(15) VALUE ZERO.                  00004230
+000820     02  WS-GRAND-TOTAL    PIC 9(15) VALUE ZERO.                  00004240
+000830     02  FIRST-RECORD-SWITCH PIC X(3) VALUE 'YES'.                00004250
+000840         88  FIRST-RECORD  VALUE 'YES'.                           00004260
+000850     02  WS-PREV-FIELD2    PIC X(10) VALUE SPACES.                00004270
+000860     02  WS-CURRENT-GROUP-KEY PIC X(10) VALUE SPACES.             00004271
+000870     02  WS-GROUP-KEY      PIC X(1)  VALUE '2'.                   00004272
+000880         88  GROUP-BY-FIELD2 VALUE '2'.                           00004273
+000890         88  GROUP-BY-FIELD6 VALUE '6'.                           00004274
+000900     02  WS-BRANCH-FIELD4-TOTAL PIC 9(9) VALUE ZERO.              00004280
+000910     02  WS-BRANCH-FIELD5-TOTAL PIC 9(9) VALUE ZERO.              00004290
+000920     02  WS-BRANCH-TOTAL   PIC 9(15) VALUE ZERO.                  00004295
+000930     02  WS-MASTER-STATUS  PIC X(2)  VALUE ZERO.                  00004296
+000940     02  WS-MTDYTD-STATUS  PIC X(2)  VALUE ZERO.                          
+000950     02  MTDYTD-SWITCH     PIC X(3)  VALUE 'NO '.                         
+000960         88  MTDYTD-FOUND  VALUE 'YES'.                                   
+000970     02  WS-VALIDATION-FAIL-COUNT  PIC 9(5) VALUE ZERO.           00003865
+000980     02  BAD-DATA-SWITCH   PIC X(3)  VALUE 'NO '.                 00003865
+000990         88  BAD-DATA-FOUND VALUE 'YES'.                          00003866
+001000     02  BAD-DATA-COUNT    PIC 9(5)  VALUE ZERO.                  00003867
+001010 COPY PAGING.                                                     00004300
+001020 COPY FINSUM01.                                                   00004301
+001030 COPY FINCTL01.                                                   00004302
+001040 COPY FINARC01.                                                   00003903
+001050 01  DATA-LINE.                                                   00004400
+001060     02  FILLER                PIC X(5).                          00004500
+001070     02  OUTPUT-FIELD1         PIC ZZ,ZZZ,ZZ9.                    00004600
+001080     02  FILLER                PIC X(5).                          00004700
+001090     02  OUTPUT-FIELD2         PIC X(10).                         00004800
+001100     02  FILLER                PIC X(5).                          00004900
+001110     02  OUTPUT-FIELD3         PIC X(20).                         00005000
+001120     02  FILLER                PIC X(5).                          00005100
+001130     02  OUTPUT-FIELD4         PIC ZZZ,ZZ9.                       00005200
+001140     02  FILLER                PIC X(5).                          00005300
+001150     02  OUTPUT-FIELD5         PIC ZZZ,ZZ9.                       00005400
+001160     02  FILLER                PIC X(5).                          00005500
+001170     02  OUTPUT-FIELD6         PIC ZZZ,ZZ9.                       00005600
+001180     02  FILLER                PIC X(5).                          00005700
+001190     02  OUTPUT-TOTAL          PIC ZZZ,ZZZ,ZZZ,ZZZ,ZZ9.           00005800
+001200     02  FILLER                PIC X(19).                         00005900
+001210 01  SUBTOTAL-LINE.                                               00005910
+001220     02  FILLER                PIC X(5).                          00005920
+001230     02  FILLER                PIC X(15) VALUE '   GROUP TOTAL:'. 00005930
+001240     02  SUBTOTAL-BRANCH       PIC X(10).                         00005940
+001250     02  FILLER                PIC X(10).                         00005950
+001260     02  SUBTOTAL-FIELD4       PIC ZZZ,ZZ9.                       00005960
+001270     02  FILLER                PIC X(5).                          00005970
+001280     02  SUBTOTAL-FIELD5       PIC ZZZ,ZZ9.                       00005980
+001290     02  FILLER                PIC X(5).                          00005990
+001300     02  SUBTOTAL-TOTAL        PIC ZZZ,ZZZ,ZZZ,ZZZ,ZZ9.           00005995
+001310     02  FILLER                PIC X(19).                         00005998
+      ******************************************************************        
+001320 01  COLUMN-HEADING-LINE.                                                 
+001330     02  FILLER                PIC X(5).                                  
+001340     02  FILLER                PIC X(10) VALUE '   ACCOUNT'.              
+001350     02  FILLER                PIC X(5).                                  
+001360     02  FILLER                PIC X(10) VALUE 'NAME'.                    
+001370     02  FILLER                PIC X(5).                                  
+001380     02  FILLER                PIC X(20) VALUE 'DESCRIPTION'.             
+001390     02  FILLER                PIC X(5).                                  
+001400     02  FILLER                PIC X(7)  VALUE 'AMOUNT1'.                 
+001410     02  FILLER                PIC X(5).                                  
+001420     02  FILLER                PIC X(7)  VALUE 'AMOUNT2'.                 
+001430     02  FILLER                PIC X(5).                                  
+001440     02  FILLER                PIC X(7)  VALUE 'REFCODE'.                 
+001450     02  FILLER                PIC X(5).                                  
+001460     02  FILLER                PIC X(19) VALUE 'TOTAL'.                   
+001470     02  FILLER                PIC X(19).                                 
+001480******************************************************************00006000
+001490 PROCEDURE DIVISION.                                              00006100
+001500     OPEN INPUT  INPUT-FILE                                       00006200
+001510          OUTPUT REPORT-FILE.                                     00006300
+001520     OPEN I-O MASTER-FILE.                                        00006303
+001530     OPEN I-O MTD-YTD-FILE.                                               
+001540     OPEN OUTPUT BAD-DATA-FILE.                                   00005905
+001550     INITIALIZE FINSUM01-RECORD.                                  00006301
+001560     MOVE 'SNOW' TO FS-PROGRAM-ID.                                00006302
+001570     PERFORM READ-CONTROL-CARD.                                   00006310
+001580     PERFORM GET-INPUT.                                           00006400
+001590     PERFORM WRITE-AND-READ                                       00006500
+001600        UNTIL END-OF-FILE.                                        00006600
+001610     IF NOT FIRST-RECORD                                          00006605
+001620        PERFORM WRITE-SUBTOTAL-LINE                               00006606
+001630     END-IF.                                                      00006607
+001640     CLOSE REPORT-FILE.                                           00006610
+001650     CALL 'FINARS01' USING FINSUM01-RECORD.                       00006700
+001660     MOVE 'SNOW' TO FC-PROGRAM-ID.                                00006710
+001670     MOVE FS-DETAIL-COUNT TO FC-RUN-COUNT.                        00006720
+001680     MOVE WS-GRAND-TOTAL TO FC-RUN-TOTAL.                         00006730
+001690     CALL 'FINARS02' USING FINCTL01-RECORD.                       00006800
+001700     PERFORM UPDATE-MTD-YTD.                                              
+001710     IF BAD-DATA-COUNT > ZERO                                     00006410
+001720        MOVE 8 TO RETURN-CODE                                     00006420
+001730     END-IF.                                                      00006430
+001740     CLOSE INPUT-FILE MASTER-FILE MTD-YTD-FILE                    00006500
+001750         BAD-DATA-FILE.                                           00006501
+001760     DISPLAY 'SNOW - RECORDS PROCESSED: ' FS-DETAIL-COUNT.                
+001770     DISPLAY 'SNOW - GRAND TOTAL: ' WS-GRAND-TOTAL.                       
+001780     DISPLAY 'SNOW - FINAPS01 FAILURES: '                         00006695
+001790         WS-VALIDATION-FAIL-COUNT.                                00006696
+001800     GOBACK.                                                      00007100
+001810******************************************************************00007200
+001820 READ-CONTROL-CARD.                                               00007210
+001830     OPEN INPUT CONTROL-FILE.                                     00007220
+001840     READ CONTROL-FILE AT END                                     00007230
+001850         MOVE ZERO TO CC-PAGE-SIZE                                00007240
+001860         MOVE '2' TO CC-GROUP-KEY                                 00007245
+001870     END-READ.                                                    00007250
+001880     IF CC-PAGE-SIZE NUMERIC AND CC-PAGE-SIZE > ZERO              00007260
+001890        MOVE CC-PAGE-SIZE TO WS-PAGE-SIZE                         00007270
+001900     END-IF.                                                      00007280
+001910     IF CC-GROUP-KEY = '2' OR CC-GROUP-KEY = '6'                  00007281
+001920        MOVE CC-GROUP-KEY TO WS-GROUP-KEY                         00007282
+001930     END-IF.                                                      00007283
+001940     CLOSE CONTROL-FILE.                                          00007290
+001950******************************************************************00007300
+001960 GET-INPUT.                                                       00007400
+001970     READ INPUT-FILE AT END                                       00007500
+001980         MOVE 'EOF' TO INPUT-SWITCH.                              00007600
+001990******************************************************************00007700
+002000 WRITE-AND-READ.                                                  00007800
+002010     PERFORM WRITE-REPORT-LINE THRU WRITE-REPORT-LINE-EXIT.       00007900
+002020     PERFORM GET-INPUT.                                           00008000
+002030******************************************************************00008100
+002040 GET-GROUP-KEY-VALUE.                                             00008110
+002050     IF GROUP-BY-FIELD6                                           00008120
+002060        MOVE INPUT-FIELD6 TO WS-CURRENT-GROUP-KEY                 00008130
+002070     ELSE                                                         00008140
+002080        MOVE INPUT-FIELD2 TO WS-CURRENT-GROUP-KEY                 00008150
+002090     END-IF.                                                      00008160
+      ***************************************************************** 00008170
+002100 WRITE-REPORT-LINE.                                               00008200
+002110     PERFORM CHECK-NUMERIC-DATA.                                  00008201
+002120     IF BAD-DATA-FOUND                                            00008202
+002130        PERFORM WRITE-BAD-DATA-LINE                               00008203
+002140        GO TO WRITE-REPORT-LINE-EXIT                              00008204
+002150     END-IF.                                                      00008205
+002160     PERFORM VALIDATE-TRANSACTION-RECORD.                         00007706
+002170     PERFORM GET-GROUP-KEY-VALUE.                                 00008205
+002180     IF NOT FIRST-RECORD                                          00008210
+002190        IF WS-CURRENT-GROUP-KEY NOT = WS-PREV-FIELD2              00008220
+002200           PERFORM WRITE-SUBTOTAL-LINE                            00008230
+002210        END-IF                                                    00008240
+002220     END-IF.                                                      00008250
+002230     MOVE 'NO ' TO FIRST-RECORD-SWITCH.                           00008260
+002240     MOVE WS-CURRENT-GROUP-KEY TO WS-PREV-FIELD2.                 00008270
+002250     IF LINES-WRITTEN >= WS-PAGE-SIZE                             00008300
+002260        PERFORM WRITE-HEADER                                      00008400
+002270        MOVE 2 TO LINE-SPACING.                                   00008500
+002280        MOVE LINE-SPACING TO CARRIAGE-CONTROL.                    00008600
+002290     MOVE INPUT-FIELD1 TO OUTPUT-FIELD1.                          00008700
+002300     MOVE INPUT-FIELD2 TO OUTPUT-FIELD2.                          00008800
+002310     MOVE INPUT-FIELD3 TO OUTPUT-FIELD3.                          00008900
+002320     MOVE INPUT-FIELD4 TO OUTPUT-FIELD4.                          00009000
+002330     MOVE INPUT-FIELD5 TO OUTPUT-FIELD5.                          00009100
+002340     MOVE INPUT-FIELD6 TO OUTPUT-FIELD6.                          00009200
+002350     IF FA-VALID                                                  00009250
+002360        MOVE FA-COMPUTED-TOTAL TO WS-LINE-TOTAL                   00009270
+002370     ELSE                                                         00009290
+002380        COMPUTE WS-LINE-TOTAL =                                   00009300
+002390           INPUT-FIELD4 + INPUT-FIELD5 + INPUT-FIELD1             00009400
+002400     END-IF.                                                      00009405
+002410     MOVE WS-LINE-TOTAL TO OUTPUT-TOTAL.                          00009410
+002420     MOVE DATA-LINE TO OUTPUT-LINE.                               00009500
+002430     WRITE OUTPUT-RECORD.                                         00009600
+002440     ADD 1 TO LINES-WRITTEN.                                      00009700
+002450     PERFORM BUILD-CODE-SUMMARY.                                  00009710
+002460     ADD INPUT-FIELD4 TO WS-BRANCH-FIELD4-TOTAL.                  00009720
+002470     ADD INPUT-FIELD5 TO WS-BRANCH-FIELD5-TOTAL.                  00009730
+002480     ADD WS-LINE-TOTAL TO WS-BRANCH-TOTAL.                        00009740
+002490     PERFORM WRITE-MASTER-RECORD.                                 00009741
+002500     MOVE 1 TO LINE-SPACING.                                      00009800
+002510     MOVE LINE-SPACING TO CARRIAGE-CONTROL.                       00009900
+002520 WRITE-REPORT-LINE-EXIT.                                          00009812
+002530     EXIT.                                                        00009813
+002540 VALIDATE-TRANSACTION-RECORD.                                     00009460
+002550     MOVE INPUT-FIELD1 TO FA-ACCOUNT-NUMBER.                      00009461
+002560     MOVE INPUT-FIELD2 TO FA-ACCOUNT-NAME.                        00009462
+002570     MOVE INPUT-FIELD3 TO FA-DESCRIPTION.                         00009463
+002580     MOVE INPUT-FIELD4 TO FA-AMOUNT-1.                            00009464
+002590     MOVE INPUT-FIELD5 TO FA-AMOUNT-2.                            00009465
+002600     MOVE INPUT-FIELD6 TO FA-REFERENCE-CODE.                      00009466
+002610     CALL 'FINAPS01' USING FINARC01-RECORD.                       00009467
+002620     IF NOT FA-VALID                                              00009468
+002630        ADD 1 TO WS-VALIDATION-FAIL-COUNT                         00009469
+002640        DISPLAY 'SNOW - FINAPS01 VALIDATION FAILED'               00009470
+002650            ' - ACCT ' INPUT-FIELD1                               00009471
+002660     END-IF.                                                      00009472
+002670******************************************************************00009910
+002680 WRITE-SUBTOTAL-LINE.                                             00009915
+002690     MOVE WS-PREV-FIELD2 TO SUBTOTAL-BRANCH.                      00009916
+002700     MOVE WS-BRANCH-FIELD4-TOTAL TO SUBTOTAL-FIELD4.              00009917
+002710     MOVE WS-BRANCH-FIELD5-TOTAL TO SUBTOTAL-FIELD5.              00009918
+002720     MOVE WS-BRANCH-TOTAL TO SUBTOTAL-TOTAL.                      00009919
+002730     MOVE SUBTOTAL-LINE TO OUTPUT-LINE.                           00009920
+002740     WRITE OUTPUT-RECORD.                                         00009921
+002750     ADD 1 TO LINES-WRITTEN.                                      00009922
+002760     MOVE ZERO TO WS-BRANCH-FIELD4-TOTAL WS-BRANCH-FIELD5-TOTAL   00009923
+002770         WS-BRANCH-TOTAL.                                         00009924
+002780******************************************************************00009920
+002790 WRITE-MASTER-RECORD.                                             00009925
+002800     MOVE INPUT-FIELD1 TO MSTR-ACCOUNT-NUMBER.                    00009926
+002810     MOVE INPUT-FIELD2 TO MSTR-NAME.                              00009927
+002820     MOVE INPUT-FIELD3 TO MSTR-DESCRIPTION.                       00009928
+002830     MOVE INPUT-FIELD4 TO MSTR-AMOUNT-1.                          00009929
+002840     MOVE INPUT-FIELD5 TO MSTR-AMOUNT-2.                          00009931
+002850     MOVE INPUT-FIELD6 TO MSTR-REFERENCE-CODE.                    00009932
+002860     MOVE 'SNOW' TO MSTR-SOURCE-PROGRAM.                          00009933
+002870     ACCEPT MSTR-LAST-UPDATE-DATE FROM DATE.                      00009934
+002880     WRITE MASTER-RECORD                                          00009935
+002890        INVALID KEY                                               00009936
+002900           REWRITE MASTER-RECORD                                  00009937
+002910     END-WRITE.                                                   00009938
+002920 CHECK-NUMERIC-DATA.                                              00009440
+002930     MOVE 'NO ' TO BAD-DATA-SWITCH.                               00009441
+002940     IF INPUT-FIELD1 NOT NUMERIC OR                               00009442
+002950         INPUT-FIELD4 NOT NUMERIC OR                              00009443
+002960         INPUT-FIELD5 NOT NUMERIC                                 00009444
+002970        MOVE 'YES' TO BAD-DATA-SWITCH                             00009445
+002980        DISPLAY 'SNOW - NON-NUMERIC DATA SKIPPED - ACCT '         00009446
+002990            INPUT-FIELD1                                          00009447
+003000     END-IF.                                                      00009448
+003010******************************************************************00009449
+003020 WRITE-BAD-DATA-LINE.                                             00009450
+003030     ADD 1 TO BAD-DATA-COUNT.                                     00009451
+003040     MOVE SPACES TO BAD-DATA-LINE.                                00009452
+003050     STRING 'NON-NUMERIC DATA - ACCT ' INPUT-FIELD1               00009453
+003060            ' NAME=' INPUT-FIELD2                                 00009454
+003070         DELIMITED BY SIZE INTO BAD-DATA-LINE.                    00009455
+003080     WRITE BAD-DATA-LINE.                                         00009456
+      ******************************************************************        
+003090 UPDATE-MTD-YTD.                                                          
+003100     MOVE 'SNOW' TO MY-PROGRAM-ID.                                        
+003110     MOVE 'NO ' TO MTDYTD-SWITCH.                                         
+003120     READ MTD-YTD-FILE                                                    
+003130        INVALID KEY                                                       
+003140           MOVE ZERO TO MY-MTD-COUNT                                      
+003150           MOVE ZERO TO MY-MTD-TOTAL                                      
+003160           MOVE ZERO TO MY-YTD-COUNT                                      
+003170           MOVE ZERO TO MY-YTD-TOTAL                                      
+003180        NOT INVALID KEY                                                   
+003190           SET MTDYTD-FOUND TO TRUE                                       
+003200     END-READ.                                                            
+003210     ADD FS-DETAIL-COUNT TO MY-MTD-COUNT.                                 
+003220     ADD FS-DETAIL-COUNT TO MY-YTD-COUNT.                                 
+003230     ADD WS-GRAND-TOTAL TO MY-MTD-TOTAL.                                  
+003240     ADD WS-GRAND-TOTAL TO MY-YTD-TOTAL.                                  
+003250     ACCEPT MY-LAST-UPDATE-DATE FROM DATE.                                
+003260     IF MTDYTD-FOUND                                                      
+003270        REWRITE MTD-YTD-RECORD                                            
+003280     ELSE                                                                 
+003290        WRITE MTD-YTD-RECORD                                              
+003300     END-IF.                                                              
+003310******************************************************************00009939
+003320 BUILD-CODE-SUMMARY.                                              00009930
+003330     ADD 1 TO FS-DETAIL-COUNT.                                    00009940
+003340     ADD WS-LINE-TOTAL TO WS-GRAND-TOTAL.                         00009945
+003350     MOVE 'NO ' TO CODE-FOUND-SWITCH.                             00009950
+003360     PERFORM FIND-CODE-ENTRY                                      00009960
+003370        VARYING FS-CODE-IDX FROM 1 BY 1                           00009970
+003380        UNTIL FS-CODE-IDX > FS-CODE-COUNT                         00009980
+003390           OR CODE-FOUND.                                         00009990
+003400     IF CODE-FOUND                                                00009991
+003410        ADD WS-LINE-TOTAL TO FS-REF-TOTAL (FS-CODE-IDX)           00009992
+003420     ELSE                                                         00009993
+003430        IF FS-CODE-COUNT < 25                                     00009994
+003440           ADD 1 TO FS-CODE-COUNT                                 00009995
+003450           MOVE INPUT-FIELD6 TO FS-REF-CODE (FS-CODE-COUNT)       00009996
+003460           MOVE WS-LINE-TOTAL TO FS-REF-TOTAL (FS-CODE-COUNT)     00009997
+003470        END-IF                                                    00009998
+003480     END-IF.                                                      00009999
+003490******************************************************************00010000
+003500 FIND-CODE-ENTRY.                                                 00010001
+003510     IF FS-REF-CODE (FS-CODE-IDX) = INPUT-FIELD6                  00010002
+003520        SET CODE-FOUND TO TRUE                                    00010003
+003530     END-IF.                                                      00010004
+003540******************************************************************00010000
+003550 WRITE-HEADER.                                                    00010100
+003560     MOVE ZERO TO LINES-WRITTEN.                                  00010150
+003570     ACCEPT HDR-PRT-DATE FROM DATE.                               00010160
+003580     ACCEPT HDR-PRT-TIME FROM TIME.                               00010170
+003590     MOVE PAGE-SPACING TO CARRIAGE-CONTROL.                       00010200
+003600     ADD 1 TO PAGE-COUNT                                          00010300
+003610     MOVE '     FINANCIAL REPORT         '   TO REPORT-TITLE.     00010400
+003620     MOVE PAGE-COUNT TO PAGE-NUMBER.                              00010500
+003630     MOVE HEADER-RECORD TO OUTPUT-LINE.                           00010600
+003640     WRITE OUTPUT-RECORD.                                         00010700
+003650     MOVE 1 TO LINE-SPACING.
+003660     MOVE LINE-SPACING TO CARRIAGE-CONTROL.
+003670     MOVE COLUMN-HEADING-LINE TO OUTPUT-LINE.
+003680     WRITE OUTPUT-RECORD.
+003690     ADD 1 TO LINES-WRITTEN.
