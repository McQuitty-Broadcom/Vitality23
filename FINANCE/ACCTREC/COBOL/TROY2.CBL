@@ -1,103 +1,460 @@
 000100 IDENTIFICATION DIVISION.                                         00000100
-000200 PROGRAM-ID. TROY2.                                               00000200
-000300 ENVIRONMENT DIVISION.                                            00000300
-000400 INPUT-OUTPUT SECTION.                                            00000400
-000500 FILE-CONTROL.                                                    00000500
-000600     SELECT REPORT-FILE ASSIGN U-T-SYSOUT.                        00000600
-000700     SELECT INPUT-FILE ASSIGN U-T-INPUT.                          00000700
-000800 DATA DIVISION.                                                   00000800
-000900 FILE SECTION.                                                    00000900
-001000 FD REPORT-FILE                                                   00001000
-001100     LABEL RECORDS ARE OMITTED                                    00001100
-001200     RECORDING MODE IS F                                          00001200
-001300     RECORD CONTAINS 133 CHARACTERS                               00001300
-001400     DATA RECORD IS OUTPUT-RECORD.                                00001400
-001500   01 OUTPUT-RECORD.                                              00001500
-001600     02 CARRIAGE-CONTROL PIC X.                                   00001600
-001700     02 OUTPUT-LINE      PIC X(132).                              00001700
-001800 FD INPUT-FILE                                                    00001800
-001900     LABEL RECORDS ARE STANDARD                                   00001900
-002000     RECORD CONTAINS 80 CHARACTERS                                00002000
-002100     DATA RECORD IS INPUT-FILE-RECORD.                            00002100
-002200   01 INPUT-FILE-RECORD.                                          00002200
-002300     02 INPUT-FIELD1           PIC 9(8).                          00002300
-002400     02 INPUT-FIELD2           PIC X(10).                         00002400
-002500     02 INPUT-FIELD3           PIC X(20).                         00002500
-002600     02 INPUT-FIELD4           PIC 9(6).                          00002600
-002700     02 INPUT-FIELD5           PIC 9(6).                          00002700
-002800     02 INPUT-FIELD6           PIC X(6).                          00002800
-002900     02 FILLER                 PIC X(24).                         00002900
-003000******************************************************************00003000
-003100 WORKING-STORAGE SECTION.                                         00003100
-003200 COPY HEADER1.                                                    00003200
-003300 01  PROGRAM-WORK-FIELDS.                                         00003300
-003400     02  INPUT-SWITCH      PIC X(3).                              00003400
-003500         88  END-OF-FILE   VALUE 'EOF'.                           00003500
-003600     02  LINES-WRITTEN     PIC 9(3).                              00003600
-003700         88  NEW-PAGE      VALUE 30.                              00003700
-003800     02  PAGE-COUNT        PIC 9(3).                              00003800
-003900 COPY PAGING.                                                     00003900
-004000 01  DATA-LINE.                                                   00004000
-004100     02  FILLER                PIC X(5).                          00004100
-004200     02  OUTPUT-FIELD1         PIC ZZ,ZZZ,ZZ9.                    00004200
-004300     02  FILLER                PIC X(5).                          00004300
-004400     02  OUTPUT-FIELD2         PIC X(10).                         00004400
-004500     02  FILLER                PIC X(5).                          00004500
-004600     02  OUTPUT-FIELD3         PIC X(20).                         00004600
-004700     02  FILLER                PIC X(5).                          00004700
-004800     02  OUTPUT-FIELD4         PIC ZZZ,ZZ9.                       00004800
-004900     02  FILLER                PIC X(5).                          00004900
-005000     02  OUTPUT-FIELD5         PIC ZZZ,ZZ9.                       00005000
-005100     02  FILLER                PIC X(5).                          00005100
-005200     02  OUTPUT-FIELD6         PIC ZZZ,ZZ9.                       00005200
-005300     02  FILLER                PIC X(5).                          00005300
-005400     02  OUTPUT-TOTAL          PIC ZZZ,ZZZ,ZZZ,ZZZ,ZZ9.           00005400
-005500     02  FILLER                PIC X(19).                         00005500
-005600******************************************************************00005600
-005700 PROCEDURE DIVISION.                                              00005700
-005800     OPEN INPUT  INPUT-FILE                                       00005800
-005900          OUTPUT REPORT-FILE.                                     00005900
-006000     PERFORM GET-INPUT.                                           00006000
-006100     PERFORM WRITE-AND-READ                                       00006100
-006200        UNTIL END-OF-FILE.                                        00006200
-006300     CALL 'FINARS01'.                                             00006300
-006400     CALL 'FINARS02'.                                             00006400
-006500     CLOSE INPUT-FILE                                             00006500
-006600           REPORT-FILE.                                           00006600
-006700     GOBACK.                                                      00006700
-006800******************************************************************00006800
-006900 GET-INPUT.                                                       00006900
-007000     READ INPUT-FILE AT END                                       00007000
-007100         MOVE 'EOF' TO INPUT-SWITCH.                              00007100
-007200******************************************************************00007200
-007300 WRITE-AND-READ.                                                  00007300
-007400     PERFORM WRITE-REPORT-LINE.                                   00007400
-007500     PERFORM GET-INPUT.                                           00007500
-007600******************************************************************00007600
-007610******************************************************************00007610
-007700 WRITE-REPORT-LINE.                                               00007700
-007800     IF NEW-PAGE                                                  00007800
-007900        PERFORM WRITE-HEADER                                      00007900
-008000        MOVE 2 TO LINE-SPACING.                                   00008000
-008100        MOVE LINE-SPACING TO CARRIAGE-CONTROL.                    00008100
-008200     MOVE INPUT-FIELD1 TO OUTPUT-FIELD1.                          00008200
-008300     MOVE INPUT-FIELD2 TO OUTPUT-FIELD2.                          00008300
-008400     MOVE INPUT-FIELD3 TO OUTPUT-FIELD3.                          00008400
-008500     MOVE INPUT-FIELD4 TO OUTPUT-FIELD4.                          00008500
-008600     MOVE INPUT-FIELD5 TO OUTPUT-FIELD5.                          00008600
-008700     MOVE INPUT-FIELD6 TO OUTPUT-FIELD6.                          00008700
-008800     COMPUTE OUTPUT-TOTAL =                                       00008800
-008900         INPUT-FIELD4 + INPUT-FIELD5 + INPUT-FIELD1.              00008900
-009000     MOVE DATA-LINE TO OUTPUT-LINE.                               00009000
-009100     WRITE OUTPUT-RECORD.                                         00009100
-009200     ADD 1 TO LINES-WRITTEN.                                      00009200
-009300     MOVE 1 TO LINE-SPACING.                                      00009300
-009400     MOVE LINE-SPACING TO CARRIAGE-CONTROL.                       00009400
-009500******************************************************************00009500
-009600 WRITE-HEADER.                                                    00009600
-009700     MOVE PAGE-SPACING TO CARRIAGE-CONTROL.                       00009700
-009800     ADD 1 TO PAGE-COUNT                                          00009800
-009900     MOVE '     FINANCIAL REPORT         '   TO REPORT-TITLE.     00009900
-010000     MOVE PAGE-COUNT TO PAGE-NUMBER.                              00010000
-010100     MOVE HEADER-RECORD TO OUTPUT-LINE.                           00010100
-010200     WRITE OUTPUT-RECORD.                                         00010200
+000110 PROGRAM-ID. TROY2.                                               00000200
+      ******************************************************************00000210
+      * MODIFICATION HISTORY                                            00000220
+      * 2026-08-08  TS   ADD HEADER/TRAILER CONTROL RECORDS TO THE AR   00000230
+      *                  INPUT FEED WITH RECORD-COUNT AND HASH-TOTAL    00000240
+      *                  VALIDATION AGAINST THE TRAILER.                00000250
+      * 2026-08-08  TS   PAGE-BREAK SIZE NOW COMES FROM THE CTLCARD     00000251
+      *                  CONTROL FILE INSTEAD OF A HARDCODED LITERAL.   00000252
+      * 2026-08-08  TS   STAMP THE REPORT HEADING WITH THE RUN DATE     00000253
+      *                  AND TIME (SEE HEADER1).                        00000254
+      * 2026-08-09  TS   BUILD A SUMMARY-BY-REFERENCE-CODE TABLE AS     00000255
+      *                  DETAIL LINES ARE WRITTEN AND PASS IT TO THE    00000256
+      *                  NOW-REAL FINARS01 ROLLUP SUBPROGRAM.           00000257
+      * 2026-08-09  TS   UPDATE THE INDEXED AR MASTER FILE (SEE         00000258
+      *                  MSTRFILE) FOR EVERY DETAIL RECORD PROCESSED.   00000259
+      * 2026-08-09  TS   VALIDATE THE HEADER'S RUN DATE AGAINST AN      00000260
+      *                  OPERATOR-SUPPLIED AS-OF-DATE RUN PARAMETER     00000261
+      *                  ON THE CONTROL CARD (CC-AS-OF-DATE) -- A RUN   00000262
+      *                  AGAINST THE WRONG DAY'S FEED NOW FAILS THE     00000263
+      *                  SAME WAY A BAD TRAILER DOES.                   00000264
+      * 2026-08-09  TS   PRINT A COLUMN-HEADING LINE UNDER THE TITLE ON         
+      *                  EACH PAGE (SEE COLUMN-HEADING-LINE) SO THE             
+      *                  DETAIL COLUMNS ARE LABELED.                            
+      * 2026-08-09  TS   END-OF-RUN OPERATOR SUMMARY DISPLAY                    
+      * 2026-08-09  TS   FLAG LARGE-DOLLAR TRANSACTIONS (CC-LARGE-              
+      *                  DOLLAR-LIMIT) ON THE PRINTED REPORT AND                
+      *                  ROUTE THEM TO A NEW EXCEPTION REPORT TOO.              
+      * 2026-08-09  TS   EVERY TRANSACTION IS NOW ALSO RUN THROUGH              
+      *                  FINAPS01 (SEE FINARC01) FOR THE SAME FIELD             
+      *                  VALIDATION FINAIQ01 ALREADY USES -- A FAILURE          
+      *                  IS LOGGED TO THE OPERATOR CONSOLE AND COUNTED          
+      *                  BUT DOES NOT STOP THE RECORD FROM PRINTING.            
+      ******************************************************************00000260
+000120 ENVIRONMENT DIVISION.                                            00000300
+000130 INPUT-OUTPUT SECTION.                                            00000400
+000140 FILE-CONTROL.                                                    00000500
+000150     SELECT REPORT-FILE ASSIGN U-T-SYSOUT.                        00000600
+000160     SELECT INPUT-FILE ASSIGN U-T-INPUT.                          00000700
+000170     SELECT OPTIONAL CONTROL-FILE ASSIGN U-T-CTLCARD.             00000710
+000180     SELECT CSV-FILE ASSIGN U-T-CSVOUT.                           00000720
+000190     SELECT LARGE-DOLLAR-FILE ASSIGN U-T-LGDLR.                   00000725
+000200     SELECT MASTER-FILE ASSIGN U-T-MASTER                         00000730
+000210        ORGANIZATION IS INDEXED                                   00000740
+000220        ACCESS MODE IS DYNAMIC                                    00000750
+000230        RECORD KEY IS MSTR-ACCOUNT-NUMBER                         00000760
+000240        FILE STATUS IS WS-MASTER-STATUS.                          00000770
+000250     SELECT MTD-YTD-FILE ASSIGN U-T-MTDYTD                                
+000260        ORGANIZATION IS INDEXED                                           
+000270        ACCESS MODE IS DYNAMIC                                            
+000280        RECORD KEY IS MY-PROGRAM-ID                                       
+000290        FILE STATUS IS WS-MTDYTD-STATUS.                                  
+000300 DATA DIVISION.                                                   00000800
+000310 FILE SECTION.                                                    00000900
+000320 FD CONTROL-FILE                                                  00000910
+000330     LABEL RECORDS ARE STANDARD                                   00000920
+000340     RECORD CONTAINS 80 CHARACTERS                                00000930
+000350     DATA RECORD IS CONTROL-CARD-RECORD.                          00000940
+000360 COPY CTLCARD.                                                    00000950
+000370 FD REPORT-FILE                                                   00001000
+000380     LABEL RECORDS ARE OMITTED                                    00001100
+000390     RECORDING MODE IS F                                          00001200
+000400     RECORD CONTAINS 133 CHARACTERS                               00001300
+000410     DATA RECORD IS OUTPUT-RECORD.                                00001400
+000420   01 OUTPUT-RECORD.                                              00001500
+000430     02 CARRIAGE-CONTROL PIC X.                                   00001600
+000440     02 OUTPUT-LINE      PIC X(132).                              00001700
+000450 FD CSV-FILE                                                      00001710
+000460     LABEL RECORDS ARE STANDARD                                   00001720
+000470     RECORDING MODE IS F                                          00001730
+000480     RECORD CONTAINS 61 CHARACTERS                                00001740
+000490     DATA RECORD IS CSV-RECORD.                                   00001750
+000500   01 CSV-RECORD           PIC X(61).                             00001760
+000510 FD LARGE-DOLLAR-FILE                                             00000971
+000520     LABEL RECORDS ARE OMITTED                                    00000972
+000530     RECORDING MODE IS F                                          00000973
+000540     RECORD CONTAINS 133 CHARACTERS                               00000974
+000550     DATA RECORD IS LARGE-DOLLAR-LINE.                            00000975
+000560 01 LARGE-DOLLAR-LINE   PIC X(133).                               00000976
+000570 FD MASTER-FILE                                                   00001770
+000580     LABEL RECORDS ARE STANDARD                                   00001780
+000590     DATA RECORD IS MASTER-RECORD.                                00001790
+000600 COPY MSTRFILE.                                                   00001795
+000610 FD MTD-YTD-FILE                                                          
+000620     LABEL RECORDS ARE STANDARD                                           
+000630     DATA RECORD IS MTD-YTD-RECORD.                                       
+000640 COPY MTDYTD.                                                             
+000650 FD INPUT-FILE                                                    00001800
+000660     LABEL RECORDS ARE STANDARD                                   00001900
+000670     RECORD CONTAINS 80 CHARACTERS                                00002000
+000680     DATA RECORD IS INPUT-FILE-RECORD.                            00002100
+000690   01 INPUT-FILE-RECORD.                                          00002200
+000700     02 REC-TYPE-CODE          PIC X(01).                         00002205
+000710        88  REC-IS-HEADER      VALUE 'H'.                         00002206
+000720        88  REC-IS-DETAIL      VALUE 'D'.                         00002207
+000730        88  REC-IS-TRAILER     VALUE 'T'.                         00002208
+000740     02 INPUT-FIELD1           PIC 9(8).                          00002300
+000750     02 INPUT-FIELD2           PIC X(10).                         00002400
+000760     02 INPUT-FIELD3           PIC X(20).                         00002500
+000770     02 INPUT-FIELD4           PIC 9(6).                          00002600
+000780     02 INPUT-FIELD5           PIC 9(6).                          00002700
+000790     02 INPUT-FIELD6           PIC X(6).                          00002800
+000800     02 FILLER                 PIC X(23).                         00002900
+000810   01 INPUT-HEADER-RECORD REDEFINES INPUT-FILE-RECORD.            00002910
+000820     02 FILLER                 PIC X(01).                         00002920
+000830     02 HDR-RUN-DATE           PIC 9(8).                          00002930
+000840     02 HDR-EXPECTED-COUNT     PIC 9(7).                          00002940
+000850     02 FILLER                 PIC X(64).                         00002950
+000860   01 INPUT-TRAILER-RECORD REDEFINES INPUT-FILE-RECORD.           00002960
+000870     02 FILLER                 PIC X(01).                         00002970
+000880     02 TRL-ACTUAL-COUNT       PIC 9(7).                          00002980
+000890     02 TRL-HASH-TOTAL         PIC 9(15).                         00002990
+000900     02 FILLER                 PIC X(57).                         00002995
+000910******************************************************************00003000
+000920 WORKING-STORAGE SECTION.                                         00003100
+000930 COPY HEADER1.                                                    00003200
+000940 01  PROGRAM-WORK-FIELDS.                                         00003300
+000950     02  INPUT-SWITCH      PIC X(3).                              00003400
+000960         88  END-OF-FILE   VALUE 'EOF'.                           00003500
+000970     02  LINES-WRITTEN     PIC 9(3).                              00003600
+000980     02  WS-PAGE-SIZE      PIC 9(3)  VALUE 30.                    00003700
+000990     02  PAGE-COUNT        PIC 9(3).                              00003800
+001000     02  TRAILER-SWITCH    PIC X(3)  VALUE 'OK '.                 00003810
+001010         88  TRAILER-BAD   VALUE 'BAD'.                           00003820
+001020     02  CODE-FOUND-SWITCH PIC X(3)  VALUE 'NO '.                 00003830
+001030         88  CODE-FOUND    VALUE 'YES'.                           00003840
+001040     02  WS-LINE-TOTAL     PIC 9(15) VALUE ZERO.                  00003850
+001050     02  WS-GRAND-TOTAL    PIC 9(15) VALUE ZERO.                  00003860
+001060     02  WS-MASTER-STATUS  PIC X(2)  VALUE ZERO.                  00003861
+001070     02  WS-MTDYTD-STATUS  PIC X(2)  VALUE ZERO.                          
+001080     02  MTDYTD-SWITCH     PIC X(3)  VALUE 'NO '.                         
+001090         88  MTDYTD-FOUND  VALUE 'YES'.                                   
+001100     02  WS-VALIDATION-FAIL-COUNT  PIC 9(5) VALUE ZERO.           00003865
+001110     02  WS-LARGE-DOLLAR-LIMIT   PIC 9(9)  VALUE ZERO.            00003865
+001120     02  LARGE-DOLLAR-SWITCH     PIC X(3)  VALUE 'NO '.           00003866
+001130         88  LARGE-DOLLAR-FOUND  VALUE 'YES'.                     00003867
+001140     02  LARGE-DOLLAR-COUNT      PIC 9(7)  VALUE ZERO.            00003868
+001150 COPY PAGING.                                                     00003900
+001160 COPY FINSUM01.                                                   00003901
+001170 COPY FINCTL01.                                                   00003902
+001180 COPY FINARC01.                                                   00003903
+001190 01  CONTROL-TOTAL-FIELDS.                                        00003910
+001200     02  WS-RUN-DATE           PIC 9(8)  VALUE ZERO.              00003920
+001210     02  WS-AS-OF-DATE       PIC 9(8)  VALUE ZERO.                00003921
+001220     02  WS-EXPECTED-COUNT     PIC 9(7)  VALUE ZERO.              00003930
+001230     02  WS-DETAIL-COUNT       PIC 9(7)  VALUE ZERO.              00003940
+001240     02  WS-HASH-TOTAL         PIC 9(15) VALUE ZERO.              00003950
+001250 01  DATA-LINE.                                                   00004000
+001260     02  FILLER                PIC X(5).                          00004100
+001270     02  OUTPUT-FIELD1         PIC ZZ,ZZZ,ZZ9.                    00004200
+001280     02  FILLER                PIC X(5).                          00004300
+001290     02  OUTPUT-FIELD2         PIC X(10).                         00004400
+001300     02  FILLER                PIC X(5).                          00004500
+001310     02  OUTPUT-FIELD3         PIC X(20).                         00004600
+001320     02  FILLER                PIC X(5).                          00004700
+001330     02  OUTPUT-FIELD4         PIC ZZZ,ZZ9.                       00004800
+001340     02  FILLER                PIC X(5).                          00004900
+001350     02  OUTPUT-FIELD5         PIC ZZZ,ZZ9.                       00005000
+001360     02  FILLER                PIC X(5).                          00005100
+001370     02  OUTPUT-FIELD6         PIC ZZZ,ZZ9.                       00005200
+001380     02  FILLER                PIC X(5).                          00005300
+001390     02  OUTPUT-TOTAL          PIC ZZZ,ZZZ,ZZZ,ZZZ,ZZ9.           00005400
+001400     02  FILLER                PIC X(2).                          00005410
+001410     02  OUTPUT-FLAG            PIC X(11) VALUE SPACES.           00005420
+001420     02  FILLER                PIC X(6).                          00005430
+001430 01  CSV-DATA-LINE.                                               00005510
+001440     02  CSV-FIELD1            PIC 9(8).                          00005520
+001450     02  FILLER                PIC X(1)  VALUE ','.               00005530
+001460     02  CSV-FIELD2            PIC X(10).                         00005540
+001470     02  FILLER                PIC X(1)  VALUE ','.               00005550
+001480     02  CSV-FIELD3            PIC X(20).                         00005560
+001490     02  FILLER                PIC X(1)  VALUE ','.               00005570
+001500     02  CSV-FIELD4            PIC 9(6).                          00005580
+001510     02  FILLER                PIC X(1)  VALUE ','.               00005590
+001520     02  CSV-FIELD5            PIC 9(6).                          00005591
+001530     02  FILLER                PIC X(1)  VALUE ','.               00005592
+001540     02  CSV-FIELD6            PIC X(6).                          00005593
+      ******************************************************************
+001550 01  COLUMN-HEADING-LINE.
+001560     02  FILLER                PIC X(5).
+001570     02  FILLER                PIC X(10) VALUE '   ACCOUNT'.
+001580     02  FILLER                PIC X(5).
+001590     02  FILLER                PIC X(10) VALUE 'NAME'.
+001600     02  FILLER                PIC X(5).
+001610     02  FILLER                PIC X(20) VALUE 'DESCRIPTION'.
+001620     02  FILLER                PIC X(5).
+001630     02  FILLER                PIC X(7)  VALUE 'AMOUNT1'.
+001640     02  FILLER                PIC X(5).
+001650     02  FILLER                PIC X(7)  VALUE 'AMOUNT2'.
+001660     02  FILLER                PIC X(5).
+001670     02  FILLER                PIC X(7)  VALUE 'REFCODE'.
+001680     02  FILLER                PIC X(5).
+001690     02  FILLER                PIC X(19) VALUE 'TOTAL'.
+001700     02  FILLER                PIC X(17).
+001710******************************************************************00005680
+001720 PROCEDURE DIVISION.                                              00005700
+001730     OPEN INPUT  INPUT-FILE                                       00005800
+001740          OUTPUT REPORT-FILE                                      00005900
+001750          OUTPUT CSV-FILE.                                        00005895
+001760     OPEN I-O MASTER-FILE.                                        00005896
+001770     OPEN I-O MTD-YTD-FILE.                                       00005897
+001780     OPEN OUTPUT LARGE-DOLLAR-FILE.                               00005898
+001790     INITIALIZE FINSUM01-RECORD.                                  00005901
+001800     MOVE 'TROY2' TO FS-PROGRAM-ID.                               00005902
+001810     PERFORM READ-CONTROL-CARD.                                   00005905
+001820     PERFORM READ-HEADER-RECORD.                                  00005910
+001830     PERFORM GET-INPUT.                                           00006000
+001840     PERFORM WRITE-AND-READ                                       00006100
+001850        UNTIL END-OF-FILE.                                        00006200
+001860     CLOSE REPORT-FILE CSV-FILE MASTER-FILE LARGE-DOLLAR-FILE.    00006210
+001870     CALL 'FINARS01' USING FINSUM01-RECORD.                       00006300
+001880     IF NOT TRAILER-BAD                                           00006320
+001890        MOVE 'TROY2' TO FC-PROGRAM-ID                             00006321
+001900        MOVE FS-DETAIL-COUNT TO FC-RUN-COUNT                      00006322
+001910        MOVE WS-GRAND-TOTAL TO FC-RUN-TOTAL                       00006323
+001920        CALL 'FINARS02' USING FINCTL01-RECORD                     00006330
+001930        IF RETURN-CODE = 8                                        00006326
+001940           MOVE 'BAD' TO TRAILER-SWITCH                           00006327
+001950        END-IF                                                    00006328
+001960        PERFORM UPDATE-MTD-YTD                                    00006329
+001970     ELSE                                                         00006340
+001980        DISPLAY 'TROY2 - SKIPPING FINARS02 - TRAILER DID NOT '    00006350
+001990            'VALIDATE FOR THIS RUN'                               00006360
+002000     END-IF.                                                      00006370
+002010     CLOSE INPUT-FILE MTD-YTD-FILE.                               00006500
+002020     IF TRAILER-BAD                                               00006620
+002030        MOVE 8 TO RETURN-CODE                                     00006630
+002040     END-IF.                                                      00006640
+002050     DISPLAY 'TROY2 - RECORDS PROCESSED: ' FS-DETAIL-COUNT.               
+002060     DISPLAY 'TROY2 - GRAND TOTAL: ' WS-GRAND-TOTAL.                      
+002070     DISPLAY 'TROY2 - FINAPS01 FAILURES: '                        00006695
+002080         WS-VALIDATION-FAIL-COUNT.                                00006696
+002090     DISPLAY 'TROY2 - LARGE DOLLAR TRANS: '                       00006695
+002100         LARGE-DOLLAR-COUNT.                                      00006696
+002110     GOBACK.                                                      00006700
+002120******************************************************************00006800
+002130 READ-CONTROL-CARD.                                               00006811
+002140     OPEN INPUT CONTROL-FILE.                                     00006812
+002150     READ CONTROL-FILE AT END                                     00006813
+002160         MOVE ZERO TO CC-PAGE-SIZE                                00006814
+002170         MOVE ZERO TO CC-AS-OF-DATE                               00006815
+002180         MOVE ZERO TO CC-LARGE-DOLLAR-LIMIT                       00006846
+002190     END-READ.                                                    00006815
+002200     IF CC-PAGE-SIZE NUMERIC AND CC-PAGE-SIZE > ZERO              00006816
+002210        MOVE CC-PAGE-SIZE TO WS-PAGE-SIZE                         00006817
+002220     END-IF.                                                      00006818
+002230     IF CC-AS-OF-DATE NUMERIC AND CC-AS-OF-DATE > ZERO            00006819
+002240        MOVE CC-AS-OF-DATE TO WS-AS-OF-DATE                       00006819
+002250     END-IF.                                                      00006819
+002260     IF CC-LARGE-DOLLAR-LIMIT NUMERIC AND                         00006884
+002270         CC-LARGE-DOLLAR-LIMIT > ZERO                             00006885
+002280        MOVE CC-LARGE-DOLLAR-LIMIT TO WS-LARGE-DOLLAR-LIMIT       00006886
+002290     END-IF.                                                      00006887
+002300     CLOSE CONTROL-FILE.                                          00006819
+002310******************************************************************00006820
+002320 READ-HEADER-RECORD.                                              00006910
+002330     READ INPUT-FILE AT END                                       00007010
+002340         MOVE 'EOF' TO INPUT-SWITCH                               00007020
+002350         DISPLAY 'TROY2 - INPUT FILE IS EMPTY - NO HEADER RECORD' 00007030
+002360     END-READ.                                                    00007040
+002370     IF NOT END-OF-FILE                                           00007050
+002380        IF REC-IS-HEADER                                          00007060
+002390           MOVE HDR-RUN-DATE TO WS-RUN-DATE                       00007070
+002400           MOVE HDR-EXPECTED-COUNT TO WS-EXPECTED-COUNT           00007080
+002410        IF WS-AS-OF-DATE > ZERO                                   00007085
+002420              AND WS-RUN-DATE NOT = WS-AS-OF-DATE                 00007086
+002430           DISPLAY 'TROY2 - HEADER RUN DATE '                     00007087
+002440               WS-RUN-DATE ' DOES NOT MATCH AS-OF-DATE '          00007088
+002450               WS-AS-OF-DATE ' - AR INPUT FEED IS SUSPECT'        00007089
+002460           MOVE 'BAD' TO TRAILER-SWITCH                           00007090
+002470           MOVE 'EOF' TO INPUT-SWITCH                             00007091
+002480        END-IF                                                    00007092
+002490        ELSE                                                      00007090
+002500           DISPLAY 'TROY2 - FIRST RECORD IS NOT A VALID HEADER '  00007100
+002510               'RECORD - AR INPUT FEED IS SUSPECT'                00007110
+002520           MOVE 'BAD' TO TRAILER-SWITCH                           00007120
+002530           MOVE 'EOF' TO INPUT-SWITCH                             00007130
+002540        END-IF                                                    00007140
+002550     END-IF.                                                      00007150
+002560******************************************************************00007200
+002570 GET-INPUT.                                                       00007210
+002580     READ INPUT-FILE AT END                                       00007220
+002590         MOVE 'EOF' TO INPUT-SWITCH                               00007230
+002600         DISPLAY 'TROY2 - INPUT FILE HAS NO TRAILER RECORD'       00007240
+002610     END-READ.                                                    00007250
+002620     IF NOT END-OF-FILE                                           00007260
+002630        IF REC-IS-TRAILER                                         00007270
+002640           PERFORM VALIDATE-TRAILER-RECORD                        00007280
+002650           MOVE 'EOF' TO INPUT-SWITCH                             00007290
+002660        ELSE                                                      00007300
+002670           ADD 1 TO WS-DETAIL-COUNT                               00007310
+002680           ADD INPUT-FIELD1 TO WS-HASH-TOTAL                      00007320
+002690        END-IF                                                    00007330
+002700     END-IF.                                                      00007340
+002710******************************************************************00007400
+002720 VALIDATE-TRAILER-RECORD.                                         00007410
+002730     IF TRL-ACTUAL-COUNT NOT = WS-DETAIL-COUNT                    00007420
+002740        MOVE 'BAD' TO TRAILER-SWITCH                              00007430
+002750        DISPLAY 'TROY2 - RECORD COUNT MISMATCH - TRAILER SAYS '   00007440
+002760            TRL-ACTUAL-COUNT ' BUT ' WS-DETAIL-COUNT              00007450
+002770            ' DETAIL RECORDS WERE READ'                           00007460
+002780     END-IF.                                                      00007470
+002790     IF TRL-HASH-TOTAL NOT = WS-HASH-TOTAL                        00007480
+002800        MOVE 'BAD' TO TRAILER-SWITCH                              00007490
+002810        DISPLAY 'TROY2 - HASH TOTAL MISMATCH - TRAILER SAYS '     00007500
+002820            TRL-HASH-TOTAL ' BUT COMPUTED ' WS-HASH-TOTAL         00007510
+002830     END-IF.                                                      00007520
+002840     IF NOT TRAILER-BAD                                           00007530
+002850        DISPLAY 'TROY2 - TRAILER RECORD VALIDATED OK - '          00007540
+002860            WS-DETAIL-COUNT ' RECORDS'                            00007550
+002870     END-IF.                                                      00007560
+002880******************************************************************00007600
+002890 WRITE-AND-READ.                                                  00007610
+002900     PERFORM WRITE-REPORT-LINE.                                   00007620
+002910     PERFORM GET-INPUT.                                           00007630
+002920******************************************************************00007640
+002930 WRITE-REPORT-LINE.                                               00007650
+002940     PERFORM VALIDATE-TRANSACTION-RECORD.                         00012205
+002950     IF LINES-WRITTEN >= WS-PAGE-SIZE                             00007660
+002960        PERFORM WRITE-HEADER                                      00007670
+002970        MOVE 2 TO LINE-SPACING.                                   00007680
+002980        MOVE LINE-SPACING TO CARRIAGE-CONTROL.                    00007690
+002990     MOVE INPUT-FIELD1 TO OUTPUT-FIELD1.                          00007700
+003000     MOVE INPUT-FIELD2 TO OUTPUT-FIELD2.                          00007710
+003010     MOVE INPUT-FIELD3 TO OUTPUT-FIELD3.                          00007720
+003020     MOVE INPUT-FIELD4 TO OUTPUT-FIELD4.                          00007730
+003030     MOVE INPUT-FIELD5 TO OUTPUT-FIELD5.                          00007740
+003040     MOVE INPUT-FIELD6 TO OUTPUT-FIELD6.                          00007750
+003050     IF FA-VALID
+003060        MOVE FA-COMPUTED-TOTAL TO WS-LINE-TOTAL
+003070     ELSE
+003080        COMPUTE WS-LINE-TOTAL =
+003090            INPUT-FIELD4 + INPUT-FIELD5 + INPUT-FIELD1
+003100     END-IF.
+003110     MOVE WS-LINE-TOTAL TO OUTPUT-TOTAL.                          00007775
+003120     MOVE SPACES TO OUTPUT-FLAG.                                  00007776
+003130     MOVE 'NO ' TO LARGE-DOLLAR-SWITCH.                           00007777
+003140     IF WS-LARGE-DOLLAR-LIMIT > ZERO                              00007778
+003150         AND WS-LINE-TOTAL > WS-LARGE-DOLLAR-LIMIT                00007779
+003160        MOVE '** LARGE **' TO OUTPUT-FLAG                         00007780
+003170        SET LARGE-DOLLAR-FOUND TO TRUE                            00007781
+003180     END-IF.                                                      00007782
+003190     MOVE DATA-LINE TO OUTPUT-LINE.                               00007780
+003200     WRITE OUTPUT-RECORD.                                         00007790
+003210     ADD 1 TO LINES-WRITTEN.                                      00007800
+003220     PERFORM BUILD-CODE-SUMMARY.                                  00007805
+003230     PERFORM WRITE-CSV-LINE.                                      00007806
+003240     PERFORM WRITE-MASTER-RECORD.                                 00007807
+003250     IF LARGE-DOLLAR-FOUND                                        00007808
+003260        PERFORM WRITE-LARGE-DOLLAR-LINE                           00007809
+003270     END-IF.                                                      00007810
+003280     MOVE 1 TO LINE-SPACING.                                      00007810
+003290     MOVE LINE-SPACING TO CARRIAGE-CONTROL.                       00007820
+003300 VALIDATE-TRANSACTION-RECORD.                                     00009460
+003310     MOVE INPUT-FIELD1 TO FA-ACCOUNT-NUMBER.                      00009461
+003320     MOVE INPUT-FIELD2 TO FA-ACCOUNT-NAME.                        00009462
+003330     MOVE INPUT-FIELD3 TO FA-DESCRIPTION.                         00009463
+003340     MOVE INPUT-FIELD4 TO FA-AMOUNT-1.                            00009464
+003350     MOVE INPUT-FIELD5 TO FA-AMOUNT-2.                            00009465
+003360     MOVE INPUT-FIELD6 TO FA-REFERENCE-CODE.                      00009466
+003370     CALL 'FINAPS01' USING FINARC01-RECORD.                       00009467
+003380     IF NOT FA-VALID                                              00009468
+003390        ADD 1 TO WS-VALIDATION-FAIL-COUNT                         00009469
+003400        DISPLAY 'TROY2 - FINAPS01 VALIDATION FAILED'              00009470
+003410            ' - ACCT ' INPUT-FIELD1                               00009471
+003420     END-IF.                                                      00009472
+003430******************************************************************00007830
+003440 WRITE-CSV-LINE.                                                  00007831
+003450     MOVE INPUT-FIELD1 TO CSV-FIELD1.                             00007832
+003460     MOVE INPUT-FIELD2 TO CSV-FIELD2.                             00007833
+003470     MOVE INPUT-FIELD3 TO CSV-FIELD3.                             00007834
+003480     MOVE INPUT-FIELD4 TO CSV-FIELD4.                             00007835
+003490     MOVE INPUT-FIELD5 TO CSV-FIELD5.                             00007836
+003500     MOVE INPUT-FIELD6 TO CSV-FIELD6.                             00007837
+003510     MOVE CSV-DATA-LINE TO CSV-RECORD.                            00007838
+003520     WRITE CSV-RECORD.                                            00007899
+003530******************************************************************00007900
+003540 WRITE-MASTER-RECORD.                                             00007899
+003550     MOVE INPUT-FIELD1 TO MSTR-ACCOUNT-NUMBER.                    00007899
+003560     MOVE INPUT-FIELD2 TO MSTR-NAME.                              00007899
+003570     MOVE INPUT-FIELD3 TO MSTR-DESCRIPTION.                       00007899
+003580     MOVE INPUT-FIELD4 TO MSTR-AMOUNT-1.                          00007899
+003590     MOVE INPUT-FIELD5 TO MSTR-AMOUNT-2.                          00007899
+003600     MOVE INPUT-FIELD6 TO MSTR-REFERENCE-CODE.                    00007899
+003610     MOVE 'TROY2' TO MSTR-SOURCE-PROGRAM.                         00007899
+003620     ACCEPT MSTR-LAST-UPDATE-DATE FROM DATE.                      00007899
+003630     WRITE MASTER-RECORD                                          00007899
+003640        INVALID KEY                                               00007899
+003650           REWRITE MASTER-RECORD                                  00007899
+003660     END-WRITE.                                                   00007899
+003670 WRITE-LARGE-DOLLAR-LINE.                                         00007830
+003680     ADD 1 TO LARGE-DOLLAR-COUNT.                                 00007831
+003690     MOVE SPACES TO LARGE-DOLLAR-LINE.                            00007832
+003700     STRING 'LARGE DOLLAR TRANSACTION - ACCT ' INPUT-FIELD1       00007833
+003710         ' TOTAL ' WS-LINE-TOTAL                                  00007834
+003720         DELIMITED BY SIZE INTO LARGE-DOLLAR-LINE.                00007835
+003730     WRITE LARGE-DOLLAR-LINE.                                     00007836
+003740******************************************************************00007837
+003750******************************************************************00007900
+003760 UPDATE-MTD-YTD.                                                  00007899
+003770     MOVE 'TROY2' TO MY-PROGRAM-ID.                               00007899
+003780     MOVE 'NO ' TO MTDYTD-SWITCH.                                 00007899
+003790     READ MTD-YTD-FILE                                            00007899
+003800        INVALID KEY                                               00007899
+003810           MOVE ZERO TO MY-MTD-COUNT                              00007899
+003820           MOVE ZERO TO MY-MTD-TOTAL                              00007899
+003830           MOVE ZERO TO MY-YTD-COUNT                              00007899
+003840           MOVE ZERO TO MY-YTD-TOTAL                              00007899
+003850        NOT INVALID KEY                                           00007899
+003860           SET MTDYTD-FOUND TO TRUE                               00007899
+003870     END-READ.                                                    00007899
+003880     ADD FS-DETAIL-COUNT TO MY-MTD-COUNT.                         00007899
+003890     ADD FS-DETAIL-COUNT TO MY-YTD-COUNT.                         00007899
+003900     ADD WS-GRAND-TOTAL TO MY-MTD-TOTAL.                          00007899
+003910     ADD WS-GRAND-TOTAL TO MY-YTD-TOTAL.                          00007899
+003920     ACCEPT MY-LAST-UPDATE-DATE FROM DATE.                        00007899
+003930     IF MTDYTD-FOUND                                              00007899
+003940        REWRITE MTD-YTD-RECORD                                    00007899
+003950     ELSE                                                         00007899
+003960        WRITE MTD-YTD-RECORD                                      00007899
+003970     END-IF.                                                      00007899
+003980******************************************************************00007900
+003990 BUILD-CODE-SUMMARY.                                              00007901
+004000     ADD 1 TO FS-DETAIL-COUNT.                                    00007902
+004010     ADD WS-LINE-TOTAL TO WS-GRAND-TOTAL.                         00007903
+004020     MOVE 'NO ' TO CODE-FOUND-SWITCH.                             00007903
+004030     PERFORM FIND-CODE-ENTRY                                      00007904
+004040        VARYING FS-CODE-IDX FROM 1 BY 1                           00007905
+004050        UNTIL FS-CODE-IDX > FS-CODE-COUNT                         00007906
+004060           OR CODE-FOUND.                                         00007907
+004070     IF CODE-FOUND                                                00007908
+004080        ADD WS-LINE-TOTAL TO FS-REF-TOTAL (FS-CODE-IDX)           00007909
+004090     ELSE                                                         00007910
+004100        IF FS-CODE-COUNT < 25                                     00007911
+004110           ADD 1 TO FS-CODE-COUNT                                 00007912
+004120           MOVE INPUT-FIELD6 TO FS-REF-CODE (FS-CODE-COUNT)       00007913
+004130           MOVE WS-LINE-TOTAL TO FS-REF-TOTAL (FS-CODE-COUNT)     00007914
+004140        END-IF                                                    00007915
+004150     END-IF.                                                      00007916
+004160******************************************************************00007917
+004170 FIND-CODE-ENTRY.                                                 00007918
+004180     IF FS-REF-CODE (FS-CODE-IDX) = INPUT-FIELD6                  00007919
+004190        SET CODE-FOUND TO TRUE                                    00007920
+004200     END-IF.                                                      00007921
+004210******************************************************************00007922
+004220 WRITE-HEADER.                                                    00007910
+004230     MOVE ZERO TO LINES-WRITTEN.                                  00007915
+004240     ACCEPT HDR-PRT-DATE FROM DATE.                               00007916
+004250     ACCEPT HDR-PRT-TIME FROM TIME.                               00007917
+004260     MOVE PAGE-SPACING TO CARRIAGE-CONTROL.                       00007920
+004270     ADD 1 TO PAGE-COUNT                                          00007930
+004280     MOVE '     FINANCIAL REPORT         '   TO REPORT-TITLE.     00007940
+004290     MOVE PAGE-COUNT TO PAGE-NUMBER.                              00007950
+004300     MOVE HEADER-RECORD TO OUTPUT-LINE.                           00007960
+004310     WRITE OUTPUT-RECORD.                                         00007970
+004320     MOVE 1 TO LINE-SPACING.
+004330     MOVE LINE-SPACING TO CARRIAGE-CONTROL.
+004340     MOVE COLUMN-HEADING-LINE TO OUTPUT-LINE.
+004350     WRITE OUTPUT-RECORD.
+004360     ADD 1 TO LINES-WRITTEN.                                              
