@@ -0,0 +1,104 @@
+000100 IDENTIFICATION DIVISION.                                         00000100
+000200 PROGRAM-ID. FINDVR01.                                            00000200
+      ******************************************************************        
+      * FINDVR01 -- DAY-OVER-DAY VARIANCE RECONCILIATION UTILITY.               
+      *             RUN ON DEMAND AFTER THE AR JOB STREAM: COMPARES THE         
+      *             MTD-YTD FILE (SEE MTDYTD) AGAINST A PRIOR-DAY               
+      *             SNAPSHOT OF THE SAME FILE, ONE RECORD PER PROGRAM,          
+      *             AND DISPLAYS THE RECORD-COUNT AND DOLLAR-TOTAL              
+      *             CHANGE SINCE THE SNAPSHOT WAS TAKEN. THE SNAPSHOT           
+      *             ITSELF IS AN OFF-LINE COPY OF MTD-YTD-FILE MADE             
+      *             AT THE END OF THE PRIOR DAY'S RUN.                          
+      ******************************************************************        
+      * MODIFICATION HISTORY                                                    
+      * 2026-08-09  TS   INITIAL VERSION.                                       
+      ******************************************************************        
+001700 ENVIRONMENT DIVISION.                                            00001700
+001800 INPUT-OUTPUT SECTION.                                            00001800
+001900 FILE-CONTROL.                                                    00001900
+002000     SELECT PRIOR-FILE ASSIGN U-T-PRIOR.                          00002000
+002010     SELECT MTD-YTD-FILE ASSIGN U-T-MTDYTD                        00002010
+002020        ORGANIZATION IS INDEXED                                   00002020
+002030        ACCESS MODE IS DYNAMIC                                    00002030
+002040        RECORD KEY IS MY-PROGRAM-ID                               00002040
+002050        FILE STATUS IS WS-MTDYTD-STATUS.                          00002050
+002100 DATA DIVISION.                                                   00002100
+002200 FILE SECTION.                                                    00002200
+002300 FD  PRIOR-FILE                                                   00002300
+002400     LABEL RECORDS ARE STANDARD                                   00002400
+002500     RECORD CONTAINS 80 CHARACTERS                                00002500
+002600     DATA RECORD IS PRIOR-RECORD.                                 00002600
+002700 01  PRIOR-RECORD.                                                00002700
+002710     05  PY-PROGRAM-ID          PIC X(08).                        00002710
+002720     05  PY-MTD-COUNT           PIC 9(07).                        00002720
+002730     05  PY-MTD-TOTAL           PIC 9(15).                        00002730
+002740     05  PY-YTD-COUNT           PIC 9(07).                        00002740
+002750     05  PY-YTD-TOTAL           PIC 9(15).                        00002750
+002760     05  PY-LAST-UPDATE-DATE    PIC 9(08).                        00002760
+002770     05  FILLER                 PIC X(20).                        00002770
+002800 FD  MTD-YTD-FILE                                                 00002800
+002900     LABEL RECORDS ARE STANDARD                                   00002900
+003000     DATA RECORD IS MTD-YTD-RECORD.                               00003000
+003100 COPY MTDYTD.                                                     00003100
+      ******************************************************************        
+003200 WORKING-STORAGE SECTION.                                         00003200
+003300 01  PROGRAM-WORK-FIELDS.                                         00003300
+003400     02  WS-MTDYTD-STATUS   PIC X(2)   VALUE SPACES.              00003400
+003500     02  PRIOR-SWITCH       PIC X(3)   VALUE 'OK '.               00003500
+003600         88  PRIOR-AT-END   VALUE 'END'.                          00003600
+003700     02  FOUND-SWITCH       PIC X(3)   VALUE 'NO '.               00003700
+003800         88  CURRENT-FOUND  VALUE 'YES'.                          00003800
+003900     02  WS-COUNT-VARIANCE  PIC S9(7).                            00003900
+004000     02  WS-TOTAL-VARIANCE  PIC S9(15).                           00004000
+      ******************************************************************        
+004100 PROCEDURE DIVISION.                                              00004100
+004300     DISPLAY 'FINDVR01 - VARIANCE RECONCILIATION STARTING'.       00004300
+004400     OPEN INPUT PRIOR-FILE.                                       00004400
+004500     OPEN INPUT MTD-YTD-FILE.                                     00004500
+004600     PERFORM READ-PRIOR-RECORD.                                   00004600
+004700     PERFORM PROCESS-VARIANCE UNTIL PRIOR-AT-END.                 00004700
+004800     CLOSE PRIOR-FILE MTD-YTD-FILE.                               00004800
+004900     GOBACK.                                                      00004900
+      ******************************************************************        
+005000 READ-PRIOR-RECORD.                                               00005000
+005100     READ PRIOR-FILE                                              00005100
+005200         AT END                                                   00005200
+005300            MOVE 'END' TO PRIOR-SWITCH                            00005300
+005400     END-READ.                                                    00005400
+      ******************************************************************        
+005500 PROCESS-VARIANCE.                                                00005500
+005600     PERFORM FIND-CURRENT-RECORD.                                 00005600
+005700     IF CURRENT-FOUND                                             00005700
+005800        PERFORM COMPUTE-AND-DISPLAY-VARIANCE                      00005800
+005900     ELSE                                                         00005900
+006000        DISPLAY 'FINDVR01 - ' PY-PROGRAM-ID                       00006000
+006100            ' NOT ON THE CURRENT MTD-YTD FILE'                    00006100
+006200        MOVE 4 TO RETURN-CODE                                     00006200
+006300     END-IF.                                                      00006300
+006400     PERFORM READ-PRIOR-RECORD.                                   00006400
+      ******************************************************************        
+006500 FIND-CURRENT-RECORD.                                             00006500
+006600     MOVE PY-PROGRAM-ID TO MY-PROGRAM-ID.                         00006600
+006700     READ MTD-YTD-FILE                                            00006700
+006800         INVALID KEY                                              00006800
+006900            MOVE 'NO ' TO FOUND-SWITCH                            00006900
+007000         NOT INVALID KEY                                          00007000
+007100            MOVE 'YES' TO FOUND-SWITCH                            00007100
+007200     END-READ.                                                    00007200
+      ******************************************************************        
+007300 COMPUTE-AND-DISPLAY-VARIANCE.                                    00007300
+007400     COMPUTE WS-COUNT-VARIANCE =                                  00007400
+007500         MY-MTD-COUNT - PY-MTD-COUNT.                             00007500
+007600     COMPUTE WS-TOTAL-VARIANCE =                                  00007600
+007700         MY-MTD-TOTAL - PY-MTD-TOTAL.                             00007700
+007800     DISPLAY 'FINDVR01 - ' MY-PROGRAM-ID                          00007800
+007900         ' RECORD COUNT VARIANCE: ' WS-COUNT-VARIANCE.            00007900
+008000     DISPLAY 'FINDVR01 - ' MY-PROGRAM-ID                          00008000
+008100         ' DOLLAR TOTAL VARIANCE: ' WS-TOTAL-VARIANCE.            00008100
+008200     IF WS-TOTAL-VARIANCE < ZERO OR                               00008200
+008300         WS-COUNT-VARIANCE < ZERO                                 00008300
+008400        DISPLAY 'FINDVR01 - ' MY-PROGRAM-ID                       00008400
+008500            ' MTD TOTAL WENT DOWN -- INVESTIGATE'                 00008500
+008600        MOVE 8 TO RETURN-CODE                                     00008600
+008700     END-IF.                                                      00008700
+      ******************************************************************        
