@@ -1,104 +1,360 @@
 000100 IDENTIFICATION DIVISION.                                         00000100
-000200 PROGRAM-ID. TROY3.                                               00000200
+000110 PROGRAM-ID. TROY3.                                               00000200
       ************************************************                  00000300
-000300 ENVIRONMENT DIVISION.                                            00000400
-000400 INPUT-OUTPUT SECTION.                                            00000500
-000500 FILE-CONTROL.                                                    00000600
-000600     SELECT REPORT-FILE ASSIGN U-T-SYSOUT.                        00000700
-000700     SELECT INPUT-FILE ASSIGN U-T-INPUT.                          00000800
-000800 DATA DIVISION.                                                   00000900
-000900 FILE SECTION.                                                    00001000
-001000 FD REPORT-FILE                                                   00001100
-001100     LABEL RECORDS ARE OMITTED                                    00001200
-001200     RECORDING MODE IS F                                          00001300
-001300     RECORD CONTAINS 133 CHARACTERS                               00001400
-001400     DATA RECORD IS OUTPUT-RECORD.                                00001500
-001500   01 OUTPUT-RECORD.                                              00001600
-001600     02 CARRIAGE-CONTROL PIC X.                                   00001700
-001700     02 OUTPUT-LINE      PIC X(132).                              00001800
-001800 FD INPUT-FILE                                                    00001900
-001900     LABEL RECORDS ARE STANDARD                                   00002000
-002000     RECORD CONTAINS 80 CHARACTERS                                00002100
-002100     DATA RECORD IS INPUT-FILE-RECORD.                            00002200
-002200   01 INPUT-FILE-RECORD.                                          00002300
-002300     02 INPUT-FIELD1           PIC 9(8).                          00002400
-002400     02 INPUT-FIELD2           PIC X(10).                         00002500
-002500     02 INPUT-FIELD3           PIC X(20).                         00002600
-002600     02 INPUT-FIELD4           PIC 9(6).                          00002700
-002700     02 INPUT-FIELD5           PIC 9(6).                          00002800
-002800     02 INPUT-FIELD6           PIC X(6).                          00002900
-002900     02 FILLER                 PIC X(24).                         00003000
-003000******************************************************************00003100
-003100 WORKING-STORAGE SECTION.                                         00003200
-003200 COPY HEADER1.                                                    00003300
-003300 01  PROGRAM-WORK-FIELDS.                                         00003400
-003400     02  INPUT-SWITCH      PIC X(3).                              00003500
-003500         88  END-OF-FILE   VALUE 'EOF'.                           00003600
-003600     02  LINES-WRITTEN     PIC 9(3).                              00003700
-003700         88  NEW-PAGE      VALUE 30.                              00003800
-003800     02  PAGE-COUNT        PIC 9(3).                              00003900
-003900 COPY PAGING.                                                     00004000
-004000 01  DATA-LINE.                                                   00004100
-004100     02  FILLER                PIC X(5).                          00004200
-004200     02  OUTPUT-FIELD1         PIC ZZ,ZZZ,ZZ9.                    00004300
-004300     02  FILLER                PIC X(5).                          00004400
-004400     02  OUTPUT-FIELD2         PIC X(10).                         00004500
-004500     02  FILLER                PIC X(5).                          00004600
-004600     02  OUTPUT-FIELD3         PIC X(20).                         00004700
-004700     02  FILLER                PIC X(5).                          00004800
-004800     02  OUTPUT-FIELD4         PIC ZZZ,ZZ9.                       00004900
-004900     02  FILLER                PIC X(5).                          00005000
-005000     02  OUTPUT-FIELD5         PIC ZZZ,ZZ9.                       00005100
-005100     02  FILLER                PIC X(5).                          00005200
-005200     02  OUTPUT-FIELD6         PIC ZZZ,ZZ9.                       00005300
-005300     02  FILLER                PIC X(5).                          00005400
-005400     02  OUTPUT-TOTAL          PIC ZZZ,ZZZ,ZZZ,ZZZ,ZZ9.           00005500
-005500     02  FILLER                PIC X(19).                         00005600
-005600******************************************************************00005700
-005700 PROCEDURE DIVISION.                                              00005800
-005800     OPEN INPUT  INPUT-FILE                                       00005900
-005900          OUTPUT REPORT-FILE.                                     00006000
-006000     PERFORM GET-INPUT.                                           00006100
-006100     PERFORM WRITE-AND-READ                                       00006200
-006200        UNTIL END-OF-FILE.                                        00006300
-006300     CALL 'FINARS01'.                                             00006400
-006400     CALL 'FINARS02'.                                             00006500
-006500     CLOSE INPUT-FILE                                             00006600
-006600           REPORT-FILE.                                           00006700
-006700     GOBACK.                                                      00006800
-006800******************************************************************00006900
-006810******************************************************************00007000
-006900 GET-INPUT.                                                       00007100
-007000     READ INPUT-FILE AT END                                       00007200
-007100         MOVE 'EOF' TO INPUT-SWITCH.                              00007300
-007200******************************************************************00007400
-007300 WRITE-AND-READ.                                                  00007500
-007400     PERFORM WRITE-REPORT-LINE.                                   00007600
-007500     PERFORM GET-INPUT.                                           00007700
-007600******************************************************************00007800
-007700 WRITE-REPORT-LINE.                                               00007900
-007800     IF NEW-PAGE                                                  00008000
-007900        PERFORM WRITE-HEADER                                      00008100
-008000        MOVE 2 TO LINE-SPACING.                                   00008200
-008100        MOVE LINE-SPACING TO CARRIAGE-CONTROL.                    00008300
-008200     MOVE INPUT-FIELD1 TO OUTPUT-FIELD1.                          00008400
-008300     MOVE INPUT-FIELD2 TO OUTPUT-FIELD2.                          00008500
-008400     MOVE INPUT-FIELD3 TO OUTPUT-FIELD3.                          00008600
-008500     MOVE INPUT-FIELD4 TO OUTPUT-FIELD4.                          00008700
-008600     MOVE INPUT-FIELD5 TO OUTPUT-FIELD5.                          00008800
-008700     MOVE INPUT-FIELD6 TO OUTPUT-FIELD6.                          00008900
-008800     COMPUTE OUTPUT-TOTAL =                                       00009000
-008900         INPUT-FIELD4 + INPUT-FIELD5 + INPUT-FIELD1.              00009100
-009000     MOVE DATA-LINE TO OUTPUT-LINE.                               00009200
-009100     WRITE OUTPUT-RECORD.                                         00009300
-009200     ADD 1 TO LINES-WRITTEN.                                      00009400
-009300     MOVE 1 TO LINE-SPACING.                                      00009500
-009400     MOVE LINE-SPACING TO CARRIAGE-CONTROL.                       00009600
-009500******************************************************************00009700
-009600 WRITE-HEADER.                                                    00009800
-009700     MOVE PAGE-SPACING TO CARRIAGE-CONTROL.                       00009900
-009800     ADD 1 TO PAGE-COUNT                                          00010000
-009900     MOVE '     FINANCIAL REPORT         '   TO REPORT-TITLE.     00010100
-010000     MOVE PAGE-COUNT TO PAGE-NUMBER.                              00010200
-010100     MOVE HEADER-RECORD TO OUTPUT-LINE.                           00010300
-010200     WRITE OUTPUT-RECORD.                                         00010400
+      ******************************************************************00000310
+      * MODIFICATION HISTORY                                            00000320
+      * 2026-08-08  TS   VALIDATE INPUT-FIELD6 (REFERENCE/BRANCH CODE)  00000330
+      *                  BEFORE EDITING IT TO THE REPORT -- RECORDS     00000340
+      *                  WITH A BAD REFERENCE CODE NOW GO TO A          00000350
+      *                  SUSPENSE/EXCEPTION REPORT INSTEAD OF PRINTING. 00000360
+      * 2026-08-08  TS   PAGE-BREAK SIZE NOW COMES FROM THE CTLCARD     00000361
+      *                  CONTROL FILE INSTEAD OF A HARDCODED LITERAL.   00000362
+      * 2026-08-08  TS   STAMP THE REPORT HEADING WITH THE RUN DATE     00000363
+      *                  AND TIME (SEE HEADER1).                        00000364
+      * 2026-08-09  TS   INPUT NOW CARRIES A CURRENCY CODE. AMOUNTS     00000365
+      *                  ARE CONVERTED TO BASE CURRENCY OFF A RATE      00000366
+      *                  TABLE BEFORE THEY ARE TOTALED.                 00000367
+      * 2026-08-09  TS   PRINT A COLUMN-HEADING LINE UNDER THE TITLE ON         
+      *                  EACH PAGE (SEE COLUMN-HEADING-LINE) SO THE             
+      *                  DETAIL COLUMNS ARE LABELED.                            
+      * 2026-08-09  TS   DISPLAY A MESSAGE WHEN THE INPUT FILE HAS NO           
+      *                  DETAIL RECORDS SO AN EMPTY REPORT IS NOT               
+      *                  MISTAKEN FOR A RUN THAT NEVER EXECUTED.                
+      * 2026-08-09  TS   END-OF-RUN OPERATOR SUMMARY DISPLAY                    
+      * 2026-08-09  TS   EVERY TRANSACTION IS NOW ALSO RUN THROUGH              
+      *                  FINAPS01 (SEE FINARC01) FOR THE SAME FIELD             
+      *                  VALIDATION FINAIQ01 ALREADY USES -- A FAILURE          
+      *                  IS LOGGED TO THE OPERATOR CONSOLE AND COUNTED          
+      *                  BUT DOES NOT STOP THE RECORD FROM PRINTING.            
+      ******************************************************************00000370
+000120 ENVIRONMENT DIVISION.                                            00000400
+000130 INPUT-OUTPUT SECTION.                                            00000500
+000140 FILE-CONTROL.                                                    00000600
+000150     SELECT REPORT-FILE ASSIGN U-T-SYSOUT.                        00000700
+000160     SELECT INPUT-FILE ASSIGN U-T-INPUT.                          00000800
+000170     SELECT EXCEPTION-FILE ASSIGN U-T-EXCPT.                      00000810
+000180     SELECT OPTIONAL CONTROL-FILE ASSIGN U-T-CTLCARD.             00000820
+000190     SELECT MASTER-FILE ASSIGN U-T-MASTER                         00000821
+000200        ORGANIZATION IS INDEXED                                   00000822
+000210        ACCESS MODE IS DYNAMIC                                    00000823
+000220        RECORD KEY IS MSTR-ACCOUNT-NUMBER                         00000824
+000230        FILE STATUS IS WS-MASTER-STATUS.                          00000825
+000240     SELECT MTD-YTD-FILE ASSIGN U-T-MTDYTD                                
+000250        ORGANIZATION IS INDEXED                                           
+000260        ACCESS MODE IS DYNAMIC                                            
+000270        RECORD KEY IS MY-PROGRAM-ID                                       
+000280        FILE STATUS IS WS-MTDYTD-STATUS.                                  
+000290 DATA DIVISION.                                                   00000900
+000300 FILE SECTION.                                                    00001000
+000310 FD REPORT-FILE                                                   00001100
+000320     LABEL RECORDS ARE OMITTED                                    00001200
+000330     RECORDING MODE IS F                                          00001300
+000340     RECORD CONTAINS 133 CHARACTERS                               00001400
+000350     DATA RECORD IS OUTPUT-RECORD.                                00001500
+000360   01 OUTPUT-RECORD.                                              00001600
+000370     02 CARRIAGE-CONTROL PIC X.                                   00001700
+000380     02 OUTPUT-LINE      PIC X(132).                              00001800
+000390 FD EXCEPTION-FILE                                                00001810
+000400     LABEL RECORDS ARE OMITTED                                    00001820
+000410     RECORDING MODE IS F                                          00001830
+000420     RECORD CONTAINS 133 CHARACTERS                               00001840
+000430     DATA RECORD IS EXCEPTION-LINE.                               00001850
+000440   01 EXCEPTION-LINE       PIC X(133).                            00001860
+000450 FD CONTROL-FILE                                                  00001870
+000460     LABEL RECORDS ARE STANDARD                                   00001880
+000470     RECORD CONTAINS 80 CHARACTERS                                00001890
+000480     DATA RECORD IS CONTROL-CARD-RECORD.                          00001895
+000490 COPY CTLCARD.                                                    00001897
+000500 FD MASTER-FILE                                                   00001898
+000510     LABEL RECORDS ARE STANDARD                                   00001898
+000520     DATA RECORD IS MASTER-RECORD.                                00001899
+000530 COPY MSTRFILE.                                                   00001899
+000540 FD MTD-YTD-FILE                                                          
+000550     LABEL RECORDS ARE STANDARD                                           
+000560     DATA RECORD IS MTD-YTD-RECORD.                                       
+000570 COPY MTDYTD.                                                             
+000580 FD INPUT-FILE                                                    00001900
+000590     LABEL RECORDS ARE STANDARD                                   00002000
+000600     RECORD CONTAINS 80 CHARACTERS                                00002100
+000610     DATA RECORD IS INPUT-FILE-RECORD.                            00002200
+000620   01 INPUT-FILE-RECORD.                                          00002300
+000630     02 INPUT-FIELD1           PIC 9(8).                          00002400
+000640     02 INPUT-FIELD2           PIC X(10).                         00002500
+000650     02 INPUT-FIELD3           PIC X(20).                         00002600
+000660     02 INPUT-FIELD4           PIC 9(6).                          00002700
+000670     02 INPUT-FIELD5           PIC 9(6).                          00002800
+000680     02 INPUT-FIELD6           PIC X(6).                          00002900
+000690     02 INPUT-CURRENCY-CODE    PIC X(3).                          00002910
+000700     02 FILLER                 PIC X(21).                         00003000
+000710******************************************************************00003100
+000720 WORKING-STORAGE SECTION.                                         00003200
+000730 COPY HEADER1.                                                    00003300
+000740 01  PROGRAM-WORK-FIELDS.                                         00003400
+000750     02  INPUT-SWITCH      PIC X(3).                              00003500
+000760         88  END-OF-FILE   VALUE 'EOF'.                           00003600
+000770     02  LINES-WRITTEN     PIC 9(3).                              00003700
+000780     02  WS-PAGE-SIZE      PIC 9(3)  VALUE 30.                    00003800
+000790     02  PAGE-COUNT        PIC 9(3).                              00003900
+000800     02  EXCEPTION-COUNT   PIC 9(5) VALUE ZERO.                   00003910
+000810     02  CODE-FOUND-SWITCH PIC X(3)  VALUE 'NO '.                 00003920
+000820         88  CODE-FOUND    VALUE 'YES'.                           00003930
+000830     02  WS-LINE-TOTAL     PIC 9(15) VALUE ZERO.                  00003940
+000840     02  WS-GRAND-TOTAL    PIC 9(15) VALUE ZERO.                  00003950
+000850     02  WS-MASTER-STATUS  PIC X(2)  VALUE ZERO.                  00003951
+000860     02  WS-MTDYTD-STATUS  PIC X(2)  VALUE ZERO.                          
+000870     02  MTDYTD-SWITCH     PIC X(3)  VALUE 'NO '.                         
+000880         88  MTDYTD-FOUND  VALUE 'YES'.                                   
+000890     02  WS-VALIDATION-FAIL-COUNT  PIC 9(5) VALUE ZERO.           00003865
+000900     02  WS-CURRENCY-IDX   PIC 9(2)  COMP.                        00003961
+000910     02  WS-CONVERTED-FIELD4 PIC 9(6) VALUE ZERO.                 00003962
+000920     02  WS-CONVERTED-FIELD5 PIC 9(6) VALUE ZERO.                 00003963
+000930     02  CURRENCY-SWITCH   PIC X(3)  VALUE 'NO '.                 00003964
+000940         88  CURRENCY-FOUND VALUE 'YES'.                          00003965
+000950 01  CURRENCY-RATE-TABLE.                                         00003966
+000960     05  FILLER            PIC X(11) VALUE 'USD00100000'.         00003967
+000970     05  FILLER            PIC X(11) VALUE 'EUR00108000'.         00003968
+000980     05  FILLER            PIC X(11) VALUE 'GBP00127000'.         00003969
+000990     05  FILLER            PIC X(11) VALUE 'JPY00000670'.         00003970
+001000     05  FILLER            PIC X(11) VALUE 'CAD00074000'.         00003971
+001010 01  FILLER REDEFINES CURRENCY-RATE-TABLE.                        00003972
+001020     05  CURRENCY-RATE-ENTRY OCCURS 5 TIMES.                      00003973
+001030         10  CT-CURRENCY-CODE PIC X(3).                           00003974
+001040         10  CT-CURRENCY-RATE PIC 9(3)V9(5).                      00003975
+001050 COPY PAGING.                                                     00004000
+001060 COPY FINSUM01.                                                   00004001
+001070 COPY FINCTL01.                                                   00004002
+001080 COPY FINARC01.                                                   00003903
+001090 01  DATA-LINE.                                                   00004100
+001100     02  FILLER                PIC X(5).                          00004200
+001110     02  OUTPUT-FIELD1         PIC ZZ,ZZZ,ZZ9.                    00004300
+001120     02  FILLER                PIC X(5).                          00004400
+001130     02  OUTPUT-FIELD2         PIC X(10).                         00004500
+001140     02  FILLER                PIC X(5).                          00004600
+001150     02  OUTPUT-FIELD3         PIC X(20).                         00004700
+001160     02  FILLER                PIC X(5).                          00004800
+001170     02  OUTPUT-FIELD4         PIC ZZZ,ZZ9.                       00004900
+001180     02  FILLER                PIC X(5).                          00005000
+001190     02  OUTPUT-FIELD5         PIC ZZZ,ZZ9.                       00005100
+001200     02  FILLER                PIC X(5).                          00005200
+001210     02  OUTPUT-FIELD6         PIC ZZZ,ZZ9.                       00005300
+001220     02  FILLER                PIC X(5).                          00005400
+001230     02  OUTPUT-TOTAL          PIC ZZZ,ZZZ,ZZZ,ZZZ,ZZ9.           00005500
+001240     02  FILLER                PIC X(19).                         00005600
+      ******************************************************************        
+001250 01  COLUMN-HEADING-LINE.                                                 
+001260     02  FILLER                PIC X(5).                                  
+001270     02  FILLER                PIC X(10) VALUE '   ACCOUNT'.              
+001280     02  FILLER                PIC X(5).                                  
+001290     02  FILLER                PIC X(10) VALUE 'NAME'.                    
+001300     02  FILLER                PIC X(5).                                  
+001310     02  FILLER                PIC X(20) VALUE 'DESCRIPTION'.             
+001320     02  FILLER                PIC X(5).                                  
+001330     02  FILLER                PIC X(7)  VALUE 'AMOUNT1'.                 
+001340     02  FILLER                PIC X(5).                                  
+001350     02  FILLER                PIC X(7)  VALUE 'AMOUNT2'.                 
+001360     02  FILLER                PIC X(5).                                  
+001370     02  FILLER                PIC X(7)  VALUE 'REFCODE'.                 
+001380     02  FILLER                PIC X(5).                                  
+001390     02  FILLER                PIC X(19) VALUE 'TOTAL'.                   
+001400     02  FILLER                PIC X(19).                                 
+001410******************************************************************00005700
+001420 PROCEDURE DIVISION.                                              00005800
+001430     OPEN INPUT  INPUT-FILE                                       00005900
+001440          OUTPUT REPORT-FILE                                      00006000
+001450            EXCEPTION-FILE.                                       00006010
+001460     OPEN I-O MASTER-FILE.                                        00006012
+001470     OPEN I-O MTD-YTD-FILE.                                               
+001480     INITIALIZE FINSUM01-RECORD.                                  00006011
+001490     MOVE 'TROY3' TO FS-PROGRAM-ID.                               00006012
+001500     PERFORM READ-CONTROL-CARD.                                   00006020
+001510     PERFORM GET-INPUT.                                           00006100
+001520     PERFORM WRITE-AND-READ                                       00006200
+001530        UNTIL END-OF-FILE.                                        00006300
+001540     CLOSE REPORT-FILE.                                           00006310
+001550     IF FS-DETAIL-COUNT = ZERO                                            
+001560        DISPLAY 'TROY3 - NO RECORDS PROCESSED'                            
+001570     END-IF.                                                              
+001580     CALL 'FINARS01' USING FINSUM01-RECORD.                       00006400
+001590     MOVE 'TROY3' TO FC-PROGRAM-ID.                               00006410
+001600     MOVE FS-DETAIL-COUNT TO FC-RUN-COUNT.                        00006420
+001610     MOVE WS-GRAND-TOTAL TO FC-RUN-TOTAL.                         00006430
+001620     CALL 'FINARS02' USING FINCTL01-RECORD.                       00006500
+001630     PERFORM UPDATE-MTD-YTD.                                              
+001640     CLOSE INPUT-FILE                                             00006600
+001650           EXCEPTION-FILE                                         00006610
+001660           MASTER-FILE                                            00006615
+001670           MTD-YTD-FILE.                                          00006616
+001680     DISPLAY 'TROY3 - RECORDS PROCESSED: ' FS-DETAIL-COUNT.               
+001690     DISPLAY 'TROY3 - GRAND TOTAL: ' WS-GRAND-TOTAL.                      
+001700     DISPLAY 'TROY3 - FINAPS01 FAILURES: '                        00006695
+001710         WS-VALIDATION-FAIL-COUNT.                                00006696
+001720     GOBACK.                                                      00006800
+001730******************************************************************00006900
+001740 READ-CONTROL-CARD.                                               00006920
+001750     OPEN INPUT CONTROL-FILE.                                     00006930
+001760     READ CONTROL-FILE AT END                                     00006940
+001770         MOVE ZERO TO CC-PAGE-SIZE                                00006950
+001780     END-READ.                                                    00006960
+001790     IF CC-PAGE-SIZE NUMERIC AND CC-PAGE-SIZE > ZERO              00006970
+001800        MOVE CC-PAGE-SIZE TO WS-PAGE-SIZE                         00006980
+001810     END-IF.                                                      00006990
+001820     CLOSE CONTROL-FILE.                                          00006995
+001830 GET-INPUT.                                                       00007100
+001840     READ INPUT-FILE AT END                                       00007200
+001850         MOVE 'EOF' TO INPUT-SWITCH.                              00007300
+001860******************************************************************00007400
+001870 WRITE-AND-READ.                                                  00007500
+001880     PERFORM WRITE-REPORT-LINE THRU WRITE-REPORT-LINE-EXIT.       00007600
+001890     PERFORM GET-INPUT.                                           00007700
+001900******************************************************************00007800
+001910 WRITE-REPORT-LINE.                                               00007900
+001920     IF INPUT-FIELD6 NOT NUMERIC                                  00007910
+001930        PERFORM WRITE-EXCEPTION-LINE                              00007920
+001940        GO TO WRITE-REPORT-LINE-EXIT                              00007930
+001950     END-IF.                                                      00007940
+001960     IF LINES-WRITTEN >= WS-PAGE-SIZE                             00008000
+001970        PERFORM WRITE-HEADER                                      00008100
+001980        MOVE 2 TO LINE-SPACING.                                   00008200
+001990        MOVE LINE-SPACING TO CARRIAGE-CONTROL.                    00008300
+002000     MOVE INPUT-FIELD1 TO OUTPUT-FIELD1.                          00008400
+002010     MOVE INPUT-FIELD2 TO OUTPUT-FIELD2.                          00008500
+002020     MOVE INPUT-FIELD3 TO OUTPUT-FIELD3.                          00008600
+002030     MOVE INPUT-FIELD4 TO OUTPUT-FIELD4.                          00008700
+002040     MOVE INPUT-FIELD5 TO OUTPUT-FIELD5.                          00008800
+002050     MOVE INPUT-FIELD6 TO OUTPUT-FIELD6.                          00008900
+002060     PERFORM CONVERT-CURRENCY.                                    00008910
+002070     PERFORM VALIDATE-TRANSACTION-RECORD.                         00008915
+002080     IF FA-VALID                                                  00008920
+002090        MOVE FA-COMPUTED-TOTAL TO WS-LINE-TOTAL                   00008930
+002100     ELSE                                                         00008940
+002110        COMPUTE WS-LINE-TOTAL =                                   00008950
+002120         WS-CONVERTED-FIELD4 + WS-CONVERTED-FIELD5 + INPUT-FIELD1 00008960
+002130     END-IF.                                                      00008970
+002140     MOVE WS-LINE-TOTAL TO OUTPUT-TOTAL.                          00009110
+002150     MOVE DATA-LINE TO OUTPUT-LINE.                               00009200
+002160     WRITE OUTPUT-RECORD.                                         00009300
+002170     ADD 1 TO LINES-WRITTEN.                                      00009400
+002180     PERFORM BUILD-CODE-SUMMARY.                                  00009410
+002190     PERFORM WRITE-MASTER-RECORD.                                 00009411
+002200     MOVE 1 TO LINE-SPACING.                                      00009500
+002210     MOVE LINE-SPACING TO CARRIAGE-CONTROL.                       00009600
+002220 WRITE-REPORT-LINE-EXIT.                                          00009610
+002230     EXIT.                                                        00009620
+002240 VALIDATE-TRANSACTION-RECORD.                                     00009460
+002250     MOVE INPUT-FIELD1 TO FA-ACCOUNT-NUMBER.                      00009461
+002260     MOVE INPUT-FIELD2 TO FA-ACCOUNT-NAME.                        00009462
+002270     MOVE INPUT-FIELD3 TO FA-DESCRIPTION.                         00009463
+002280     MOVE WS-CONVERTED-FIELD4 TO FA-AMOUNT-1.                     00009464
+002290     MOVE WS-CONVERTED-FIELD5 TO FA-AMOUNT-2.                     00009465
+002300     MOVE INPUT-FIELD6 TO FA-REFERENCE-CODE.                      00009466
+002310     CALL 'FINAPS01' USING FINARC01-RECORD.                       00009467
+002320     IF NOT FA-VALID                                              00009468
+002330        ADD 1 TO WS-VALIDATION-FAIL-COUNT                         00009469
+002340        DISPLAY 'TROY3 - FINAPS01 VALIDATION FAILED'              00009470
+002350            ' - ACCT ' INPUT-FIELD1                               00009471
+002360     END-IF.                                                      00009472
+002370******************************************************************00009630
+002380 BUILD-CODE-SUMMARY.                                              00009640
+002390     ADD 1 TO FS-DETAIL-COUNT.                                    00009650
+002400     ADD WS-LINE-TOTAL TO WS-GRAND-TOTAL.                         00009655
+002410     MOVE 'NO ' TO CODE-FOUND-SWITCH.                             00009660
+002420     PERFORM FIND-CODE-ENTRY                                      00009670
+002430        VARYING FS-CODE-IDX FROM 1 BY 1                           00009680
+002440        UNTIL FS-CODE-IDX > FS-CODE-COUNT                         00009691
+002450           OR CODE-FOUND.                                         00009692
+002460     IF CODE-FOUND                                                00009693
+002470        ADD WS-LINE-TOTAL TO FS-REF-TOTAL (FS-CODE-IDX)           00009694
+002480     ELSE                                                         00009695
+002490        IF FS-CODE-COUNT < 25                                     00009696
+002500           ADD 1 TO FS-CODE-COUNT                                 00009697
+002510           MOVE INPUT-FIELD6 TO FS-REF-CODE (FS-CODE-COUNT)       00009698
+002520           MOVE WS-LINE-TOTAL TO FS-REF-TOTAL (FS-CODE-COUNT)     00009699
+002530        END-IF                                                    00009700
+002540     END-IF.                                                      00009701
+002550******************************************************************00009702
+002560 WRITE-MASTER-RECORD.                                             00009702
+002570     MOVE INPUT-FIELD1 TO MSTR-ACCOUNT-NUMBER.                    00009702
+002580     MOVE INPUT-FIELD2 TO MSTR-NAME.                              00009702
+002590     MOVE INPUT-FIELD3 TO MSTR-DESCRIPTION.                       00009702
+002600     MOVE WS-CONVERTED-FIELD4 TO MSTR-AMOUNT-1.                   00009702
+002610     MOVE WS-CONVERTED-FIELD5 TO MSTR-AMOUNT-2.                   00009702
+002620     MOVE INPUT-FIELD6 TO MSTR-REFERENCE-CODE.                    00009702
+002630     MOVE 'TROY3' TO MSTR-SOURCE-PROGRAM.                         00009702
+002640     ACCEPT MSTR-LAST-UPDATE-DATE FROM DATE.                      00009702
+002650     WRITE MASTER-RECORD                                          00009702
+002660        INVALID KEY                                               00009702
+002670           REWRITE MASTER-RECORD                                  00009702
+002680     END-WRITE.                                                   00009702
+      ******************************************************************        
+002690 UPDATE-MTD-YTD.                                                          
+002700     MOVE 'TROY3' TO MY-PROGRAM-ID.                                       
+002710     MOVE 'NO ' TO MTDYTD-SWITCH.                                         
+002720     READ MTD-YTD-FILE                                                    
+002730        INVALID KEY                                                       
+002740           MOVE ZERO TO MY-MTD-COUNT                                      
+002750           MOVE ZERO TO MY-MTD-TOTAL                                      
+002760           MOVE ZERO TO MY-YTD-COUNT                                      
+002770           MOVE ZERO TO MY-YTD-TOTAL                                      
+002780        NOT INVALID KEY                                                   
+002790           SET MTDYTD-FOUND TO TRUE                                       
+002800     END-READ.                                                            
+002810     ADD FS-DETAIL-COUNT TO MY-MTD-COUNT.                                 
+002820     ADD FS-DETAIL-COUNT TO MY-YTD-COUNT.                                 
+002830     ADD WS-GRAND-TOTAL TO MY-MTD-TOTAL.                                  
+002840     ADD WS-GRAND-TOTAL TO MY-YTD-TOTAL.                                  
+002850     ACCEPT MY-LAST-UPDATE-DATE FROM DATE.                                
+002860     IF MTDYTD-FOUND                                                      
+002870        REWRITE MTD-YTD-RECORD                                            
+002880     ELSE                                                                 
+002890        WRITE MTD-YTD-RECORD                                              
+002900     END-IF.                                                              
+002910******************************************************************00009702
+002920 FIND-CODE-ENTRY.                                                 00009703
+002930     IF FS-REF-CODE (FS-CODE-IDX) = INPUT-FIELD6                  00009704
+002940        SET CODE-FOUND TO TRUE                                    00009705
+002950     END-IF.                                                      00009706
+002960******************************************************************00009707
+002970 CONVERT-CURRENCY.                                                00009708
+002980     MOVE 'NO ' TO CURRENCY-SWITCH.                               00009709
+002990     PERFORM FIND-CURRENCY-RATE                                   00009710
+003000        VARYING WS-CURRENCY-IDX FROM 1 BY 1                       00009711
+003010        UNTIL WS-CURRENCY-IDX > 5                                 00009712
+003020           OR CURRENCY-FOUND.                                     00009713
+003030     IF CURRENCY-FOUND                                            00009714
+003040        COMPUTE WS-CONVERTED-FIELD4 ROUNDED =                     00009715
+003050            INPUT-FIELD4 * CT-CURRENCY-RATE (WS-CURRENCY-IDX)     00009716
+003060        COMPUTE WS-CONVERTED-FIELD5 ROUNDED =                     00009717
+003070            INPUT-FIELD5 * CT-CURRENCY-RATE (WS-CURRENCY-IDX)     00009718
+003080     ELSE                                                         00009719
+003090        MOVE INPUT-FIELD4 TO WS-CONVERTED-FIELD4                  00009720
+003100        MOVE INPUT-FIELD5 TO WS-CONVERTED-FIELD5                  00009721
+003110     END-IF.                                                      00009722
+      ***************************************************************** 00009723
+003120 FIND-CURRENCY-RATE.                                              00009724
+003130     IF CT-CURRENCY-CODE (WS-CURRENCY-IDX) = INPUT-CURRENCY-CODE  00009725
+003140        SET CURRENCY-FOUND TO TRUE                                00009726
+003150     END-IF.                                                      00009727
+      ***************************************************************** 00009728
+003160 WRITE-EXCEPTION-LINE.                                            00009710
+003170     ADD 1 TO EXCEPTION-COUNT.                                    00009720
+003180     MOVE SPACES TO EXCEPTION-LINE.                               00009730
+003190     STRING 'BAD REF CODE - ACCT ' INPUT-FIELD1                   00009740
+003200            ' FIELD6=' INPUT-FIELD6                               00009750
+003210         DELIMITED BY SIZE INTO EXCEPTION-LINE.                   00009760
+003220     WRITE EXCEPTION-LINE.                                        00009770
+003230******************************************************************00009780
+003240 WRITE-HEADER.                                                    00009800
+003250     MOVE ZERO TO LINES-WRITTEN.                                  00009850
+003260     ACCEPT HDR-PRT-DATE FROM DATE.                               00009860
+003270     ACCEPT HDR-PRT-TIME FROM TIME.                               00009870
+003280     MOVE PAGE-SPACING TO CARRIAGE-CONTROL.                       00009900
+003290     ADD 1 TO PAGE-COUNT                                          00010000
+003300     MOVE '     FINANCIAL REPORT         '   TO REPORT-TITLE.     00010100
+003310     MOVE PAGE-COUNT TO PAGE-NUMBER.                              00010200
+003320     MOVE HEADER-RECORD TO OUTPUT-LINE.                           00010300
+003330     WRITE OUTPUT-RECORD.                                         00010400
+003340     MOVE 1 TO LINE-SPACING.
+003350     MOVE LINE-SPACING TO CARRIAGE-CONTROL.
+003360     MOVE COLUMN-HEADING-LINE TO OUTPUT-LINE.
+003370     WRITE OUTPUT-RECORD.
+003380     ADD 1 TO LINES-WRITTEN.                                              
